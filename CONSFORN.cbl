@@ -20,11 +20,27 @@
            05 F-TELEFONE     PIC 9(11).
            05 F-EMAIL        PIC X(30).
            05 F-ATIVO        PIC X(1).  *> S = ativo, N = inativo
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FILE     PIC XX.
+       01 WS-STATUS-CODE     PIC XX.
+       01 WS-STATUS-DESCRICAO PIC X(40).
        01 CONTINUA           PIC X VALUE "S".
        01 RESPOSTA           PIC X.
+       01 OPCAO-CONSULTA     PIC 9.
+
+       01 WS-TERMO-BUSCA     PIC X(40).
+       01 WS-TERMO-UPPER     PIC X(40).
+       01 WS-RAZAO-UPPER     PIC X(40).
+       01 WS-OCORRENCIAS     PIC 9(3).
+       01 WS-QTD-ENCONTRADOS PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-TOTAL       PIC 9(5) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -32,13 +48,33 @@
            DISPLAY "INÍCIO DA CONSULTA DE FORNECEDOR"
            OPEN INPUT FORNECEDOR-FILE
            IF WS-STATUS-FILE NOT = "00"
+               MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
            PERFORM UNTIL CONTINUA NOT = "S"
-               PERFORM CONSULTAR-FORNECEDOR
-               DISPLAY "Deseja consultar outro fornecedor? (S/N): "
+               DISPLAY "------ CONSULTA DE FORNECEDORES ------"
+               DISPLAY "1 - Buscar por CNPJ"
+               DISPLAY "2 - Buscar por nome (parcial)"
+               DISPLAY "3 - Listar todos os fornecedores"
+               DISPLAY "---------------------------------------"
+               ACCEPT OPCAO-CONSULTA
+
+               EVALUATE OPCAO-CONSULTA
+                   WHEN 1
+                       PERFORM CONSULTAR-FORNECEDOR
+                   WHEN 2
+                       PERFORM CONSULTAR-POR-NOME
+                   WHEN 3
+                       PERFORM LISTAR-FORNECEDORES
+                   WHEN OTHER
+                       DISPLAY "Opção inválida."
+               END-EVALUATE
+
+               DISPLAY "Deseja realizar outra consulta? (S/N): "
                ACCEPT RESPOSTA
                MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
            END-PERFORM
@@ -63,4 +99,151 @@
            DISPLAY "Telefone:       " F-TELEFONE
            DISPLAY "Email:          " F-EMAIL
            DISPLAY "Ativo?          " F-ATIVO
+           DISPLAY "Banco:          " F-BANCO
+           DISPLAY "Agência:        " F-AGENCIA
+           DISPLAY "Conta:          " F-CONTA
+           DISPLAY "Chave PIX:      " F-PIX
            DISPLAY "================================".
+
+       CONSULTAR-POR-NOME.
+      *> Varredura sequencial de FORNECEDOR-FILE procurando o termo
+      *> digitado como substring de F-RAZAO-SOCIAL (sem distinção de
+      *> maiúsculas/minúsculas).
+           DISPLAY "Nome (ou parte do nome) do Fornecedor: "
+           ACCEPT WS-TERMO-BUSCA
+           MOVE FUNCTION UPPER-CASE(WS-TERMO-BUSCA) TO WS-TERMO-UPPER
+           MOVE ZEROS TO WS-QTD-ENCONTRADOS
+
+           MOVE LOW-VALUES TO F-CNPJ
+           START FORNECEDOR-FILE KEY IS NOT LESS F-CNPJ
+               INVALID KEY
+                   DISPLAY "Nenhum fornecedor cadastrado."
+                   EXIT PARAGRAPH
+           END-START
+
+           READ FORNECEDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-STATUS-FILE
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE = "10"
+               MOVE FUNCTION UPPER-CASE(F-RAZAO-SOCIAL)
+                   TO WS-RAZAO-UPPER
+               MOVE ZEROS TO WS-OCORRENCIAS
+               INSPECT WS-RAZAO-UPPER TALLYING WS-OCORRENCIAS
+                   FOR ALL WS-TERMO-UPPER
+               IF WS-OCORRENCIAS > 0
+                   ADD 1 TO WS-QTD-ENCONTRADOS
+                   DISPLAY F-CNPJ " | " F-RAZAO-SOCIAL " | Ativo: "
+                       F-ATIVO
+               END-IF
+               READ FORNECEDOR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE
+               END-READ
+           END-PERFORM
+
+           IF WS-QTD-ENCONTRADOS = 0
+               DISPLAY "Nenhum fornecedor encontrado com esse nome."
+           ELSE
+               DISPLAY "Total encontrado: " WS-QTD-ENCONTRADOS
+           END-IF.
+
+       LISTAR-FORNECEDORES.
+      *> Lista todos os fornecedores, ativos e inativos, em ordem
+      *> de CNPJ, com contador final — equivalente a um "browse".
+           MOVE ZEROS TO WS-QTD-TOTAL
+           MOVE LOW-VALUES TO F-CNPJ
+           START FORNECEDOR-FILE KEY IS NOT LESS F-CNPJ
+               INVALID KEY
+                   DISPLAY "Nenhum fornecedor cadastrado."
+                   EXIT PARAGRAPH
+           END-START
+
+           DISPLAY "==================================================="
+           DISPLAY "  CNPJ          | RAZAO SOCIAL              | ATIVO"
+           DISPLAY "---------------------------------------------------"
+
+           READ FORNECEDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-STATUS-FILE
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE = "10"
+               ADD 1 TO WS-QTD-TOTAL
+               DISPLAY F-CNPJ " | " F-RAZAO-SOCIAL " | " F-ATIVO
+               READ FORNECEDOR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "Total de fornecedores cadastrados: " WS-QTD-TOTAL.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
