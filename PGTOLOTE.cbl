@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGTOLOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE ASSIGN TO "PGTOLOTE.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOTE.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-CONTAS.
+
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT/CANCCONT (ver CADFORNE.cbl); um registro por item
+      *> pago no lote.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Lista de itens a pagar no lote: doc + CNPJ + parcela (mesma
+      *> composição de CP-CHAVE) e a data de pagamento a aplicar.
+       FD LOTE-FILE.
+       01 LOTE-REG.
+           05 LT-NUM-DOC        PIC 9(10).
+           05 LT-CNPJ-FORN      PIC 9(14).
+           05 LT-NUM-PARCELA    PIC 9(02).
+           05 LT-DATA-PGTO      PIC 9(8).
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC         PIC 9(10).
+           05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
+           05 H-DATA-PGTO       PIC 9(8).
+           05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+      *> Registro único de controle do fechamento mensal (ver
+      *> FECHAMEN.cbl).
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-LOTE        PIC XX.
+       01 WS-STATUS-CONTAS      PIC XX.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-ANO-MES-FECHADO    PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-PGTO       PIC 9(06).
+       01 WS-QTD-SUCESSO        PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-FALHA          PIC 9(5) VALUE ZEROS.
+       01 WS-VALOR-TOTAL        PIC 9(12)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "PAGAMENTO EM LOTE"
+
+           OPEN INPUT LOTE-FILE
+           IF WS-STATUS-LOTE NOT = "00"
+               DISPLAY "Erro ao abrir PGTOLOTE.TXT: " WS-STATUS-LOTE
+               STOP RUN
+           END-IF
+
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-CONTAS NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-CONTAS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND HISTPAGTO-FILE
+           IF WS-STATUS-HIST = "35"
+               OPEN OUTPUT HISTPAGTO-FILE
+           END-IF
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           PERFORM CARREGA-FECHAMENTO
+
+           PERFORM PROCESSA-LOTE
+
+           CLOSE LOTE-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE HISTPAGTO-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY "Pagamentos efetuados:  " WS-QTD-SUCESSO
+           DISPLAY "Pagamentos com falha:  " WS-QTD-FALHA
+           DISPLAY "Valor total pago:      " WS-VALOR-TOTAL
+           STOP RUN.
+
+       PROCESSA-LOTE.
+           READ LOTE-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-LOTE
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-LOTE = "10"
+               PERFORM PAGA-ITEM-LOTE
+               READ LOTE-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-LOTE
+               END-READ
+           END-PERFORM.
+
+      *> Paga um item do lote pelo valor integral do saldo em aberto,
+      *> sem interação com o operador; rejeições ficam no console,
+      *> mesmo padrão de aviso usado em REMESSA.cbl para fornecedor
+      *> não encontrado.
+       PAGA-ITEM-LOTE.
+           STRING LT-NUM-DOC     DELIMITED BY SIZE
+                  LT-CNPJ-FORN   DELIMITED BY SIZE
+                  LT-NUM-PARCELA DELIMITED BY SIZE
+                  INTO CP-CHAVE
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   DISPLAY "FALHA: conta " CP-CHAVE " não localizada."
+                   ADD 1 TO WS-QTD-FALHA
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF CP-SITUACAO NOT = "A" AND CP-SITUACAO NOT = "B"
+               DISPLAY "FALHA: conta " CP-CHAVE
+                   " não está em aberto: " CP-SITUACAO
+               ADD 1 TO WS-QTD-FALHA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "SITUACAO=" TO WS-AUD-ANTES
+           MOVE CP-SITUACAO TO WS-AUD-ANTES(10:1)
+
+           IF CP-SITUACAO = "A"
+               MOVE CP-VALOR TO CP-SALDO
+           END-IF
+
+           MOVE LT-DATA-PGTO(1:6) TO WS-ANO-MES-PGTO
+           IF WS-ANO-MES-PGTO <= WS-ANO-MES-FECHADO
+               DISPLAY "FALHA: conta " CP-CHAVE " em período "
+                   WS-ANO-MES-PGTO " já fechado."
+               ADD 1 TO WS-QTD-FALHA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LT-DATA-PGTO TO CP-DATA-PGTO
+           MOVE "P" TO CP-SITUACAO
+
+           REWRITE CONTA-REG
+           IF WS-STATUS-CONTAS NOT = "00"
+               DISPLAY "FALHA: erro ao atualizar conta " CP-CHAVE ": "
+                   WS-STATUS-CONTAS
+               ADD 1 TO WS-QTD-FALHA
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CP-NUM-DOC     TO H-NUM-DOC
+           MOVE CP-CNPJ-FORN   TO H-CNPJ-FORN
+           MOVE CP-NUM-PARCELA TO H-NUM-PARCELA
+           MOVE CP-DATA-PGTO   TO H-DATA-PGTO
+           MOVE CP-SALDO       TO H-VALOR-PAGO
+           MOVE ZEROS          TO H-VALOR-DESCONTO
+
+           ADD CP-SALDO TO WS-VALOR-TOTAL
+           MOVE ZEROS TO CP-SALDO
+
+           WRITE HIST-REG
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "AVISO: conta " CP-CHAVE
+                   " paga, mas histórico não gravado: " WS-STATUS-HIST
+           END-IF
+
+           MOVE "PAGAMENTO" TO WS-AUD-ACAO
+           STRING "SITUACAO=P VALOR=" DELIMITED BY SIZE
+                  H-VALOR-PAGO        DELIMITED BY SIZE
+                  INTO WS-AUD-DEPOIS
+           PERFORM GRAVA-AUDITORIA
+
+           ADD 1 TO WS-QTD-SUCESSO
+           DISPLAY "OK: conta " CP-CHAVE " paga.".
+
+      *> Lê o registro único de FECHAMENTO.DAT (se existir) para saber
+      *> qual o último período fechado contabilmente.
+       CARREGA-FECHAMENTO.
+           OPEN INPUT FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
+               NOT INVALID KEY
+                   MOVE FC-ANO-MES TO WS-ANO-MES-FECHADO
+           END-READ
+
+           CLOSE FECHAMENTO-FILE.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl/CANCCONT.cbl); não fatal se o arquivo não puder
+      *> ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "PGTOLOTE"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE "LOTE"                      TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS                TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
