@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLUXOCX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-HOJE               PIC 9(8).
+       01 WS-ANO-HOJE           PIC 9(04).
+       01 WS-MES-HOJE           PIC 9(02).
+       01 CONTADOR              PIC 9(5) VALUE ZEROS.
+       01 WS-VALOR-TOTAL        PIC 9(12)V99 VALUE ZEROS.
+
+      *> Projeção de desembolso por mês de vencimento, a partir do mês
+      *> atual (índice 1) até 3 meses adiante (índice 4), cobrindo a
+      *> janela de 60-90 dias pedida pela tesouraria. Itens já
+      *> vencidos entram no índice 0 e vencimentos mais distantes no
+      *> índice 5 ("demais períodos").
+       01 WS-TAB-BUCKET.
+           05 WS-BKT-LINHA OCCURS 6 TIMES.
+               10 WS-BKT-ANO-MES  PIC 9(06).
+               10 WS-BKT-QTD      PIC 9(05).
+               10 WS-BKT-VALOR    PIC 9(12)V99.
+       01 WS-BKT-IDX            PIC 9(02).
+       01 WS-ANOMES-VENC        PIC 9(06).
+       01 WS-ANOMES-HOJE        PIC 9(06).
+       01 WS-DIF-MESES          PIC S9(04).
+       01 WS-TOTAL-MESES        PIC S9(05).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "PROJEÇÃO DE FLUXO DE CAIXA (CONTAS A PAGAR)"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           MOVE WS-HOJE(1:6) TO WS-ANOMES-HOJE
+           MOVE WS-HOJE(1:4) TO WS-ANO-HOJE
+           MOVE WS-HOJE(5:2) TO WS-MES-HOJE
+
+           PERFORM INICIALIZA-BUCKETS
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           PERFORM LER-REGISTROS
+
+           CLOSE CONTAPAGAR-FILE
+
+           PERFORM IMPRIME-PROJECAO
+           STOP RUN.
+
+      *> Calcula o AAAAMM de cada um dos índices 1 a 4 (mês atual e os
+      *> três seguintes) a partir de hoje.
+       INICIALIZA-BUCKETS.
+           MOVE ZEROS TO WS-BKT-ANO-MES(1)
+           MOVE ZEROS TO WS-BKT-QTD(1)
+           MOVE ZEROS TO WS-BKT-VALOR(1)
+
+           PERFORM VARYING WS-BKT-IDX FROM 2 BY 1
+                   UNTIL WS-BKT-IDX > 5
+               COMPUTE WS-DIF-MESES = WS-BKT-IDX - 2
+               PERFORM CALCULA-ANOMES-FUTURO
+               MOVE WS-ANOMES-VENC TO WS-BKT-ANO-MES(WS-BKT-IDX)
+               MOVE ZEROS TO WS-BKT-QTD(WS-BKT-IDX)
+               MOVE ZEROS TO WS-BKT-VALOR(WS-BKT-IDX)
+           END-PERFORM.
+
+      *> Soma WS-DIF-MESES ao mês atual, devolvendo o AAAAMM resultante
+      *> em WS-ANOMES-VENC.
+       CALCULA-ANOMES-FUTURO.
+           COMPUTE WS-TOTAL-MESES = WS-MES-HOJE - 1 + WS-DIF-MESES
+           COMPUTE WS-MES-HOJE = FUNCTION MOD(WS-TOTAL-MESES, 12) + 1
+           COMPUTE WS-ANO-HOJE = WS-ANO-HOJE + (WS-TOTAL-MESES / 12)
+           STRING WS-ANO-HOJE DELIMITED BY SIZE
+               WS-MES-HOJE DELIMITED BY SIZE
+               INTO WS-ANOMES-VENC
+           MOVE WS-HOJE(1:4) TO WS-ANO-HOJE
+           MOVE WS-HOJE(5:2) TO WS-MES-HOJE.
+
+       LER-REGISTROS.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                       OR CP-SITUACAO = "E"
+                   ADD 1 TO CONTADOR
+                   ADD CP-SALDO TO WS-VALOR-TOTAL
+                   PERFORM ACUMULA-BUCKET
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Classifica o item no índice 0 (vencido), 1-4 (mês atual e
+      *> próximos três) ou 5 (demais períodos futuros).
+       ACUMULA-BUCKET.
+           IF CP-DATA-VENC < WS-HOJE
+               ADD 1 TO WS-BKT-QTD(1)
+               ADD CP-SALDO TO WS-BKT-VALOR(1)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CP-DATA-VENC(1:6) TO WS-ANOMES-VENC
+           PERFORM VARYING WS-BKT-IDX FROM 2 BY 1
+                   UNTIL WS-BKT-IDX > 4
+               IF WS-ANOMES-VENC = WS-BKT-ANO-MES(WS-BKT-IDX)
+                   ADD 1 TO WS-BKT-QTD(WS-BKT-IDX)
+                   ADD CP-SALDO TO WS-BKT-VALOR(WS-BKT-IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-BKT-QTD(5)
+           ADD CP-SALDO TO WS-BKT-VALOR(5).
+
+       IMPRIME-PROJECAO.
+           IF CONTADOR = 0
+               DISPLAY "Nenhuma conta em aberto encontrada."
+               STOP RUN
+           END-IF
+
+           DISPLAY "=============================================="
+           DISPLAY "Total de contas em aberto: " CONTADOR
+           DISPLAY "Saldo total em aberto:      " WS-VALOR-TOTAL
+           DISPLAY "----------------------------------------------"
+           DISPLAY "JÁ VENCIDO         - Qtd: " WS-BKT-QTD(1)
+               " - Valor: " WS-BKT-VALOR(1)
+           PERFORM VARYING WS-BKT-IDX FROM 2 BY 1
+                   UNTIL WS-BKT-IDX > 4
+               DISPLAY "MÊS " WS-BKT-ANO-MES(WS-BKT-IDX)
+                   "       - Qtd: " WS-BKT-QTD(WS-BKT-IDX)
+                   " - Valor: " WS-BKT-VALOR(WS-BKT-IDX)
+           END-PERFORM
+           DISPLAY "DEMAIS PERÍODOS     - Qtd: " WS-BKT-QTD(5)
+               " - Valor: " WS-BKT-VALOR(5).
