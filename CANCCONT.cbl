@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANCCONT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT (ver CADFORNE.cbl); um registro por cancelamento.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 CONTINUA              PIC X VALUE "S".
+       01 RESPOSTA              PIC X.
+
+       01 WS-ENTRADA-NUM-DOC    PIC 9(10).
+       01 WS-ENTRADA-CNPJ       PIC 9(14).
+       01 WS-ENTRADA-PARCELA    PIC 9(02).
+       01 WS-MOTIVO-CANC        PIC X(40).
+
+       LINKAGE SECTION.
+       01 WS-USUARIO-CHAMADOR   PIC X(10).
+
+       PROCEDURE DIVISION USING WS-USUARIO-CHAMADOR.
+
+       MAIN-PROCEDURE.
+           DISPLAY "CANCELAMENTO DE CONTAS A PAGAR"
+
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           PERFORM UNTIL CONTINUA = "N"
+               PERFORM CANCELA-CONTA
+               DISPLAY "Deseja cancelar outra conta? (S/N): "
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
+           END-PERFORM
+
+           CLOSE CONTAPAGAR-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+           STOP RUN.
+
+      *> Só cancela conta ainda CP-SITUACAO = "A" (aberta, sem
+      *> pagamento parcial ou remessa já gerada), pedindo o motivo
+      *> antes de regravar como "C", igual ao restante do fluxo de
+      *> baixa em EFETUAR-PAGAMENTO (PGTOCONT.cbl).
+       CANCELA-CONTA.
+           DISPLAY "Número do Documento: "
+           ACCEPT WS-ENTRADA-NUM-DOC
+           DISPLAY "CNPJ do Fornecedor: "
+           ACCEPT WS-ENTRADA-CNPJ
+           DISPLAY "Parcela (00 se conta sem parcelamento): "
+           ACCEPT WS-ENTRADA-PARCELA
+
+           STRING
+               WS-ENTRADA-NUM-DOC  DELIMITED BY SIZE
+               WS-ENTRADA-CNPJ     DELIMITED BY SIZE
+               WS-ENTRADA-PARCELA  DELIMITED BY SIZE
+               INTO CP-CHAVE
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   DISPLAY "Conta não localizada."
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF CP-SITUACAO NOT = "A"
+               DISPLAY "Conta não pode ser cancelada. Situação: "
+                   CP-SITUACAO
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Motivo do cancelamento: "
+           ACCEPT WS-MOTIVO-CANC
+
+           IF WS-MOTIVO-CANC = SPACES
+               DISPLAY "Erro: motivo não informado."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "SITUACAO=A" TO WS-AUD-ANTES
+           MOVE "C" TO CP-SITUACAO
+           MOVE ZEROS TO CP-SALDO
+
+           REWRITE CONTA-REG
+           IF WS-STATUS-FILE-C = "00"
+               DISPLAY "Conta " CP-CHAVE " cancelada. Motivo: "
+                   WS-MOTIVO-CANC
+               MOVE "CANCELAMENTO" TO WS-AUD-ACAO
+               STRING "SITUACAO=C MOTIVO=" DELIMITED BY SIZE
+                      WS-MOTIVO-CANC        DELIMITED BY SIZE
+                      INTO WS-AUD-DEPOIS
+               PERFORM GRAVA-AUDITORIA
+           ELSE
+               DISPLAY "Erro ao cancelar conta: " WS-STATUS-FILE-C
+           END-IF.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl); não fatal se o arquivo não puder ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "CANCCONT"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE WS-USUARIO-CHAMADOR         TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
