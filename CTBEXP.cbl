@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTBEXP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT CONTABIL-FILE ASSIGN TO "CTBEXP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FILE-CT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC         PIC 9(10).
+           05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
+           05 H-DATA-PGTO       PIC 9(8).
+           05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+      *> Lançamento contábil simplificado (débito na despesa do centro
+      *> de custo, crédito em bancos) no formato de importação do
+      *> pacote contábil. Não é o plano de contas oficial da empresa
+      *> (esse cadastro ainda não existe no sistema) — a conta de
+      *> débito é montada a partir do próprio CP-CENTRO-CUSTO.
+       FD CONTABIL-FILE.
+       01 CONTABIL-REG.
+           05 CT-DATA-LANC      PIC 9(8).
+           05 CT-CONTA-DEBITO   PIC X(11).
+           05 CT-CONTA-CREDITO  PIC X(10).
+           05 CT-HISTORICO      PIC X(60).
+           05 CT-VALOR          PIC 9(10)V99.
+           05 CT-CNPJ-FORN      PIC 9(14).
+           05 CT-NUM-DOC        PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-CT     PIC XX.
+       01 WS-DATA-INI           PIC 9(8).
+       01 WS-DATA-FINAL         PIC 9(8).
+       01 WS-QTD-LANC           PIC 9(5) VALUE ZEROS.
+       01 WS-VALOR-TOTAL        PIC 9(12)V99 VALUE ZEROS.
+       01 WS-CONTA-CREDITO      PIC X(10) VALUE "11000-BCO".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "EXPORTAÇÃO CONTÁBIL DE PAGAMENTOS"
+
+           DISPLAY "Informe a data inicial (AAAAMMDD): "
+           ACCEPT WS-DATA-INI
+
+           DISPLAY "Informe a data final (AAAAMMDD): "
+           ACCEPT WS-DATA-FINAL
+
+           IF WS-DATA-FINAL < WS-DATA-INI
+               DISPLAY "Erro: Data final menor que a inicial."
+               STOP RUN
+           END-IF
+
+           OPEN INPUT HISTPAGTO-FILE
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CONTABIL-FILE
+           IF WS-STATUS-FILE-CT NOT = "00"
+               DISPLAY "Erro ao abrir CTBEXP.DAT: " WS-STATUS-FILE-CT
+               STOP RUN
+           END-IF
+
+           PERFORM GERA-LANCAMENTOS
+
+           CLOSE HISTPAGTO-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE FORNECEDOR-FILE
+           CLOSE CONTABIL-FILE
+
+           DISPLAY "Lançamentos exportados: " WS-QTD-LANC
+           DISPLAY "Valor total exportado:  " WS-VALOR-TOTAL
+           STOP RUN.
+
+       GERA-LANCAMENTOS.
+           READ HISTPAGTO-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-HIST
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-HIST = "10"
+               IF H-DATA-PGTO >= WS-DATA-INI
+                       AND H-DATA-PGTO <= WS-DATA-FINAL
+                   PERFORM GRAVA-LANCAMENTO
+               END-IF
+               READ HISTPAGTO-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-HIST
+               END-READ
+           END-PERFORM.
+
+      *> Busca o centro de custo em CONTAPAGAR-FILE e a razão social
+      *> em FORNECEDOR-FILE para compor o lançamento; se a conta já
+      *> tiver sido excluída de algum dos dois, usa valores genéricos
+      *> em vez de descartar o pagamento do histórico.
+       GRAVA-LANCAMENTO.
+           STRING H-NUM-DOC     DELIMITED BY SIZE
+                  H-CNPJ-FORN   DELIMITED BY SIZE
+                  H-NUM-PARCELA DELIMITED BY SIZE
+                  INTO CP-CHAVE
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   MOVE "999999" TO CP-CENTRO-CUSTO
+           END-READ
+
+           MOVE H-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   MOVE "FORNECEDOR NÃO CADASTRADO" TO F-RAZAO-SOCIAL
+           END-READ
+
+           MOVE H-DATA-PGTO TO CT-DATA-LANC
+           STRING CP-CENTRO-CUSTO DELIMITED BY SIZE
+                  "-DESP"         DELIMITED BY SIZE
+                  INTO CT-CONTA-DEBITO
+           MOVE WS-CONTA-CREDITO TO CT-CONTA-CREDITO
+           STRING "PGTO FORN " DELIMITED BY SIZE
+                  F-RAZAO-SOCIAL DELIMITED BY SIZE
+                  INTO CT-HISTORICO
+           MOVE H-VALOR-PAGO TO CT-VALOR
+           MOVE H-CNPJ-FORN TO CT-CNPJ-FORN
+           MOVE H-NUM-DOC TO CT-NUM-DOC
+
+           WRITE CONTABIL-REG
+           IF WS-STATUS-FILE-CT NOT = "00"
+               DISPLAY "Erro ao gravar lançamento: " WS-STATUS-FILE-CT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-QTD-LANC
+           ADD H-VALOR-PAGO TO WS-VALOR-TOTAL.
