@@ -9,6 +9,19 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-STATUS-HIST.
 
+           SELECT SPOOL-FILE ASSIGN TO "RELPAGTO.PRN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+      *> Consultado por CNPJ para obter o tipo do fornecedor (ver
+      *> CADFORNE.cbl), usado apenas para o subtotal por tipo abaixo.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -16,16 +29,70 @@
        01 HIST-REG.
            05 H-NUM-DOC     PIC 9(10).
            05 H-CNPJ-F      PIC 9(14).
+           05 H-PARCELA     PIC 9(02).
            05 H-DT-PG       PIC 9(8).  *> AAAAMMDD
            05 H-V-PG        PIC 9(10)V99.
+           05 H-DESCONTO    PIC 9(10)V99.
+
+      *> Cópia impressa do relatório, para arquivamento/impressão,
+      *> além da saída no console.
+       FD SPOOL-FILE.
+       01 SPOOL-LINHA           PIC X(132).
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).  *> M=Mercadorias,S=Servicos,
+                                            *> A=Avulso,R=Recorrente
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-SPOOL       PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-CODE        PIC XX.
+       01 WS-STATUS-DESCRICAO   PIC X(40).
+       01 WS-TIPO-ATUAL         PIC X(1).
+       01 WS-LINHA              PIC X(132).
        01 WS-DATA-INI           PIC 9(8).
        01 WS-DATA-FINAL         PIC 9(8).
        01 CONTADOR              PIC 9(5) VALUE ZEROS.
        01 WS-TOTAL-PAGO         PIC 9(10)V99 VALUE ZEROS.
 
+      *> Subtotal por fornecedor dentro do período. HISTPAGTO-FILE é
+      *> sequencial e gravado na ordem de pagamento, não por CNPJ,
+      *> então o acúmulo é feito por tabela (mesmo padrão usado em
+      *> RELCTAPG para centro de custo/fornecedor).
+       01 WS-TAB-FORN.
+           05 WS-FORN-LINHA   OCCURS 200 TIMES.
+               10 WS-FORN-CNPJ    PIC 9(14).
+               10 WS-FORN-QTD     PIC 9(05).
+               10 WS-FORN-VALOR   PIC 9(10)V99.
+       01 WS-FORN-QTD-LINHAS    PIC 9(03) VALUE ZEROS.
+       01 WS-FORN-IDX           PIC 9(03).
+       01 WS-FORN-ACHOU         PIC X VALUE "N".
+
+      *> Subtotal por tipo de fornecedor (ver F-TIPO-FORNECEDOR em
+      *> CADFORNE.cbl), mesma técnica de acúmulo por tabela do
+      *> subtotal por fornecedor acima.
+       01 WS-TAB-TIPO.
+           05 WS-TIPO-LINHA    OCCURS 10 TIMES.
+               10 WS-TIPO-COD     PIC X(01).
+               10 WS-TIPO-QTD     PIC 9(05).
+               10 WS-TIPO-VALOR   PIC 9(10)V99.
+       01 WS-TIPO-QTD-LINHAS    PIC 9(02) VALUE ZEROS.
+       01 WS-TIPO-IDX           PIC 9(02).
+       01 WS-TIPO-ACHOU         PIC X VALUE "N".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -44,21 +111,56 @@
 
            OPEN INPUT HISTPAGTO-FILE
            IF WS-STATUS-HIST NOT = "00"
+               MOVE WS-STATUS-HIST TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SPOOL-FILE
+           IF WS-STATUS-SPOOL NOT = "00"
+               MOVE WS-STATUS-SPOOL TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir RELPAGTO.PRN: " WS-STATUS-SPOOL
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               MOVE WS-STATUS-FILE-F TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
-           DISPLAY "==================================================="
-           DISPLAY "  DOC  | CNPJ FORNECEDOR  | DATA PGTO  | VALOR PAGO"
-           DISPLAY "------------------------------- -------------------"
+           MOVE "==================================================="
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "  DOC  | CNPJ FORNECEDOR  | DATA PGTO  | VALOR PAGO"
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "------------------------------- -------------------"
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
 
            PERFORM LER-HISTORICO
 
            PERFORM FIM-RELATORIO
 
            CLOSE HISTPAGTO-FILE
+           CLOSE SPOOL-FILE
+           CLOSE FORNECEDOR-FILE
            EXIT PROGRAM.
 
+      *> Escreve a mesma linha no console e no arquivo de spool.
+       IMPRIME-LINHA.
+           DISPLAY WS-LINHA
+           MOVE WS-LINHA TO SPOOL-LINHA
+           WRITE SPOOL-LINHA.
+
        LER-HISTORICO.
            READ HISTPAGTO-FILE
                AT END
@@ -70,7 +172,18 @@
                IF H-DT-PG >= WS-DATA-INI AND H-DT-PG <= WS-DATA-FINAL
                    ADD 1 TO CONTADOR
                    ADD H-V-PG TO WS-TOTAL-PAGO
-                   DISPLAY H-NUM-DOC" | "H-CNPJ-F" | "H-DT-PG" | "H-V-PG
+                   STRING
+                       H-NUM-DOC DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       H-CNPJ-F DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       H-DT-PG DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       H-V-PG DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+                   PERFORM ACUMULA-FORNECEDOR
+                   PERFORM ACUMULA-TIPO-FORNECEDOR
                END-IF
 
                READ HISTPAGTO-FILE
@@ -79,11 +192,167 @@
                END-READ
            END-PERFORM.
 
+      *> Mantém, em tabela, o total pago no período por fornecedor.
+       ACUMULA-FORNECEDOR.
+           MOVE "N" TO WS-FORN-ACHOU
+           PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                   UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+               IF WS-FORN-CNPJ(WS-FORN-IDX) = H-CNPJ-F
+                   ADD 1 TO WS-FORN-QTD(WS-FORN-IDX)
+                   ADD H-V-PG TO WS-FORN-VALOR(WS-FORN-IDX)
+                   MOVE "S" TO WS-FORN-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-FORN-ACHOU = "N"
+               AND WS-FORN-QTD-LINHAS < 200
+               ADD 1 TO WS-FORN-QTD-LINHAS
+               MOVE H-CNPJ-F TO WS-FORN-CNPJ(WS-FORN-QTD-LINHAS)
+               MOVE 1 TO WS-FORN-QTD(WS-FORN-QTD-LINHAS)
+               MOVE H-V-PG TO WS-FORN-VALOR(WS-FORN-QTD-LINHAS)
+           END-IF.
+
+      *> Busca o tipo do fornecedor em FORNECEDOR.DAT pelo CNPJ do
+      *> pagamento e acumula o total pago por tipo; cadastro não
+      *> encontrado entra como tipo em branco ("outros").
+       ACUMULA-TIPO-FORNECEDOR.
+           MOVE H-CNPJ-F TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   MOVE SPACE TO WS-TIPO-ATUAL
+               NOT INVALID KEY
+                   MOVE F-TIPO-FORNECEDOR TO WS-TIPO-ATUAL
+           END-READ
+
+           MOVE "N" TO WS-TIPO-ACHOU
+           PERFORM VARYING WS-TIPO-IDX FROM 1 BY 1
+                   UNTIL WS-TIPO-IDX > WS-TIPO-QTD-LINHAS
+               IF WS-TIPO-COD(WS-TIPO-IDX) = WS-TIPO-ATUAL
+                   ADD 1 TO WS-TIPO-QTD(WS-TIPO-IDX)
+                   ADD H-V-PG TO WS-TIPO-VALOR(WS-TIPO-IDX)
+                   MOVE "S" TO WS-TIPO-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-TIPO-ACHOU = "N"
+               AND WS-TIPO-QTD-LINHAS < 10
+               ADD 1 TO WS-TIPO-QTD-LINHAS
+               MOVE WS-TIPO-ATUAL TO WS-TIPO-COD(WS-TIPO-QTD-LINHAS)
+               MOVE 1 TO WS-TIPO-QTD(WS-TIPO-QTD-LINHAS)
+               MOVE H-V-PG TO WS-TIPO-VALOR(WS-TIPO-QTD-LINHAS)
+           END-IF.
+
        FIM-RELATORIO.
            IF CONTADOR = 0
-               DISPLAY "Nenhum pagamento encontrado no período."
+               MOVE "Nenhum pagamento encontrado no período." TO
+                   WS-LINHA
+               PERFORM IMPRIME-LINHA
            ELSE
-               DISPLAY "----------------------------------------------"
-               DISPLAY "Total de pagamentos: " CONTADOR
-               DISPLAY "Valor total pago:    " WS-TOTAL-PAGO
+               MOVE "----------------------------------------------"
+                   TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "Total de pagamentos: " DELIMITED BY SIZE
+                   CONTADOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "Valor total pago:    " DELIMITED BY SIZE
+                   WS-TOTAL-PAGO DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               MOVE "----- SUBTOTAL POR FORNECEDOR -----" TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                       UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+                   STRING
+                       "CNPJ " DELIMITED BY SIZE
+                       WS-FORN-CNPJ(WS-FORN-IDX) DELIMITED BY SIZE
+                       " - Qtd: " DELIMITED BY SIZE
+                       WS-FORN-QTD(WS-FORN-IDX) DELIMITED BY SIZE
+                       " - Valor: " DELIMITED BY SIZE
+                       WS-FORN-VALOR(WS-FORN-IDX) DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+               END-PERFORM
+               MOVE "----- SUBTOTAL POR TIPO DE FORNECEDOR -----"
+                   TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               PERFORM VARYING WS-TIPO-IDX FROM 1 BY 1
+                       UNTIL WS-TIPO-IDX > WS-TIPO-QTD-LINHAS
+                   STRING
+                       "Tipo " DELIMITED BY SIZE
+                       WS-TIPO-COD(WS-TIPO-IDX) DELIMITED BY SIZE
+                       " - Qtd: " DELIMITED BY SIZE
+                       WS-TIPO-QTD(WS-TIPO-IDX) DELIMITED BY SIZE
+                       " - Valor: " DELIMITED BY SIZE
+                       WS-TIPO-VALOR(WS-TIPO-IDX) DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+               END-PERFORM
            END-IF.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
