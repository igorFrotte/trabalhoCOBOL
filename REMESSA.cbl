@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REMESSA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT REMESSA-FILE ASSIGN TO "REMESSA.CNAB"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FILE-R.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT/CANCCONT/PGTOLOTE/LANCLOTE/CONFREM (ver CADFORNE.cbl);
+      *> um registro por conta marcada como enviada ao banco.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).  *> S = ativo, N = inativo
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+      *> Registro de remessa simplificado, com os campos bancários e
+      *> de título necessários para o banco processar o pagamento.
+      *> Layout próprio, alinhado aos campos que já temos em
+      *> FORNECEDOR-REG/CONTA-REG (não é o leiaute oficial CNAB240/400
+      *> do banco, que exige homologação própria por instituição).
+       FD REMESSA-FILE.
+       01 REMESSA-REG.
+           05 RM-TIPO-REGISTRO  PIC X(01).  *> 1 = detalhe de pagamento
+           05 RM-BANCO          PIC X(03).
+           05 RM-AGENCIA        PIC X(06).
+           05 RM-CONTA          PIC X(12).
+           05 RM-PIX            PIC X(40).
+           05 RM-CNPJ-FORN      PIC 9(14).
+           05 RM-NUM-DOC        PIC 9(10).
+           05 RM-NUM-PARCELA    PIC 9(02).
+           05 RM-DATA-VENC      PIC 9(8).
+           05 RM-VALOR          PIC 9(10)V99.
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-R      PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-DATA-CORTE         PIC 9(8).
+       01 WS-QTD-ITENS          PIC 9(5) VALUE ZEROS.
+       01 WS-VALOR-TOTAL        PIC 9(12)V99 VALUE ZEROS.
+       01 WS-CHAVE-BAIXA        PIC X(26) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "GERAÇÃO DE REMESSA BANCÁRIA (CNAB)"
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REMESSA-FILE
+           IF WS-STATUS-FILE-R NOT = "00"
+               DISPLAY "Erro ao abrir REMESSA.CNAB: " WS-STATUS-FILE-R
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           DISPLAY "Pagar contas com vencimento até (AAAAMMDD): "
+           ACCEPT WS-DATA-CORTE
+
+           PERFORM GERA-REMESSA
+
+           CLOSE CONTAPAGAR-FILE
+           CLOSE FORNECEDOR-FILE
+           CLOSE REMESSA-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+
+           DISPLAY "Itens incluídos na remessa: " WS-QTD-ITENS
+           DISPLAY "Valor total da remessa: " WS-VALOR-TOTAL
+           STOP RUN.
+
+      *> Percorre CONTAPAGAR-FILE em ordem de chave, seleciona as
+      *> contas abertas vencendo até a data de corte, grava um
+      *> registro de remessa por conta e marca a conta como "E"
+      *> (enviada para pagamento, pendente de confirmação do banco).
+       GERA-REMESSA.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   DISPLAY "Nenhuma conta cadastrada."
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                   IF CP-DATA-VENC <= WS-DATA-CORTE
+                       PERFORM GRAVA-ITEM-REMESSA
+                   END-IF
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+       GRAVA-ITEM-REMESSA.
+           MOVE CP-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   DISPLAY "AVISO: fornecedor " CP-CNPJ-FORN
+                       " não encontrado, item ignorado."
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE "1"             TO RM-TIPO-REGISTRO
+           MOVE F-BANCO         TO RM-BANCO
+           MOVE F-AGENCIA       TO RM-AGENCIA
+           MOVE F-CONTA         TO RM-CONTA
+           MOVE F-PIX           TO RM-PIX
+           MOVE CP-CNPJ-FORN    TO RM-CNPJ-FORN
+           MOVE CP-NUM-DOC      TO RM-NUM-DOC
+           MOVE CP-NUM-PARCELA  TO RM-NUM-PARCELA
+           MOVE CP-DATA-VENC    TO RM-DATA-VENC
+           MOVE CP-SALDO        TO RM-VALOR
+
+           WRITE REMESSA-REG
+           IF WS-STATUS-FILE-R NOT = "00"
+               DISPLAY "Erro ao gravar remessa: " WS-STATUS-FILE-R
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-QTD-ITENS
+           ADD CP-SALDO TO WS-VALOR-TOTAL
+
+      *> A chave não muda no REWRITE; a leitura atual já posiciona o
+      *> registro corretamente no arquivo indexado.
+           STRING "SITUACAO=" DELIMITED BY SIZE
+                  CP-SITUACAO DELIMITED BY SIZE
+                  " SALDO=" DELIMITED BY SIZE
+                  CP-SALDO DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+
+           MOVE "E" TO CP-SITUACAO
+           REWRITE CONTA-REG
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao atualizar conta " CP-CHAVE ": "
+                   WS-STATUS-FILE-C
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "SITUACAO=" DELIMITED BY SIZE
+                  CP-SITUACAO DELIMITED BY SIZE
+                  " SALDO=" DELIMITED BY SIZE
+                  CP-SALDO DELIMITED BY SIZE
+                  INTO WS-AUD-DEPOIS
+           PERFORM GRAVA-AUDITORIA.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl/CANCCONT.cbl); não fatal se o arquivo não puder
+      *> ser aberto. Rotina sem operador logado, como em PGTOLOTE.cbl.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "REMESSA"                   TO AU-PROGRAMA
+           MOVE "REMESSA"                   TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE "LOTE"                      TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
