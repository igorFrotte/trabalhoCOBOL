@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORCAMEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORCAMENTO-FILE ASSIGN TO "ORCAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-OR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Limite orçamentário por centro de custo/mês, consultado por
+      *> LANCA-CONTA (LANCCONT.cbl) antes de lançar uma nova conta.
+       FD ORCAMENTO-FILE.
+       01 ORCAMENTO-REG.
+           05 OR-CHAVE          PIC X(12).  *> 6 centro custo + 6 anomes
+           05 OR-CENTRO-CUSTO   PIC X(06).
+           05 OR-ANO-MES        PIC 9(06).
+           05 OR-LIMITE         PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-OR     PIC XX.
+       01 CONTINUA              PIC X VALUE "S".
+       01 RESPOSTA              PIC X.
+       01 WS-LIMITE-TXT         PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "MANUTENÇÃO DE ORÇAMENTO POR CENTRO DE CUSTO"
+
+           OPEN I-O ORCAMENTO-FILE
+           IF WS-STATUS-FILE-OR = "35"
+      *> ORCAMENTO.DAT ainda não existe — cria o arquivo na primeira
+      *> execução.
+               OPEN OUTPUT ORCAMENTO-FILE
+               CLOSE ORCAMENTO-FILE
+               OPEN I-O ORCAMENTO-FILE
+           END-IF
+           IF WS-STATUS-FILE-OR NOT = "00"
+               DISPLAY "Erro ao abrir ORCAMENTO.DAT: " WS-STATUS-FILE-OR
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CONTINUA = "N"
+               PERFORM LANCA-ORCAMENTO
+               DISPLAY "Deseja informar outro orçamento? (S/N): "
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
+           END-PERFORM
+
+           CLOSE ORCAMENTO-FILE
+           STOP RUN.
+
+       LANCA-ORCAMENTO.
+           DISPLAY "Centro de Custo: "
+           ACCEPT OR-CENTRO-CUSTO
+
+           DISPLAY "Ano/Mês de referência (AAAAMM): "
+           ACCEPT OR-ANO-MES
+
+           STRING OR-CENTRO-CUSTO DELIMITED BY SIZE
+               OR-ANO-MES DELIMITED BY SIZE
+               INTO OR-CHAVE
+
+           DISPLAY "Valor limite aprovado (ex: 5000.00): "
+           ACCEPT WS-LIMITE-TXT
+
+           IF WS-LIMITE-TXT = SPACES
+               DISPLAY "Erro: valor não informado."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE OR-LIMITE = FUNCTION NUMVAL(WS-LIMITE-TXT)
+
+           IF OR-LIMITE <= 0
+               DISPLAY "Erro: valor deve ser maior que zero."
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   WRITE ORCAMENTO-REG
+                   IF WS-STATUS-FILE-OR = "00"
+                       DISPLAY "Orçamento cadastrado com sucesso."
+                   ELSE
+                       DISPLAY "Erro ao gravar orçamento: "
+                           WS-STATUS-FILE-OR
+                   END-IF
+               NOT INVALID KEY
+                   REWRITE ORCAMENTO-REG
+                   IF WS-STATUS-FILE-OR = "00"
+                       DISPLAY "Orçamento atualizado com sucesso."
+                   ELSE
+                       DISPLAY "Erro ao atualizar orçamento: "
+                           WS-STATUS-FILE-OR
+                   END-IF
+           END-READ.
