@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFREM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+      *> Mesmo controle de fechamento mensal usado em PGTOCONT/
+      *> PGTOLOTE: uma confirmação de pagamento do banco não pode
+      *> liquidar uma conta num período já fechado contabilmente.
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT/CANCCONT (ver CADFORNE.cbl); um registro por
+      *> confirmação ou rejeição de remessa.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC         PIC 9(10).
+           05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
+           05 H-DATA-PGTO       PIC 9(8).
+           05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+      *> Registro único de controle do fechamento mensal (ver
+      *> FECHAMEN.cbl).
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-ANO-MES-FECHADO    PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-PGTO       PIC 9(06).
+       01 CONTINUA              PIC X VALUE "S".
+       01 RESPOSTA              PIC X.
+
+       01 WS-ENTRADA-NUM-DOC    PIC 9(10).
+       01 WS-ENTRADA-CNPJ       PIC 9(14).
+       01 WS-ENTRADA-PARCELA    PIC 9(02).
+       01 WS-CONFIRMACAO        PIC X.
+
+       LINKAGE SECTION.
+       01 WS-USUARIO-CHAMADOR   PIC X(10).
+
+       PROCEDURE DIVISION USING WS-USUARIO-CHAMADOR.
+
+       MAIN-PROCEDURE.
+           DISPLAY "CONFIRMAÇÃO DE REMESSA BANCÁRIA"
+
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND HISTPAGTO-FILE
+           IF WS-STATUS-HIST = "35"
+               OPEN OUTPUT HISTPAGTO-FILE
+           END-IF
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           PERFORM CARREGA-FECHAMENTO
+
+           PERFORM UNTIL CONTINUA = "N"
+               PERFORM CONFIRMA-ITEM
+               DISPLAY "Deseja confirmar outra remessa? (S/N): "
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
+           END-PERFORM
+
+           CLOSE CONTAPAGAR-FILE
+           CLOSE HISTPAGTO-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+           STOP RUN.
+
+      *> Só age sobre conta CP-SITUACAO = "E" (enviada ao banco,
+      *> pendente de confirmação, ver REMESSA.cbl). O retorno do banco
+      *> é binário: pago (liquida a conta, igual a EFETUAR-PAGAMENTO
+      *> em PGTOCONT.cbl) ou rejeitado (devolve a conta para "A" ou
+      *> "B", conforme já tivesse ou não saldo parcialmente baixado,
+      *> para que volte a aparecer nos relatórios/remessas seguintes).
+       CONFIRMA-ITEM.
+           DISPLAY "Número do Documento: "
+           ACCEPT WS-ENTRADA-NUM-DOC
+           DISPLAY "CNPJ do Fornecedor: "
+           ACCEPT WS-ENTRADA-CNPJ
+           DISPLAY "Parcela (00 se conta sem parcelamento): "
+           ACCEPT WS-ENTRADA-PARCELA
+
+           STRING
+               WS-ENTRADA-NUM-DOC  DELIMITED BY SIZE
+               WS-ENTRADA-CNPJ     DELIMITED BY SIZE
+               WS-ENTRADA-PARCELA  DELIMITED BY SIZE
+               INTO CP-CHAVE
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   DISPLAY "Conta não localizada."
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF CP-SITUACAO NOT = "E"
+               DISPLAY "Conta não está aguardando confirmação "
+                   "bancária. Situação: " CP-SITUACAO
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Saldo enviado ao banco: " CP-SALDO
+           DISPLAY "Banco confirmou o pagamento? (S/N): "
+           ACCEPT WS-CONFIRMACAO
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRMACAO) TO WS-CONFIRMACAO
+
+           STRING "SITUACAO=E SALDO=" DELIMITED BY SIZE
+                  CP-SALDO            DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+
+           IF WS-CONFIRMACAO = "S"
+               PERFORM CONFIRMA-PAGAMENTO
+           ELSE
+               PERFORM REJEITA-REMESSA
+           END-IF.
+
+       CONFIRMA-PAGAMENTO.
+           DISPLAY "Data de Pagamento (AAAAMMDD): "
+           ACCEPT CP-DATA-PGTO
+
+           MOVE CP-DATA-PGTO(1:6) TO WS-ANO-MES-PGTO
+           IF WS-ANO-MES-PGTO <= WS-ANO-MES-FECHADO
+               DISPLAY "Erro: período " WS-ANO-MES-PGTO
+                   " já fechado contabilmente."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CP-NUM-DOC     TO H-NUM-DOC
+           MOVE CP-CNPJ-FORN   TO H-CNPJ-FORN
+           MOVE CP-NUM-PARCELA TO H-NUM-PARCELA
+           MOVE CP-DATA-PGTO   TO H-DATA-PGTO
+           MOVE CP-SALDO       TO H-VALOR-PAGO
+           MOVE ZEROS          TO H-VALOR-DESCONTO
+
+           MOVE "P" TO CP-SITUACAO
+           MOVE ZEROS TO CP-SALDO
+
+           REWRITE CONTA-REG
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao atualizar conta " CP-CHAVE ": "
+                   WS-STATUS-FILE-C
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Conta " CP-CHAVE " paga (confirmada pelo banco)."
+           MOVE "CONFIRMACAO" TO WS-AUD-ACAO
+           STRING "SITUACAO=P VALOR=" DELIMITED BY SIZE
+                  H-VALOR-PAGO        DELIMITED BY SIZE
+                  INTO WS-AUD-DEPOIS
+           PERFORM GRAVA-AUDITORIA
+
+           WRITE HIST-REG
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "AVISO: conta paga, mas histórico não "
+                   "gravado: " WS-STATUS-HIST
+           END-IF.
+
+      *> O banco rejeitou o título (ex.: dados bancários incorretos):
+      *> devolve à situação anterior ao envio, inferida pelo saldo
+      *> (saldo igual ao valor original = conta ainda não tinha
+      *> recebido pagamento parcial), e mantém o saldo como estava.
+       REJEITA-REMESSA.
+           IF CP-SALDO = CP-VALOR
+               MOVE "A" TO CP-SITUACAO
+           ELSE
+               MOVE "B" TO CP-SITUACAO
+           END-IF
+
+           REWRITE CONTA-REG
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao atualizar conta " CP-CHAVE ": "
+                   WS-STATUS-FILE-C
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Conta " CP-CHAVE " devolvida à situação "
+               CP-SITUACAO ". Remessa rejeitada pelo banco."
+           MOVE "REJEICAO" TO WS-AUD-ACAO
+           STRING "SITUACAO=" DELIMITED BY SIZE
+                  CP-SITUACAO DELIMITED BY SIZE
+                  INTO WS-AUD-DEPOIS
+           PERFORM GRAVA-AUDITORIA.
+
+      *> Lê o registro único de FECHAMENTO.DAT (se existir) para saber
+      *> qual o último período fechado contabilmente.
+       CARREGA-FECHAMENTO.
+           OPEN INPUT FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
+               NOT INVALID KEY
+                   MOVE FC-ANO-MES TO WS-ANO-MES-FECHADO
+           END-READ
+
+           CLOSE FECHAMENTO-FILE.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl/CANCCONT.cbl); não fatal se o arquivo não puder
+      *> ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "CONFREM"                   TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE WS-USUARIO-CHAMADOR         TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
