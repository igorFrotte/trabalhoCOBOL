@@ -16,6 +16,35 @@
                RECORD KEY IS CP-CHAVE
                FILE STATUS IS WS-STATUS-FILE-C.
 
+           SELECT PEDIDO-FILE ASSIGN TO "PEDIDO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PD-NUM-PEDIDO
+               FILE STATUS IS WS-STATUS-FILE-P.
+
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+           SELECT NUMDOC-FILE ASSIGN TO "NUMDOC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ND-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-ND.
+
+           SELECT ORCAMENTO-FILE ASSIGN TO "ORCAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-OR.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -27,43 +56,229 @@
            05 F-TELEFONE        PIC 9(11).
            05 F-EMAIL           PIC X(30).
            05 F-ATIVO           PIC X(1).
+           05 F-BANCO           PIC X(03).
+           05 F-AGENCIA         PIC X(06).
+           05 F-CONTA           PIC X(12).
+           05 F-PIX             PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
 
        FD CONTAPAGAR-FILE.
        01 CONTA-REG.
-           05 CP-CHAVE          PIC X(24).  *> 10 (nº doc) + 14 (CNPJ)
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
            05 CP-NUM-DOC        PIC 9(10).
            05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
            05 CP-DATA-EMISSAO   PIC 9(8).  *> AAAAMMDD
            05 CP-DATA-VENC      PIC 9(8).
            05 CP-VALOR          PIC 9(10)V99.
-           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,P=PAGO,C=CANCEL
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
            05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD PEDIDO-FILE.
+       01 PEDIDO-REG.
+           05 PD-NUM-PEDIDO     PIC 9(10).
+           05 PD-CNPJ-FORN      PIC 9(14).
+           05 PD-SITUACAO       PIC X(1).  *> A=ABERTO, F=FECHADO
+
+      *> Registro único de controle do fechamento mensal (ver
+      *> FECHAMEN.cbl); mantido aqui na mesma forma, sem copybook
+      *> compartilhado, como os demais arquivos deste programa.
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).  *> AAAAMM
+
+      *> Registro único de controle do próximo número de documento
+      *> (ver LANCA-CONTA); a numeração manual continua permitida
+      *> como substituição opcional quando o número do próprio
+      *> fornecedor precisa ser preservado.
+       FD NUMDOC-FILE.
+       01 NUMDOC-REG.
+           05 ND-CHAVE          PIC X(02).
+           05 ND-PROX-NUM       PIC 9(10).
+
+      *> Limite orçamentário por centro de custo/mês (ver ORCAMEN.cbl).
+      *> Arquivo opcional: sem ele, nenhum lançamento é confrontado
+      *> contra orçamento, mesmo padrão de PEDIDO.DAT acima.
+       FD ORCAMENTO-FILE.
+       01 ORCAMENTO-REG.
+           05 OR-CHAVE          PIC X(12).  *> 6 centro custo + 6 anomes
+           05 OR-CENTRO-CUSTO   PIC X(06).
+           05 OR-ANO-MES        PIC 9(06).
+           05 OR-LIMITE         PIC 9(10)V99.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/PGTOCONT (ver
+      *> CADFORNE.cbl); um registro por inclusão gravada aqui.
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FILE-F      PIC XX.
        01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-FILE-P      PIC XX.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-STATUS-FILE-ND     PIC XX.
+       01 WS-STATUS-FILE-OR     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-STATUS-CODE        PIC XX.
+       01 WS-STATUS-DESCRICAO   PIC X(40).
+       01 WS-PEDIDO-FILE-OK     PIC X VALUE "N".
+       01 WS-ORCAMENTO-FILE-OK  PIC X VALUE "N".
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-ANO-MES-FECHADO    PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-LANC       PIC 9(06).
+       01 WS-NUMDOC-TXT         PIC X(10).
+       01 WS-ENTRADA-CENTRO     PIC X(06).
+       01 WS-ORC-LIMITE         PIC 9(10)V99.
+       01 WS-ORC-SOMA           PIC 9(10)V99.
+       01 WS-ORC-EXCEDE         PIC X VALUE "N".
+       01 WS-RESP-ORC           PIC X.
+       01 WS-EXPOSICAO-SOMA     PIC 9(10)V99.
+       01 WS-LIMITE-EXCEDE      PIC X VALUE "N".
+       01 WS-RESP-LIMITE        PIC X.
        01 CONTINUA              PIC X VALUE "S".
        01 RESPOSTA              PIC X.
 
        01 WS-VALOR-TXT          PIC X(15).
        01 WS-VALOR-NUM          PIC 9(10)V99.
 
-       PROCEDURE DIVISION.
+       01 WS-NUM-PARCELAS       PIC 9(02).
+       01 WS-VALOR-PARCELA      PIC 9(10)V99.
+       01 WS-VALOR-SOMADO       PIC 9(10)V99.
+       01 WS-TAXA-TXT           PIC X(10).
+       01 WS-VALOR-BRL          PIC 9(10)V99.
+       01 WS-VALOR-PARCELA-ORIG PIC 9(10)V99.
+       01 WS-VALOR-SOMADO-ORIG  PIC 9(10)V99.
+       01 WS-VENC-BASE          PIC 9(8).
+       01 WS-PARC-I             PIC 9(02).
+       01 WS-ANO                PIC 9(04).
+       01 WS-MES                PIC 9(02).
+       01 WS-DIA                PIC 9(02).
+
+       01 WS-ENTRADA-NUM-DOC    PIC 9(10).
+       01 WS-ENTRADA-CNPJ       PIC 9(14).
+       01 WS-ENTRADA-EMISSAO    PIC 9(8).
+       01 WS-ENTRADA-VENC       PIC 9(8).
+       01 WS-ENTRADA-MOEDA      PIC X(03).
+       01 WS-ENTRADA-TAXA-CAMBIO PIC 9(04)V9(04).
+       01 WS-DUP-ENCONTRADA     PIC X VALUE "N".
+       01 WS-DUP-DIAS           PIC S9(5).
+       01 WS-RESP-DUP           PIC X.
+
+      *> Desconto por pagamento antecipado, opcional por conta; se
+      *> informado, vale igualmente para todas as parcelas geradas.
+       01 WS-DESC-PERC-TXT      PIC X(06).
+       01 WS-DESC-PERC          PIC 9(02)V99.
+       01 WS-DESC-LIMITE        PIC 9(8).
+
+       LINKAGE SECTION.
+       01 WS-USUARIO-CHAMADOR   PIC X(10).
+
+       PROCEDURE DIVISION USING WS-USUARIO-CHAMADOR.
 
        MAIN-PROCEDURE.
            DISPLAY "INICIO"
            OPEN I-O FORNECEDOR-FILE
            IF WS-STATUS-FILE-F NOT = "00"
+               MOVE WS-STATUS-FILE-F TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
            OPEN I-O CONTAPAGAR-FILE
            IF WS-STATUS-FILE-C NOT = "00"
+               MOVE WS-STATUS-FILE-C TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
+           MOVE "S" TO WS-PEDIDO-FILE-OK
+           OPEN INPUT PEDIDO-FILE
+           IF WS-STATUS-FILE-P = "35"
+      *> PEDIDO.DAT é opcional: se ainda não existir, a conferência
+      *> de pedido em LANCA-CONTA simplesmente é ignorada.
+               MOVE "N" TO WS-PEDIDO-FILE-OK
+           ELSE
+               IF WS-STATUS-FILE-P NOT = "00"
+                   MOVE WS-STATUS-FILE-P TO WS-STATUS-CODE
+                   PERFORM DESCREVE-STATUS-ERRO
+                   DISPLAY "Erro ao abrir PEDIDO.DAT: " WS-STATUS-FILE-P
+                       " (" WS-STATUS-DESCRICAO ")"
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM CARREGA-FECHAMENTO
+
+           OPEN I-O NUMDOC-FILE
+           IF WS-STATUS-FILE-ND = "35"
+      *> NUMDOC.DAT ainda não existe — cria o arquivo e o registro
+      *> único de controle na primeira execução.
+               OPEN OUTPUT NUMDOC-FILE
+               CLOSE NUMDOC-FILE
+               OPEN I-O NUMDOC-FILE
+           END-IF
+           IF WS-STATUS-FILE-ND NOT = "00"
+               MOVE WS-STATUS-FILE-ND TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir NUMDOC.DAT: " WS-STATUS-FILE-ND
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           MOVE "S" TO WS-ORCAMENTO-FILE-OK
+           OPEN INPUT ORCAMENTO-FILE
+           IF WS-STATUS-FILE-OR = "35"
+               MOVE "N" TO WS-ORCAMENTO-FILE-OK
+           ELSE
+               IF WS-STATUS-FILE-OR NOT = "00"
+                   MOVE WS-STATUS-FILE-OR TO WS-STATUS-CODE
+                   PERFORM DESCREVE-STATUS-ERRO
+                   DISPLAY "Erro ao abrir ORCAMENTO.DAT: "
+                       WS-STATUS-FILE-OR " (" WS-STATUS-DESCRICAO ")"
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF
+
            PERFORM UNTIL CONTINUA = "N"
                PERFORM LANCA-CONTA
                DISPLAY "Deseja lançar outra conta? (S/N): "
@@ -73,11 +288,28 @@
 
            CLOSE FORNECEDOR-FILE
            CLOSE CONTAPAGAR-FILE
+           IF WS-PEDIDO-FILE-OK = "S"
+               CLOSE PEDIDO-FILE
+           END-IF
+           CLOSE NUMDOC-FILE
+           IF WS-ORCAMENTO-FILE-OK = "S"
+               CLOSE ORCAMENTO-FILE
+           END-IF
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
            STOP RUN.
 
        LANCA-CONTA.
-           DISPLAY "Número do Documento: "
-           ACCEPT CP-NUM-DOC
+           DISPLAY "Número do Documento (em branco para gerar "
+               "automaticamente): "
+           ACCEPT WS-NUMDOC-TXT
+
+           IF WS-NUMDOC-TXT = SPACES OR WS-NUMDOC-TXT = ZEROS
+               PERFORM GERA-PROX-NUMDOC
+           ELSE
+               MOVE WS-NUMDOC-TXT TO CP-NUM-DOC
+           END-IF
 
            DISPLAY "CNPJ do Fornecedor (14 dígitos): "
            ACCEPT CP-CNPJ-FORN
@@ -105,6 +337,13 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE CP-DATA-EMISSAO(1:6) TO WS-ANO-MES-LANC
+           IF WS-ANO-MES-LANC <= WS-ANO-MES-FECHADO
+               DISPLAY "Erro: período " WS-ANO-MES-LANC
+                   " já fechado contabilmente."
+               EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Valor (ex: 1000.50): "
            ACCEPT WS-VALOR-TXT
 
@@ -125,26 +364,504 @@
                EXIT PARAGRAPH
            END-IF
 
-           MOVE WS-VALOR-NUM TO CP-VALOR
+           DISPLAY "Moeda (BRL para reais, ou código da moeda "
+               "estrangeira): "
+           ACCEPT CP-MOEDA
+           IF CP-MOEDA = SPACES
+               MOVE "BRL" TO CP-MOEDA
+           END-IF
+
+           IF CP-MOEDA = "BRL"
+               MOVE 1 TO CP-TAXA-CAMBIO
+               MOVE WS-VALOR-NUM TO WS-VALOR-BRL
+           ELSE
+               DISPLAY "Cotação de " CP-MOEDA " para BRL (ex: 5.20): "
+               ACCEPT WS-TAXA-TXT
+               COMPUTE CP-TAXA-CAMBIO = FUNCTION NUMVAL(WS-TAXA-TXT)
+               IF CP-TAXA-CAMBIO <= 0
+                   DISPLAY "Erro: cotação inválida."
+                   EXIT PARAGRAPH
+               END-IF
+               COMPUTE WS-VALOR-BRL ROUNDED =
+                   WS-VALOR-NUM * CP-TAXA-CAMBIO
+               DISPLAY "Valor convertido para BRL: " WS-VALOR-BRL
+           END-IF
+
+           MOVE CP-NUM-DOC      TO WS-ENTRADA-NUM-DOC
+           MOVE CP-CNPJ-FORN    TO WS-ENTRADA-CNPJ
+           MOVE CP-DATA-EMISSAO TO WS-ENTRADA-EMISSAO
+           MOVE CP-DATA-VENC    TO WS-ENTRADA-VENC
+           MOVE CP-MOEDA        TO WS-ENTRADA-MOEDA
+           MOVE CP-TAXA-CAMBIO  TO WS-ENTRADA-TAXA-CAMBIO
+
+           PERFORM VERIFICA-DOC-DUPLICADO
+
+      *> A varredura da verificação acima usa CONTA-REG como área de
+      *> leitura; restaura os dados digitados antes de continuar.
+           MOVE WS-ENTRADA-NUM-DOC      TO CP-NUM-DOC
+           MOVE WS-ENTRADA-CNPJ         TO CP-CNPJ-FORN
+           MOVE WS-ENTRADA-EMISSAO      TO CP-DATA-EMISSAO
+           MOVE WS-ENTRADA-VENC         TO CP-DATA-VENC
+           MOVE WS-ENTRADA-MOEDA        TO CP-MOEDA
+           MOVE WS-ENTRADA-TAXA-CAMBIO  TO CP-TAXA-CAMBIO
+
+           IF WS-DUP-ENCONTRADA = "S"
+               DISPLAY "Confirma o lançamento mesmo assim? (S/N): "
+               ACCEPT WS-RESP-DUP
+               IF FUNCTION UPPER-CASE(WS-RESP-DUP) NOT = "S"
+                   DISPLAY "Lançamento cancelado pelo operador."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           DISPLAY "Centro de Custo: "
+           ACCEPT CP-CENTRO-CUSTO
+           MOVE CP-CENTRO-CUSTO TO WS-ENTRADA-CENTRO
+
+           PERFORM VERIFICA-ORCAMENTO
+
+      *> A varredura acima também usa CONTA-REG como área de leitura;
+      *> restaura os dados digitados antes de continuar.
+           MOVE WS-ENTRADA-NUM-DOC      TO CP-NUM-DOC
+           MOVE WS-ENTRADA-CNPJ         TO CP-CNPJ-FORN
+           MOVE WS-ENTRADA-EMISSAO      TO CP-DATA-EMISSAO
+           MOVE WS-ENTRADA-VENC         TO CP-DATA-VENC
+           MOVE WS-ENTRADA-CENTRO       TO CP-CENTRO-CUSTO
+           MOVE WS-ENTRADA-MOEDA        TO CP-MOEDA
+           MOVE WS-ENTRADA-TAXA-CAMBIO  TO CP-TAXA-CAMBIO
+
+           IF WS-ORC-EXCEDE = "S"
+               DISPLAY "Confirma o lançamento mesmo acima do "
+                   "orçamento? (S/N): "
+               ACCEPT WS-RESP-ORC
+               IF FUNCTION UPPER-CASE(WS-RESP-ORC) NOT = "S"
+                   DISPLAY "Lançamento cancelado pelo operador."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM VERIFICA-LIMITE-CREDITO
+
+      *> A varredura acima também usa CONTA-REG como área de leitura;
+      *> restaura os dados digitados antes de continuar.
+           MOVE WS-ENTRADA-NUM-DOC      TO CP-NUM-DOC
+           MOVE WS-ENTRADA-CNPJ         TO CP-CNPJ-FORN
+           MOVE WS-ENTRADA-EMISSAO      TO CP-DATA-EMISSAO
+           MOVE WS-ENTRADA-VENC         TO CP-DATA-VENC
+           MOVE WS-ENTRADA-CENTRO       TO CP-CENTRO-CUSTO
+           MOVE WS-ENTRADA-MOEDA        TO CP-MOEDA
+           MOVE WS-ENTRADA-TAXA-CAMBIO  TO CP-TAXA-CAMBIO
+
+           IF WS-LIMITE-EXCEDE = "S"
+               DISPLAY "Confirma o lançamento mesmo acima do limite "
+                   "de crédito do fornecedor? (S/N): "
+               ACCEPT WS-RESP-LIMITE
+               IF FUNCTION UPPER-CASE(WS-RESP-LIMITE) NOT = "S"
+                   DISPLAY "Lançamento cancelado pelo operador."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           DISPLAY "Nº do Pedido/Contrato (0 se não houver): "
+           ACCEPT CP-NUM-PEDIDO
+           PERFORM VERIFICA-PEDIDO
+
+           DISPLAY "Número de parcelas (1 a 6): "
+           ACCEPT WS-NUM-PARCELAS
+
+           IF WS-NUM-PARCELAS < 1 OR WS-NUM-PARCELAS > 6
+               DISPLAY "Erro: número de parcelas deve ser de 1 a 6."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZEROS TO WS-DESC-PERC
+           MOVE ZEROS TO WS-DESC-LIMITE
+           DISPLAY "% desconto p/ pgto antecipado (em branco p/ "
+               "nenhum): "
+           ACCEPT WS-DESC-PERC-TXT
+           IF WS-DESC-PERC-TXT NOT = SPACES
+               COMPUTE WS-DESC-PERC = FUNCTION NUMVAL(WS-DESC-PERC-TXT)
+               IF WS-DESC-PERC > 0
+                   DISPLAY "Prazo limite p/ desconto (AAAAMMDD): "
+                   ACCEPT WS-DESC-LIMITE
+               END-IF
+           END-IF
+
+           MOVE WS-VALOR-BRL TO CP-VALOR
+           MOVE WS-VALOR-NUM TO CP-VALOR-ORIGINAL
            MOVE "A" TO CP-SITUACAO
            MOVE ZEROS TO CP-DATA-PGTO
+           MOVE CP-DATA-VENC TO WS-VENC-BASE
+
+      *> Valor de cada parcela, com o resto da divisão absorvido pela
+      *> última parcela para que a soma das parcelas bata com o total.
+      *> O valor original (moeda estrangeira) é dividido da mesma
+      *> forma, em paralelo ao valor já convertido para BRL.
+           DIVIDE WS-VALOR-BRL BY WS-NUM-PARCELAS
+               GIVING WS-VALOR-PARCELA ROUNDED
+           DIVIDE WS-VALOR-NUM BY WS-NUM-PARCELAS
+               GIVING WS-VALOR-PARCELA-ORIG ROUNDED
+           MOVE ZEROS TO WS-VALOR-SOMADO
+           MOVE ZEROS TO WS-VALOR-SOMADO-ORIG
+
+           PERFORM VARYING WS-PARC-I FROM 1 BY 1
+                   UNTIL WS-PARC-I > WS-NUM-PARCELAS
+               MOVE WS-PARC-I TO CP-NUM-PARCELA
+               MOVE WS-NUM-PARCELAS TO CP-TOTAL-PARCELAS
+
+               IF WS-PARC-I = WS-NUM-PARCELAS
+                   COMPUTE CP-VALOR = WS-VALOR-BRL - WS-VALOR-SOMADO
+                   COMPUTE CP-VALOR-ORIGINAL =
+                       WS-VALOR-NUM - WS-VALOR-SOMADO-ORIG
+               ELSE
+                   MOVE WS-VALOR-PARCELA TO CP-VALOR
+                   ADD WS-VALOR-PARCELA TO WS-VALOR-SOMADO
+                   MOVE WS-VALOR-PARCELA-ORIG TO CP-VALOR-ORIGINAL
+                   ADD WS-VALOR-PARCELA-ORIG TO WS-VALOR-SOMADO-ORIG
+               END-IF
+               MOVE CP-VALOR TO CP-SALDO
+               MOVE WS-DESC-PERC TO CP-DESC-PERC
+               MOVE WS-DESC-LIMITE TO CP-DESC-LIMITE
 
-           *> Montar chave composta: número do doc + cnpj
-           STRING
-               CP-NUM-DOC DELIMITED BY SIZE
-               CP-CNPJ-FORN DELIMITED BY SIZE
-               INTO CP-CHAVE
+      *> Vencimento desta parcela = vencimento base + (N-1) meses
+               MOVE WS-VENC-BASE(1:4) TO WS-ANO
+               MOVE WS-VENC-BASE(5:2) TO WS-MES
+               MOVE WS-VENC-BASE(7:2) TO WS-DIA
+               COMPUTE WS-MES = WS-MES + (WS-PARC-I - 1)
+               PERFORM UNTIL WS-MES <= 12
+                   COMPUTE WS-MES = WS-MES - 12
+                   ADD 1 TO WS-ANO
+               END-PERFORM
+               STRING
+                   WS-ANO DELIMITED BY SIZE
+                   WS-MES DELIMITED BY SIZE
+                   WS-DIA DELIMITED BY SIZE
+                   INTO CP-DATA-VENC
 
-           *> Verifica se já existe essa chave
-           READ CONTAPAGAR-FILE
+      *> Monta a chave composta: número do doc + cnpj + parcela
+               STRING
+                   CP-NUM-DOC DELIMITED BY SIZE
+                   CP-CNPJ-FORN DELIMITED BY SIZE
+                   CP-NUM-PARCELA DELIMITED BY SIZE
+                   INTO CP-CHAVE
+
+               READ CONTAPAGAR-FILE
+                   INVALID KEY
+                       WRITE CONTA-REG
+                       IF WS-STATUS-FILE-C = "00"
+                           DISPLAY "Parcela " WS-PARC-I " de "
+                               WS-NUM-PARCELAS " lançada. Vencimento: "
+                               CP-DATA-VENC " Valor: " CP-VALOR
+                           MOVE "INCLUSAO" TO WS-AUD-ACAO
+                           MOVE SPACES TO WS-AUD-ANTES
+                           STRING "VALOR=" DELIMITED BY SIZE
+                                  CP-VALOR DELIMITED BY SIZE
+                                  INTO WS-AUD-DEPOIS
+                           PERFORM GRAVA-AUDITORIA
+                       ELSE
+                           MOVE WS-STATUS-FILE-C TO WS-STATUS-CODE
+                           PERFORM DESCREVE-STATUS-ERRO
+                           DISPLAY "Erro ao lançar parcela " WS-PARC-I
+                               ": " WS-STATUS-FILE-C
+                               " (" WS-STATUS-DESCRICAO ")"
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "Erro: já existe parcela " WS-PARC-I
+                           " para esse número + CNPJ."
+               END-READ
+           END-PERFORM.
+
+      *> Lê e incrementa o registro único de NUMDOC.DAT para obter o
+      *> próximo número de documento disponível, usado quando o
+      *> operador deixa o número em branco em vez de digitar um
+      *> número próprio da nota do fornecedor.
+       GERA-PROX-NUMDOC.
+           MOVE "01" TO ND-CHAVE
+           READ NUMDOC-FILE
                INVALID KEY
-                   *> Se não existe, pode gravar
-                   WRITE CONTA-REG
-                   IF WS-STATUS-FILE-C = "00"
-                       DISPLAY "Conta lançada com sucesso!"
-                   ELSE
-                       DISPLAY "Erro ao lançar: " WS-STATUS-FILE-C
-                   END-IF
+                   MOVE 1 TO ND-PROX-NUM
+                   MOVE ND-PROX-NUM TO CP-NUM-DOC
+                   ADD 1 TO ND-PROX-NUM
+                   WRITE NUMDOC-REG
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE ND-PROX-NUM TO CP-NUM-DOC
+           ADD 1 TO ND-PROX-NUM
+           REWRITE NUMDOC-REG.
+
+      *> Lê o registro único de FECHAMENTO.DAT (se existir) para saber
+      *> qual o último período fechado contabilmente. O arquivo é
+      *> opcional — se ainda não existir, nenhum período está fechado.
+       CARREGA-FECHAMENTO.
+           OPEN INPUT FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
                NOT INVALID KEY
-                   DISPLAY "Erro: Já existe com esse número + CNPJ."
-           END-READ.
+                   MOVE FC-ANO-MES TO WS-ANO-MES-FECHADO
+           END-READ
+
+           CLOSE FECHAMENTO-FILE.
+
+      *> Confere o valor já lançado no mês/centro de custo contra o
+      *> limite aprovado em ORCAMENTO.DAT, se o arquivo existir.
+      *> Excesso é apenas sinalizado em WS-ORC-EXCEDE; quem decide
+      *> bloquear ou seguir com confirmação é LANCA-CONTA.
+       VERIFICA-ORCAMENTO.
+           MOVE "N" TO WS-ORC-EXCEDE
+           IF WS-ORCAMENTO-FILE-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING WS-ENTRADA-CENTRO DELIMITED BY SIZE
+               WS-ANO-MES-LANC DELIMITED BY SIZE
+               INTO OR-CHAVE
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE OR-LIMITE TO WS-ORC-LIMITE
+
+           PERFORM SOMA-ORCAMENTO-ATUAL
+
+           IF WS-ORC-SOMA + WS-VALOR-BRL > WS-ORC-LIMITE
+               DISPLAY "AVISO: orçamento do centro de custo "
+                   WS-ENTRADA-CENTRO " para " WS-ANO-MES-LANC
+                   " seria excedido."
+               DISPLAY "Já lançado: " WS-ORC-SOMA
+                   " Limite: " WS-ORC-LIMITE
+               MOVE "S" TO WS-ORC-EXCEDE
+           END-IF.
+
+      *> Soma, em todo o arquivo, o CP-VALOR já lançado (exceto
+      *> cancelado) para o mesmo centro de custo/mês de emissão do
+      *> lançamento atual.
+       SOMA-ORCAMENTO-ATUAL.
+           MOVE ZEROS TO WS-ORC-SOMA
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-CENTRO-CUSTO = WS-ENTRADA-CENTRO
+                       AND CP-DATA-EMISSAO(1:6) = WS-ANO-MES-LANC
+                       AND CP-SITUACAO NOT = "C"
+                   ADD CP-VALOR TO WS-ORC-SOMA
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Confere a exposição em aberto do fornecedor (saldo de contas
+      *> com CP-SITUACAO = "A" ou "B") mais o valor deste lançamento
+      *> contra F-LIMITE-CREDITO, se cadastrado. Excesso é apenas
+      *> sinalizado em WS-LIMITE-EXCEDE; quem decide bloquear ou
+      *> seguir com confirmação é LANCA-CONTA.
+       VERIFICA-LIMITE-CREDITO.
+           MOVE "N" TO WS-LIMITE-EXCEDE
+           IF F-LIMITE-CREDITO = ZEROS
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SOMA-EXPOSICAO-FORNECEDOR
+
+           IF WS-EXPOSICAO-SOMA + WS-VALOR-BRL > F-LIMITE-CREDITO
+               DISPLAY "AVISO: limite de crédito do fornecedor "
+                   WS-ENTRADA-CNPJ " seria excedido."
+               DISPLAY "Já em aberto: " WS-EXPOSICAO-SOMA
+                   " Limite: " F-LIMITE-CREDITO
+               MOVE "S" TO WS-LIMITE-EXCEDE
+           END-IF.
+
+      *> Soma, em todo o arquivo, o CP-SALDO das contas em aberto ou
+      *> parciais do mesmo fornecedor.
+       SOMA-EXPOSICAO-FORNECEDOR.
+           MOVE ZEROS TO WS-EXPOSICAO-SOMA
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-CNPJ-FORN = WS-ENTRADA-CNPJ
+                       AND (CP-SITUACAO = "A" OR CP-SITUACAO = "B")
+                   ADD CP-SALDO TO WS-EXPOSICAO-SOMA
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Confere o pedido/contrato informado contra PEDIDO.DAT, se o
+      *> arquivo existir. Lançamento sem pedido correspondente em
+      *> aberto é apenas sinalizado, não bloqueado.
+       VERIFICA-PEDIDO.
+           IF WS-PEDIDO-FILE-OK NOT = "S" OR CP-NUM-PEDIDO = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CP-NUM-PEDIDO TO PD-NUM-PEDIDO
+           READ PEDIDO-FILE
+               INVALID KEY
+                   DISPLAY "AVISO: pedido " CP-NUM-PEDIDO
+                       " não encontrado."
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF PD-CNPJ-FORN NOT = WS-ENTRADA-CNPJ
+               DISPLAY "AVISO: pedido " CP-NUM-PEDIDO
+                   " pertence a outro fornecedor."
+           END-IF
+
+           IF PD-SITUACAO NOT = "A"
+               DISPLAY "AVISO: pedido " CP-NUM-PEDIDO
+                   " não está em aberto."
+           END-IF.
+
+      *> Procura, em todo o arquivo, outro documento com o mesmo
+      *> CP-NUM-DOC lançado sob um CNPJ diferente e com emissão
+      *> próxima (até 5 dias) — indício de nota reemitida por outro
+      *> CNPJ do mesmo grupo/fornecedor.
+       VERIFICA-DOC-DUPLICADO.
+           MOVE "N" TO WS-DUP-ENCONTRADA
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-STATUS-FILE-C
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-NUM-DOC = WS-ENTRADA-NUM-DOC
+                       AND CP-CNPJ-FORN NOT = WS-ENTRADA-CNPJ
+                   COMPUTE WS-DUP-DIAS =
+                       FUNCTION INTEGER-OF-DATE(WS-ENTRADA-EMISSAO)
+                       - FUNCTION INTEGER-OF-DATE(CP-DATA-EMISSAO)
+                   IF (WS-DUP-DIAS >= -5) AND (WS-DUP-DIAS <= 5)
+                       DISPLAY "ALERTA: documento " CP-NUM-DOC
+                           " já lançado para o CNPJ " CP-CNPJ-FORN
+                           " com emissão próxima (" CP-DATA-EMISSAO
+                           ")."
+                       MOVE "S" TO WS-DUP-ENCONTRADA
+                   END-IF
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl); não fatal se o arquivo não puder ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "LANCCONT"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE WS-USUARIO-CHAMADOR         TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
