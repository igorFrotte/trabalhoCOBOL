@@ -15,55 +15,246 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-STATUS-HIST.
 
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+           SELECT USUARIO-FILE ASSIGN TO "USUARIO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-LOGIN
+               FILE STATUS IS WS-STATUS-FILE-US.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+      *> Cadastro de fornecedores (ver CADFORNE.cbl), consultado aqui
+      *> apenas para obter F-EMAIL ao confirmar um pagamento.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+      *> Fila de notificações para o fornecedor, consumida pelo
+      *> gateway de e-mail fora deste sistema (ver NOTIFVENC.cbl).
+           SELECT NOTIFICA-FILE ASSIGN TO "NOTIFICA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOTIFICA.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD CONTAPAGAR-FILE.
        01 CONTA-REG.
-           05 CP-CHAVE          PIC X(24).
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
            05 CP-NUM-DOC        PIC 9(10).
            05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
            05 CP-DATA-EMISSAO   PIC 9(8).
            05 CP-DATA-VENC      PIC 9(8).
            05 CP-VALOR          PIC 9(10)V99.
-           05 CP-SITUACAO       PIC X(1).
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
            05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
 
        FD HISTPAGTO-FILE.
        01 HIST-REG.
            05 H-NUM-DOC         PIC 9(10).
            05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
            05 H-DATA-PGTO       PIC 9(8).
            05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+      *> Registro único de controle do fechamento mensal (ver
+      *> FECHAMEN.cbl); mantido aqui na mesma forma, sem copybook
+      *> compartilhado, como os demais arquivos deste programa.
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).  *> AAAAMM
+
+      *> Cadastro de usuários e alçada de pagamento (ver CADUSU.cbl),
+      *> usado aqui apenas para validar a segunda aprovação quando o
+      *> usuário logado no MENU não tem alçada suficiente.
+       FD USUARIO-FILE.
+       01 USUARIO-REG.
+           05 US-LOGIN          PIC X(10).
+           05 US-SENHA          PIC X(10).
+           05 US-LIMITE         PIC 9(10)V99.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT (ver
+      *> CADFORNE.cbl); um registro por pagamento efetivado aqui.
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+      *> Um registro por notificação enfileirada (ver NOTIFVENC.cbl,
+      *> que gera as de vencimento próximo; este programa grava as de
+      *> pagamento confirmado).
+       FD NOTIFICA-FILE.
+       01 NOTIFICA-REG.
+           05 NT-DATA          PIC 9(8).
+           05 NT-HORA          PIC 9(6).
+           05 NT-EMAIL         PIC X(30).
+           05 NT-CHAVE         PIC X(26).
+           05 NT-MENSAGEM      PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-CONTAS      PIC XX.
        01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-STATUS-FILE-US     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-STATUS-CODE        PIC XX.
+       01 WS-STATUS-DESCRICAO   PIC X(40).
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-NOTIFICA    PIC XX.
+       01 WS-NOTIFICA-OK        PIC X VALUE "N".
+       01 WS-NT-MENSAGEM        PIC X(60).
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-ANO-MES-FECHADO    PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-PGTO       PIC 9(06).
        01 CONTINUA              PIC X VALUE "S".
        01 RESPOSTA              PIC X.
 
+      *> Segunda aprovação quando o pagamento excede a alçada do
+      *> usuário logado (ver MENU.cbl, que passa WS-USUARIO-CHAMADOR/
+      *> WS-LIMITE-CHAMADOR na LINKAGE SECTION abaixo).
+       01 WS-LOGIN-APROV        PIC X(10).
+       01 WS-SENHA-APROV        PIC X(10).
+       01 WS-APROVADO           PIC X VALUE "N".
+
        01 WS-VALOR-TXT          PIC X(15).
        01 WS-VALOR-NUM          PIC 9(10)V99.
 
-       01 WS-CHAVE              PIC X(24).
+       01 WS-CHAVE              PIC X(26).
+
+      *> Encargos por atraso: taxa de juros ao dia e multa fixa sobre
+      *> o saldo, aplicados quando CP-DATA-PGTO é posterior a
+      *> CP-DATA-VENC. Percentuais de referência da área financeira.
+       01 WS-TAXA-JUROS-DIA     PIC 9V9(4) VALUE 0.0003.
+       01 WS-MULTA-PERC         PIC 9V99   VALUE 2.00.
+       01 WS-DIAS-ATRASO        PIC S9(5).
+       01 WS-VALOR-JUROS        PIC 9(10)V99.
+       01 WS-VALOR-MULTA        PIC 9(10)V99.
+       01 WS-VALOR-SUGERIDO     PIC 9(10)V99.
+       01 WS-VALOR-PRINCIPAL    PIC 9(10)V99.
 
-       PROCEDURE DIVISION.
+      *> Desconto por pagamento antecipado (ver CP-DESC-PERC/
+      *> CP-DESC-LIMITE, capturados em LANCCONT.cbl).
+       01 WS-VALOR-DESCONTO     PIC 9(10)V99.
+       01 WS-VALOR-COM-DESCONTO PIC 9(10)V99.
+       01 WS-DESCONTO-APLICADO  PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 WS-USUARIO-CHAMADOR   PIC X(10).
+       01 WS-LIMITE-CHAMADOR    PIC 9(10)V99.
+
+       PROCEDURE DIVISION USING WS-USUARIO-CHAMADOR
+               WS-LIMITE-CHAMADOR.
 
        MAIN-PROCEDURE.
            MOVE "S" TO CONTINUA
            DISPLAY "INICIO DO PAGAMENTO DE CONTAS"
            OPEN I-O CONTAPAGAR-FILE
            IF WS-STATUS-CONTAS NOT = "00"
+               MOVE WS-STATUS-CONTAS TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir CONTAPAGAR.DAT:" WS-STATUS-CONTAS
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
-           OPEN OUTPUT HISTPAGTO-FILE
+      *> EXTEND preserva o histórico já gravado em execuções
+      *> anteriores; se o arquivo ainda não existe (status 35), ele é
+      *> criado do zero apenas dessa primeira vez.
+           OPEN EXTEND HISTPAGTO-FILE
+           IF WS-STATUS-HIST = "35"
+               OPEN OUTPUT HISTPAGTO-FILE
+           END-IF
            IF WS-STATUS-HIST NOT = "00"
+               MOVE WS-STATUS-HIST TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "AVISO: FORNECEDOR.DAT indisponível; "
+                   "notificação de pagamento não será enviada."
+           END-IF
+
+           OPEN EXTEND NOTIFICA-FILE
+           IF WS-STATUS-NOTIFICA = "35"
+               OPEN OUTPUT NOTIFICA-FILE
+           END-IF
+           IF WS-STATUS-NOTIFICA = "00"
+               MOVE "S" TO WS-NOTIFICA-OK
+           ELSE
+               MOVE WS-STATUS-NOTIFICA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: fila de notificações indisponível: "
+                   WS-STATUS-NOTIFICA " (" WS-STATUS-DESCRICAO ")"
+           END-IF
+
+           PERFORM CARREGA-FECHAMENTO
+
            PERFORM UNTIL CONTINUA NOT = "S"
                PERFORM EFETUAR-PAGAMENTO
                DISPLAY "Deseja registrar outro pagamento? (S/N): "
@@ -73,15 +264,27 @@
 
            CLOSE CONTAPAGAR-FILE
            CLOSE HISTPAGTO-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-FILE-F = "00"
+               CLOSE FORNECEDOR-FILE
+           END-IF
+           IF WS-NOTIFICA-OK = "S"
+               CLOSE NOTIFICA-FILE
+           END-IF
            EXIT PROGRAM.
 
        EFETUAR-PAGAMENTO.
            DISPLAY "Número do Documento: " ACCEPT CP-NUM-DOC
            DISPLAY "CNPJ do Fornecedor: " ACCEPT CP-CNPJ-FORN
+           DISPLAY "Parcela (00 se conta sem parcelamento): "
+           ACCEPT CP-NUM-PARCELA
 
            STRING
                CP-NUM-DOC DELIMITED BY SIZE
                CP-CNPJ-FORN DELIMITED BY SIZE
+               CP-NUM-PARCELA DELIMITED BY SIZE
                INTO CP-CHAVE
 
            READ CONTAPAGAR-FILE
@@ -90,15 +293,47 @@
                    EXIT PARAGRAPH
            END-READ
 
-           IF CP-SITUACAO NOT = "A"
+           IF CP-SITUACAO NOT = "A" AND CP-SITUACAO NOT = "B"
                DISPLAY "Conta não está em aberto: " CP-SITUACAO
                EXIT PARAGRAPH
            END-IF
 
+      *> Conta nova (situação "A") ainda não tem saldo lançado.
+           IF CP-SITUACAO = "A"
+               MOVE CP-VALOR TO CP-SALDO
+           END-IF
+
+           DISPLAY "Saldo em aberto: " CP-SALDO
+
+           STRING "SITUACAO=" DELIMITED BY SIZE
+                  CP-SITUACAO DELIMITED BY SIZE
+                  " SALDO="   DELIMITED BY SIZE
+                  CP-SALDO    DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+
+           IF CP-VALOR > WS-LIMITE-CHAMADOR
+               PERFORM OBTEM-APROVACAO
+               IF WS-APROVADO NOT = "S"
+                   DISPLAY "Pagamento não autorizado: valor acima "
+                       "da alçada do usuário."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
            DISPLAY "Data de Pagamento (AAAAMMDD): "
            ACCEPT CP-DATA-PGTO
 
-           DISPLAY "Valor Pago: "
+           MOVE CP-DATA-PGTO(1:6) TO WS-ANO-MES-PGTO
+           IF WS-ANO-MES-PGTO <= WS-ANO-MES-FECHADO
+               DISPLAY "Erro: período " WS-ANO-MES-PGTO
+                   " já fechado contabilmente."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CALCULA-ENCARGOS-ATRASO
+           PERFORM CALCULA-DESCONTO-ANTECIPADO
+
+           DISPLAY "Valor Pago (pode ser parcial): "
            ACCEPT WS-VALOR-TXT
 
            IF WS-VALOR-TXT = SPACES
@@ -113,25 +348,316 @@
                EXIT PARAGRAPH
            END-IF
 
-           MOVE WS-VALOR-NUM TO CP-VALOR
-           MOVE "P" TO CP-SITUACAO
+           IF WS-VALOR-NUM > WS-VALOR-SUGERIDO
+               DISPLAY "Erro: valor pago maior que o saldo mais "
+                   "encargos em aberto."
+               EXIT PARAGRAPH
+           END-IF
+
+      *> A parte que excede o saldo principal é juros/multa; apenas o
+      *> valor aplicado ao principal abate CP-SALDO. Se o valor pago
+      *> corresponde ao valor já descontado, o desconto cobre a
+      *> diferença e a conta é liquidada por completo.
+           IF WS-VALOR-DESCONTO > 0
+                   AND WS-VALOR-NUM >= WS-VALOR-COM-DESCONTO
+                   AND WS-VALOR-NUM < CP-SALDO
+               MOVE CP-SALDO TO WS-VALOR-PRINCIPAL
+               MOVE "S" TO WS-DESCONTO-APLICADO
+           ELSE
+               IF WS-VALOR-NUM > CP-SALDO
+                   MOVE CP-SALDO TO WS-VALOR-PRINCIPAL
+               ELSE
+                   MOVE WS-VALOR-NUM TO WS-VALOR-PRINCIPAL
+               END-IF
+               MOVE ZEROS TO WS-VALOR-DESCONTO
+           END-IF
+
+           SUBTRACT WS-VALOR-PRINCIPAL FROM CP-SALDO
+
+           IF CP-SALDO = 0
+               MOVE "P" TO CP-SITUACAO
+           ELSE
+               MOVE "B" TO CP-SITUACAO
+           END-IF
 
            REWRITE CONTA-REG
            IF WS-STATUS-CONTAS = "00"
-               DISPLAY "Conta paga com sucesso!"
+               IF CP-SITUACAO = "P"
+                   DISPLAY "Conta paga com sucesso!"
+               ELSE
+                   DISPLAY "Pagamento parcial registrado. Saldo: "
+                       CP-SALDO
+               END-IF
+               MOVE "PAGAMENTO" TO WS-AUD-ACAO
+               STRING "SITUACAO=" DELIMITED BY SIZE
+                      CP-SITUACAO DELIMITED BY SIZE
+                      " SALDO="   DELIMITED BY SIZE
+                      CP-SALDO    DELIMITED BY SIZE
+                      INTO WS-AUD-DEPOIS
+               PERFORM GRAVA-AUDITORIA
+               IF CP-SITUACAO = "P"
+                   MOVE "Pagamento confirmado." TO WS-NT-MENSAGEM
+               ELSE
+                   MOVE "Pagamento parcial recebido." TO WS-NT-MENSAGEM
+               END-IF
+               PERFORM GRAVA-NOTIFICACAO
            ELSE
+               MOVE WS-STATUS-CONTAS TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao atualizar conta: " WS-STATUS-CONTAS
+                   " (" WS-STATUS-DESCRICAO ")"
                EXIT PARAGRAPH
            END-IF
 
-           MOVE CP-NUM-DOC    TO H-NUM-DOC
-           MOVE CP-CNPJ-FORN  TO H-CNPJ-FORN
-           MOVE CP-DATA-PGTO  TO H-DATA-PGTO
-           MOVE CP-VALOR      TO H-VALOR-PAGO
+           MOVE CP-NUM-DOC     TO H-NUM-DOC
+           MOVE CP-CNPJ-FORN   TO H-CNPJ-FORN
+           MOVE CP-NUM-PARCELA TO H-NUM-PARCELA
+           MOVE CP-DATA-PGTO   TO H-DATA-PGTO
+           MOVE WS-VALOR-NUM   TO H-VALOR-PAGO
+           MOVE WS-VALOR-DESCONTO TO H-VALOR-DESCONTO
 
            WRITE HIST-REG
            IF WS-STATUS-HIST = "00"
                DISPLAY "Registro histórico gravado."
            ELSE
+               MOVE WS-STATUS-HIST TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao gravar histórico: " WS-STATUS-HIST
+                   " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+      *> Lê o registro único de FECHAMENTO.DAT (se existir) para saber
+      *> qual o último período fechado contabilmente. O arquivo é
+      *> opcional — se ainda não existir, nenhum período está fechado.
+       CARREGA-FECHAMENTO.
+           OPEN INPUT FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
+               NOT INVALID KEY
+                   MOVE FC-ANO-MES TO WS-ANO-MES-FECHADO
+           END-READ
+
+           CLOSE FECHAMENTO-FILE.
+
+      *> Pede login e senha de um segundo usuário com alçada
+      *> suficiente para liberar um pagamento acima do limite de
+      *> quem está logado no MENU; sem USUARIO.DAT cadastrado (caso
+      *> raro, já que o MENU cairia na alçada ilimitada padrão) o
+      *> pagamento é negado por falta de como confirmar a aprovação.
+       OBTEM-APROVACAO.
+           MOVE "N" TO WS-APROVADO
+           OPEN INPUT USUARIO-FILE
+           IF WS-STATUS-FILE-US NOT = "00"
+               DISPLAY "Sem cadastro de usuários para aprovação."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Valor acima da alçada. Aprovação de outro "
+               "usuário necessária."
+           DISPLAY "Login do aprovador: "
+           ACCEPT WS-LOGIN-APROV
+           DISPLAY "Senha do aprovador: "
+           ACCEPT WS-SENHA-APROV
+
+           MOVE WS-LOGIN-APROV TO US-LOGIN
+           READ USUARIO-FILE
+               INVALID KEY
+                   DISPLAY "Aprovador não encontrado."
+               NOT INVALID KEY
+                   IF US-SENHA NOT = WS-SENHA-APROV
+                       DISPLAY "Senha do aprovador incorreta."
+                   ELSE
+                       IF US-LIMITE >= CP-VALOR
+                           MOVE "S" TO WS-APROVADO
+                       ELSE
+                           DISPLAY "Aprovador sem alçada suficiente."
+                       END-IF
+                   END-IF
+           END-READ
+
+           CLOSE USUARIO-FILE.
+
+      *> Calcula juros de mora (ao dia, sobre o saldo) e multa fixa
+      *> quando CP-DATA-PGTO for posterior a CP-DATA-VENC, e mostra o
+      *> valor sugerido ao operador antes de aceitar o valor pago.
+       CALCULA-ENCARGOS-ATRASO.
+           MOVE ZEROS TO WS-VALOR-JUROS
+           MOVE ZEROS TO WS-VALOR-MULTA
+           MOVE CP-SALDO TO WS-VALOR-SUGERIDO
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(CP-DATA-PGTO) -
+               FUNCTION INTEGER-OF-DATE(CP-DATA-VENC)
+
+           IF WS-DIAS-ATRASO > 0
+               COMPUTE WS-VALOR-JUROS ROUNDED =
+                   CP-SALDO * WS-TAXA-JUROS-DIA * WS-DIAS-ATRASO
+               COMPUTE WS-VALOR-MULTA ROUNDED =
+                   CP-SALDO * WS-MULTA-PERC / 100
+               COMPUTE WS-VALOR-SUGERIDO =
+                   CP-SALDO + WS-VALOR-JUROS + WS-VALOR-MULTA
+               DISPLAY "Pagamento em atraso: " WS-DIAS-ATRASO " dia(s)"
+               DISPLAY "Juros: " WS-VALOR-JUROS
+                   " Multa: " WS-VALOR-MULTA
+               DISPLAY "Valor sugerido (saldo + encargos): "
+                   WS-VALOR-SUGERIDO
            END-IF.
+
+      *> Quando a conta tem desconto por pagamento antecipado (ver
+      *> CP-DESC-PERC/CP-DESC-LIMITE) e o pagamento ainda não está em
+      *> atraso nem passou do prazo limite do desconto, calcula e
+      *> mostra o valor já descontado como sugestão ao operador.
+      *> WS-VALOR-SUGERIDO (saldo + eventuais encargos de atraso,
+      *> calculado em CALCULA-ENCARGOS-ATRASO) continua sendo o teto
+      *> aceito para o valor pago — o desconto é uma opção mais barata
+      *> oferecida ao operador, não um limite que impeça pagar o saldo
+      *> cheio. WS-VALOR-COM-DESCONTO guarda só o valor sugerido com o
+      *> desconto aplicado, para exibição e para a comparação em
+      *> EFETUAR-PAGAMENTO.
+       CALCULA-DESCONTO-ANTECIPADO.
+           MOVE ZEROS TO WS-VALOR-DESCONTO
+           MOVE ZEROS TO WS-VALOR-COM-DESCONTO
+           MOVE "N" TO WS-DESCONTO-APLICADO
+
+           IF CP-DESC-PERC > 0
+                   AND CP-DESC-LIMITE > 0
+                   AND WS-DIAS-ATRASO NOT > 0
+                   AND CP-DATA-PGTO NOT > CP-DESC-LIMITE
+               COMPUTE WS-VALOR-DESCONTO ROUNDED =
+                   CP-SALDO * CP-DESC-PERC / 100
+               COMPUTE WS-VALOR-COM-DESCONTO =
+                   CP-SALDO - WS-VALOR-DESCONTO
+               DISPLAY "Desconto por pagamento antecipado: "
+                   CP-DESC-PERC "% = " WS-VALOR-DESCONTO
+               DISPLAY "Valor sugerido com desconto: "
+                   WS-VALOR-COM-DESCONTO
+               DISPLAY "(Valor integral do saldo também aceito: "
+                   CP-SALDO ")"
+           END-IF.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl); não fatal se o arquivo não puder ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "PGTOCONT"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE WS-USUARIO-CHAMADOR         TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+      *> Busca F-EMAIL do fornecedor e enfileira uma notificação de
+      *> pagamento em NOTIFICA.DAT; não fatal se o cadastro ou a fila
+      *> não estiverem disponíveis.
+       GRAVA-NOTIFICACAO.
+           IF WS-NOTIFICA-OK NOT = "S" OR WS-STATUS-FILE-F NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CP-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF F-EMAIL = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NT-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO NT-HORA
+           MOVE F-EMAIL      TO NT-EMAIL
+           MOVE CP-CHAVE     TO NT-CHAVE
+           MOVE WS-NT-MENSAGEM TO NT-MENSAGEM
+
+           WRITE NOTIFICA-REG
+           IF WS-STATUS-NOTIFICA NOT = "00"
+               MOVE WS-STATUS-NOTIFICA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: falha ao gravar notificação: "
+                   WS-STATUS-NOTIFICA " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
