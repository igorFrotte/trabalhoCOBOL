@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERARECOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORRENTE-FILE ASSIGN TO "RECORRENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-RC.
+
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT NUMDOC-FILE ASSIGN TO "NUMDOC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ND-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-ND.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT/CANCCONT/PGTOLOTE/LANCLOTE/CONFREM/REMESSA (ver
+      *> CADFORNE.cbl); um registro por conta recorrente gerada.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Modelo de conta recorrente (ver CADRECOR.cbl); lido uma vez
+      *> por execução para gerar o CONTA-REG do próximo mês.
+       FD RECORRENTE-FILE.
+       01 RECORRENTE-REG.
+           05 RC-CHAVE          PIC X(16).  *> 14 CNPJ + 02 sequencial
+           05 RC-CNPJ-FORN       PIC 9(14).
+           05 RC-SEQUENCIA       PIC 9(02).
+           05 RC-DESCRICAO       PIC X(40).
+           05 RC-VALOR           PIC 9(10)V99.
+           05 RC-DIA-VENC        PIC 9(02).  *> dia do vencimento
+           05 RC-CENTRO-CUSTO    PIC X(06).
+           05 RC-ATIVO           PIC X(1).   *> S=ativo,N=suspenso
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+      *> Controle do próximo número de documento (ver LANCCONT.cbl),
+      *> compartilhado com os lançamentos digitados manualmente.
+       FD NUMDOC-FILE.
+       01 NUMDOC-REG.
+           05 ND-CHAVE          PIC X(02).
+           05 ND-PROX-NUM        PIC 9(10).
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-RC     PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-FILE-ND     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-DEPOIS         PIC X(60).
+
+       01 WS-HOJE               PIC 9(8).
+       01 WS-ANO                PIC 9(4).
+       01 WS-MES                PIC 9(2).
+       01 WS-PROX-ANO           PIC 9(4).
+       01 WS-PROX-MES           PIC 9(2).
+       01 WS-DATA-VENC-GERADA   PIC 9(8).
+       01 WS-DIA-TXT            PIC 9(02).
+
+       01 WS-ACHOU-GERADO       PIC X VALUE "N".
+       01 WS-QTD-GERADAS        PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-PULADAS        PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "GERAÇÃO DE CONTAS RECORRENTES DO PRÓXIMO MÊS"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           PERFORM CALCULA-PROXIMO-MES
+
+           OPEN INPUT RECORRENTE-FILE
+           IF WS-STATUS-FILE-RC = "35"
+               DISPLAY "RECORRENTE.DAT não cadastrado. Nada a gerar."
+               STOP RUN
+           END-IF
+           IF WS-STATUS-FILE-RC NOT = "00"
+               DISPLAY "Erro ao abrir RECORRENTE.DAT: "
+                   WS-STATUS-FILE-RC
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN I-O NUMDOC-FILE
+           IF WS-STATUS-FILE-ND = "35"
+               OPEN OUTPUT NUMDOC-FILE
+               CLOSE NUMDOC-FILE
+               OPEN I-O NUMDOC-FILE
+           END-IF
+           IF WS-STATUS-FILE-ND NOT = "00"
+               DISPLAY "Erro ao abrir NUMDOC.DAT: " WS-STATUS-FILE-ND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           PERFORM PROCESSA-RECORRENTES
+
+           CLOSE RECORRENTE-FILE
+           CLOSE FORNECEDOR-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE NUMDOC-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY "Contas geradas:  " WS-QTD-GERADAS
+           DISPLAY "Contas puladas:  " WS-QTD-PULADAS
+           STOP RUN.
+
+      *> Mês de referência das contas a gerar: sempre o mês seguinte
+      *> ao de hoje, para rodar com antecedência em relação ao
+      *> vencimento.
+       CALCULA-PROXIMO-MES.
+           MOVE WS-HOJE(1:4) TO WS-ANO
+           MOVE WS-HOJE(5:2) TO WS-MES
+
+           IF WS-MES = 12
+               MOVE 1 TO WS-PROX-MES
+               ADD 1 TO WS-ANO GIVING WS-PROX-ANO
+           ELSE
+               ADD 1 TO WS-MES GIVING WS-PROX-MES
+               MOVE WS-ANO TO WS-PROX-ANO
+           END-IF.
+
+      *> Varre RECORRENTE.DAT por completo (mesmo padrão de BACKUP.cbl/
+      *> VENCIDAS.cbl) gerando uma conta a pagar por modelo ativo.
+       PROCESSA-RECORRENTES.
+           MOVE LOW-VALUES TO RC-CHAVE
+           START RECORRENTE-FILE KEY IS NOT LESS RC-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ RECORRENTE-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-RC = "10"
+               PERFORM GERA-CONTA-RECORRENTE
+               READ RECORRENTE-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-RC
+               END-READ
+           END-PERFORM.
+
+       GERA-CONTA-RECORRENTE.
+           IF RC-ATIVO NOT = "S"
+               ADD 1 TO WS-QTD-PULADAS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE RC-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   DISPLAY "Pulando " RC-CNPJ-FORN
+                       ": fornecedor não cadastrado."
+                   ADD 1 TO WS-QTD-PULADAS
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF F-ATIVO NOT = "S"
+               DISPLAY "Pulando " RC-CNPJ-FORN ": fornecedor inativo."
+               ADD 1 TO WS-QTD-PULADAS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE RC-DIA-VENC TO WS-DIA-TXT
+           STRING WS-PROX-ANO DELIMITED BY SIZE
+                  WS-PROX-MES DELIMITED BY SIZE
+                  WS-DIA-TXT  DELIMITED BY SIZE
+                  INTO WS-DATA-VENC-GERADA
+
+           PERFORM VERIFICA-JA-GERADA
+           IF WS-ACHOU-GERADO = "S"
+               DISPLAY "Pulando " RC-CNPJ-FORN
+                   ": já gerada para este mês."
+               ADD 1 TO WS-QTD-PULADAS
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GERA-PROX-NUMDOC
+
+           MOVE RC-CNPJ-FORN    TO CP-CNPJ-FORN
+      *> Usa a sequência do modelo (RC-SEQUENCIA) como número da
+      *> parcela, em vez de sempre 1, para que dois modelos do mesmo
+      *> fornecedor com o mesmo dia de vencimento gerem contas
+      *> distinguíveis por VERIFICA-JA-GERADA abaixo.
+           MOVE RC-SEQUENCIA    TO CP-NUM-PARCELA
+           MOVE 1               TO CP-TOTAL-PARCELAS
+           STRING CP-NUM-DOC    DELIMITED BY SIZE
+                  CP-CNPJ-FORN  DELIMITED BY SIZE
+                  CP-NUM-PARCELA DELIMITED BY SIZE
+                  INTO CP-CHAVE
+
+           MOVE WS-HOJE              TO CP-DATA-EMISSAO
+           MOVE WS-DATA-VENC-GERADA  TO CP-DATA-VENC
+           MOVE RC-VALOR             TO CP-VALOR
+           MOVE RC-VALOR             TO CP-SALDO
+           MOVE RC-CENTRO-CUSTO      TO CP-CENTRO-CUSTO
+           MOVE "A"                  TO CP-SITUACAO
+           MOVE ZEROS                TO CP-DATA-PGTO
+           MOVE ZEROS                TO CP-NUM-PEDIDO
+           MOVE "BRL"                TO CP-MOEDA
+           MOVE 1                    TO CP-TAXA-CAMBIO
+           MOVE RC-VALOR             TO CP-VALOR-ORIGINAL
+           MOVE ZEROS                TO CP-DESC-PERC
+           MOVE ZEROS                TO CP-DESC-LIMITE
+
+           WRITE CONTA-REG
+           IF WS-STATUS-FILE-C = "00"
+               DISPLAY "Gerada conta " CP-CHAVE " - " RC-DESCRICAO
+               ADD 1 TO WS-QTD-GERADAS
+               STRING "VALOR=" DELIMITED BY SIZE
+                      CP-VALOR DELIMITED BY SIZE
+                      INTO WS-AUD-DEPOIS
+               PERFORM GRAVA-AUDITORIA
+           ELSE
+               DISPLAY "Erro ao gravar conta recorrente: "
+                   WS-STATUS-FILE-C
+               ADD 1 TO WS-QTD-PULADAS
+           END-IF.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl/CANCCONT.cbl); não fatal se o arquivo não puder
+      *> ser aberto. Rotina sem operador logado, como em PGTOLOTE.cbl.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "GERAREC"                   TO AU-PROGRAMA
+           MOVE "INCLUSAO"                  TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE "RECOR"                     TO AU-USUARIO
+           MOVE SPACES                      TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
+
+      *> Evita gerar a mesma conta recorrente duas vezes no mesmo mês
+      *> se o job for executado mais de uma vez (mesma técnica de
+      *> varredura completa usada acima). Confere também RC-SEQUENCIA
+      *> (gravada em CP-NUM-PARCELA), já que um mesmo fornecedor pode
+      *> ter mais de um modelo recorrente vencendo no mesmo dia.
+       VERIFICA-JA-GERADA.
+           MOVE "N" TO WS-ACHOU-GERADO
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-CNPJ-FORN = RC-CNPJ-FORN
+                   AND CP-DATA-VENC = WS-DATA-VENC-GERADA
+                   AND CP-NUM-PARCELA = RC-SEQUENCIA
+                   MOVE "S" TO WS-ACHOU-GERADO
+                   EXIT PERFORM
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Mesmo algoritmo de NUMDOC.DAT usado em LANCCONT.cbl.
+       GERA-PROX-NUMDOC.
+           MOVE "01" TO ND-CHAVE
+           READ NUMDOC-FILE
+               INVALID KEY
+                   MOVE 1 TO ND-PROX-NUM
+                   MOVE ND-PROX-NUM TO CP-NUM-DOC
+                   ADD 1 TO ND-PROX-NUM
+                   WRITE NUMDOC-REG
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE ND-PROX-NUM TO CP-NUM-DOC
+           ADD 1 TO ND-PROX-NUM
+           REWRITE NUMDOC-REG.
