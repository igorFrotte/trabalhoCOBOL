@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LANCLOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FILE ASSIGN TO "LANCLOTE.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-IMPORT.
+
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT EXCECAO-FILE ASSIGN TO "LANCLOTE.EXC"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECAO.
+
+      *> Mesmo controle de fechamento mensal usado em LANCCONT.cbl/
+      *> PGTOLOTE.cbl: uma nota importada não pode entrar num período
+      *> já fechado contabilmente.
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+      *> Trilha de auditoria compartilhada com CADFORNE/LANCCONT/
+      *> PGTOCONT/CANCCONT/PGTOLOTE (ver CADFORNE.cbl); um registro
+      *> por nota importada com sucesso.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Layout fixo produzido pelo sistema de compras: um lançamento
+      *> por linha, sem parcelamento (compras recebidas entram sempre
+      *> como parcela única, 01/01).
+       FD IMPORT-FILE.
+       01 IMPORT-REG.
+           05 IM-NUM-DOC        PIC 9(10).
+           05 IM-CNPJ-FORN      PIC 9(14).
+           05 IM-DATA-EMISSAO   PIC 9(8).
+           05 IM-DATA-VENC      PIC 9(8).
+           05 IM-VALOR          PIC 9(10)V99.
+           05 IM-CENTRO-CUSTO   PIC X(06).
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+      *> Uma linha por rejeição, com o motivo, para acompanhamento
+      *> manual da compra recebida.
+       FD EXCECAO-FILE.
+       01 EXCECAO-REG           PIC X(132).
+
+      *> Registro único de controle do fechamento mensal (ver
+      *> FECHAMEN.cbl).
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).
+
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-IMPORT      PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-EXCECAO     PIC XX.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-STATUS-AUDITORIA   PIC XX.
+       01 WS-AUDITORIA-OK       PIC X VALUE "N".
+       01 WS-AUD-ACAO           PIC X(10).
+       01 WS-AUD-ANTES          PIC X(60).
+       01 WS-AUD-DEPOIS         PIC X(60).
+       01 WS-ANO-MES-FECHADO    PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-EMISSAO    PIC 9(06).
+       01 WS-QTD-IMPORTADOS     PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-REJEITADOS     PIC 9(5) VALUE ZEROS.
+       01 WS-MOTIVO             PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "IMPORTAÇÃO EM LOTE DE NOTAS DE COMPRA"
+
+           OPEN INPUT IMPORT-FILE
+           IF WS-STATUS-IMPORT NOT = "00"
+               DISPLAY "Erro ao abrir LANCLOTE.TXT: " WS-STATUS-IMPORT
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN I-O CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCECAO-FILE
+           IF WS-STATUS-EXCECAO NOT = "00"
+               DISPLAY "Erro ao abrir LANCLOTE.EXC: " WS-STATUS-EXCECAO
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA
+           END-IF
+
+           PERFORM CARREGA-FECHAMENTO
+
+           PERFORM PROCESSA-IMPORTACAO
+
+           CLOSE IMPORT-FILE
+           CLOSE FORNECEDOR-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE EXCECAO-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY "Notas importadas:  " WS-QTD-IMPORTADOS
+           DISPLAY "Notas rejeitadas:  " WS-QTD-REJEITADOS
+           STOP RUN.
+
+       PROCESSA-IMPORTACAO.
+           READ IMPORT-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-IMPORT
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-IMPORT = "10"
+               PERFORM IMPORTA-ITEM
+               READ IMPORT-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-IMPORT
+               END-READ
+           END-PERFORM.
+
+      *> Valida fornecedor (existe, ativo) e datas, igual a LANCA-
+      *> CONTA em LANCCONT.cbl; toda nota recebida via importação
+      *> entra sem parcelamento (parcela 01 de 01).
+       IMPORTA-ITEM.
+           MOVE IM-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   MOVE "Fornecedor não cadastrado" TO WS-MOTIVO
+                   PERFORM GRAVA-EXCECAO
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF F-ATIVO NOT = "S"
+               MOVE "Fornecedor inativo" TO WS-MOTIVO
+               PERFORM GRAVA-EXCECAO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF IM-DATA-VENC < IM-DATA-EMISSAO
+               MOVE "Vencimento anterior à emissão" TO WS-MOTIVO
+               PERFORM GRAVA-EXCECAO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF IM-VALOR <= 0
+               MOVE "Valor inválido" TO WS-MOTIVO
+               PERFORM GRAVA-EXCECAO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IM-DATA-EMISSAO(1:6) TO WS-ANO-MES-EMISSAO
+           IF WS-ANO-MES-EMISSAO <= WS-ANO-MES-FECHADO
+               STRING "Período " DELIMITED BY SIZE
+                      WS-ANO-MES-EMISSAO DELIMITED BY SIZE
+                      " já fechado contabilmente" DELIMITED BY SIZE
+                      INTO WS-MOTIVO
+               PERFORM GRAVA-EXCECAO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IM-NUM-DOC      TO CP-NUM-DOC
+           MOVE IM-CNPJ-FORN    TO CP-CNPJ-FORN
+           MOVE 1               TO CP-NUM-PARCELA
+           MOVE 1               TO CP-TOTAL-PARCELAS
+           STRING CP-NUM-DOC  DELIMITED BY SIZE
+                  CP-CNPJ-FORN DELIMITED BY SIZE
+                  CP-NUM-PARCELA DELIMITED BY SIZE
+                  INTO CP-CHAVE
+
+           READ CONTAPAGAR-FILE
+               NOT INVALID KEY
+                   MOVE "Documento já cadastrado" TO WS-MOTIVO
+                   PERFORM GRAVA-EXCECAO
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE IM-DATA-EMISSAO TO CP-DATA-EMISSAO
+           MOVE IM-DATA-VENC    TO CP-DATA-VENC
+           MOVE IM-VALOR        TO CP-VALOR
+           MOVE IM-VALOR        TO CP-SALDO
+           MOVE IM-CENTRO-CUSTO TO CP-CENTRO-CUSTO
+           MOVE "A"             TO CP-SITUACAO
+           MOVE ZEROS           TO CP-DATA-PGTO
+           MOVE ZEROS           TO CP-NUM-PEDIDO
+           MOVE "BRL"           TO CP-MOEDA
+           MOVE 1                TO CP-TAXA-CAMBIO
+           MOVE IM-VALOR        TO CP-VALOR-ORIGINAL
+           MOVE ZEROS           TO CP-DESC-PERC
+           MOVE ZEROS           TO CP-DESC-LIMITE
+
+           WRITE CONTA-REG
+           IF WS-STATUS-FILE-C = "00"
+               ADD 1 TO WS-QTD-IMPORTADOS
+               MOVE "INCLUSAO" TO WS-AUD-ACAO
+               MOVE SPACES TO WS-AUD-ANTES
+               STRING "VALOR=" DELIMITED BY SIZE
+                      CP-VALOR DELIMITED BY SIZE
+                      INTO WS-AUD-DEPOIS
+               PERFORM GRAVA-AUDITORIA
+           ELSE
+               MOVE "Erro ao gravar: " TO WS-MOTIVO
+               PERFORM GRAVA-EXCECAO
+           END-IF.
+
+       GRAVA-EXCECAO.
+           STRING "Doc " DELIMITED BY SIZE
+                  IM-NUM-DOC DELIMITED BY SIZE
+                  " CNPJ " DELIMITED BY SIZE
+                  IM-CNPJ-FORN DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-MOTIVO DELIMITED BY SIZE
+                  INTO EXCECAO-REG
+           WRITE EXCECAO-REG
+           DISPLAY "REJEITADO: " EXCECAO-REG
+           ADD 1 TO WS-QTD-REJEITADOS.
+
+      *> Grava uma linha na trilha de auditoria compartilhada (ver
+      *> CADFORNE.cbl/CANCCONT.cbl); não fatal se o arquivo não puder
+      *> ser aberto.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "LANCLOTE"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE CP-CHAVE                    TO AU-CHAVE
+           MOVE "LOTE"                      TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA
+           END-IF.
+
+      *> Lê o registro único de FECHAMENTO.DAT (se existir) para saber
+      *> qual o último período fechado contabilmente. O arquivo é
+      *> opcional — se ainda não existir, nenhum período está fechado.
+      *> (ver LANCCONT.cbl/PGTOLOTE.cbl)
+       CARREGA-FECHAMENTO.
+           OPEN INPUT FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
+               NOT INVALID KEY
+                   MOVE FC-ANO-MES TO WS-ANO-MES-FECHADO
+           END-READ
+
+           CLOSE FECHAMENTO-FILE.
