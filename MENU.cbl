@@ -1,17 +1,47 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-FILE ASSIGN TO "USUARIO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-LOGIN
+               FILE STATUS IS WS-STATUS-FILE-US.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      *> Cadastro de usuários e alçada de pagamento (ver CADUSU.cbl).
+       FD USUARIO-FILE.
+       01 USUARIO-REG.
+           05 US-LOGIN          PIC X(10).
+           05 US-SENHA          PIC X(10).
+           05 US-LIMITE         PIC 9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        01 OPCAO-MENU        PIC 9.
        01 OPCAO-CONSULTA    PIC 9.
        01 OPCAO-RELATORIO   PIC 9.
+       01 OPCAO-ADMIN       PIC 9.
        01 CONTINUA          PIC X VALUE "S".
 
+       01 WS-STATUS-FILE-US      PIC XX.
+       01 WS-USUARIO-FILE-OK     PIC X VALUE "N".
+       01 WS-LOGIN-DIGITADO      PIC X(10).
+       01 WS-SENHA-DIGITADA      PIC X(10).
+       01 WS-USUARIO-LOGADO      PIC X(10) VALUE SPACES.
+       01 WS-LIMITE-LOGADO       PIC 9(10)V99 VALUE 9999999999.99.
+       01 WS-TENTATIVAS          PIC 9 VALUE ZEROS.
+       01 WS-LOGIN-OK            PIC X VALUE "N".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           PERFORM EFETUA-LOGIN
+
            PERFORM UNTIL CONTINUA NOT = "S"
                DISPLAY "=========== MENU PRINCIPAL ==========="
                DISPLAY "1 - Cadastro de Fornecedores"
@@ -19,23 +49,33 @@
                DISPLAY "3 - Pagamento de Contas"
                DISPLAY "4 - Consultas"
                DISPLAY "5 - Relatórios"
-               DISPLAY "6 - Sair"
+               DISPLAY "6 - Administração"
+               DISPLAY "7 - Cancelamento de Contas"
+               DISPLAY "8 - Confirmação de Remessa Bancária"
+               DISPLAY "9 - Sair"
                DISPLAY "======================================"
                DISPLAY "Escolha uma opção: "
                ACCEPT OPCAO-MENU
 
                EVALUATE OPCAO-MENU
                    WHEN 1
-                       CALL "CADFORNE"
+                       CALL "CADFORNE" USING WS-USUARIO-LOGADO
                    WHEN 2
-                       CALL "LANCCONT"
+                       CALL "LANCCONT" USING WS-USUARIO-LOGADO
                    WHEN 3
-                       CALL "PGTOCONT"
+                       CALL "PGTOCONT" USING WS-USUARIO-LOGADO
+                           WS-LIMITE-LOGADO
                    WHEN 4
                        PERFORM SUBMENU-CONSULTA
                    WHEN 5
                        PERFORM SUBMENU-RELATORIO
                    WHEN 6
+                       PERFORM SUBMENU-ADMIN
+                   WHEN 7
+                       CALL "CANCCONT" USING WS-USUARIO-LOGADO
+                   WHEN 8
+                       CALL "CONFREM" USING WS-USUARIO-LOGADO
+                   WHEN 9
                        MOVE "N" TO CONTINUA
                    WHEN OTHER
                        DISPLAY "Opção inválida. Tente novamente."
@@ -45,10 +85,56 @@
            DISPLAY "Encerrando o sistema..."
            STOP RUN.
 
+      *> USUARIO.DAT é um arquivo de controle opcional (mesmo padrão
+      *> de PEDIDO.DAT em LANCCONT): se ainda não foi cadastrado
+      *> nenhum usuário, o sistema segue sem exigir login e com
+      *> alçada ilimitada, como acontecia antes desta rotina existir.
+       EFETUA-LOGIN.
+           OPEN INPUT USUARIO-FILE
+           IF WS-STATUS-FILE-US = "35"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-STATUS-FILE-US NOT = "00"
+               DISPLAY "Erro ao abrir USUARIO.DAT: " WS-STATUS-FILE-US
+               STOP RUN
+           END-IF
+           MOVE "S" TO WS-USUARIO-FILE-OK
+
+           PERFORM UNTIL WS-LOGIN-OK = "S" OR WS-TENTATIVAS >= 3
+               DISPLAY "Login: "
+               ACCEPT WS-LOGIN-DIGITADO
+               DISPLAY "Senha: "
+               ACCEPT WS-SENHA-DIGITADA
+
+               MOVE WS-LOGIN-DIGITADO TO US-LOGIN
+               READ USUARIO-FILE
+                   INVALID KEY
+                       DISPLAY "Usuário ou senha inválidos."
+                       ADD 1 TO WS-TENTATIVAS
+                   NOT INVALID KEY
+                       IF US-SENHA = WS-SENHA-DIGITADA
+                           MOVE US-LOGIN  TO WS-USUARIO-LOGADO
+                           MOVE US-LIMITE TO WS-LIMITE-LOGADO
+                           MOVE "S" TO WS-LOGIN-OK
+                       ELSE
+                           DISPLAY "Usuário ou senha inválidos."
+                           ADD 1 TO WS-TENTATIVAS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE USUARIO-FILE
+
+           IF WS-LOGIN-OK NOT = "S"
+               DISPLAY "Número de tentativas excedido. Encerrando."
+               STOP RUN
+           END-IF.
+
        SUBMENU-CONSULTA.
            DISPLAY "------ CONSULTAS DISPONÍVEIS ------"
            DISPLAY "1 - Consultar Fornecedor por CNPJ"
-           DISPLAY "2 - Voltar ao Menu Principal"
+           DISPLAY "2 - Extrato Consolidado do Fornecedor"
+           DISPLAY "3 - Voltar ao Menu Principal"
            DISPLAY "----------------------------------"
            DISPLAY "Escolha uma opção: "
            ACCEPT OPCAO-CONSULTA
@@ -57,6 +143,8 @@
                WHEN 1
                    CALL "CONSFORN"
                WHEN 2
+                   CALL "EXTRATO"
+               WHEN 3
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Opção inválida no menu de consultas."
@@ -66,7 +154,9 @@
            DISPLAY "------ RELATÓRIOS DISPONÍVEIS ------"
            DISPLAY "1 - Relatório de Contas em Aberto"
            DISPLAY "2 - Relatório de Pagamentos por Período"
-           DISPLAY "3 - Voltar ao Menu Principal"
+           DISPLAY "3 - Ranking de Fornecedores"
+           DISPLAY "4 - Projeção de Fluxo de Caixa"
+           DISPLAY "5 - Voltar ao Menu Principal"
            DISPLAY "------------------------------------"
            DISPLAY "Escolha uma opção: "
            ACCEPT OPCAO-RELATORIO
@@ -77,7 +167,49 @@
                WHEN 2
                    CALL "RELPAGTO"
                WHEN 3
+                   CALL "RANKFORN"
+               WHEN 4
+                   CALL "FLUXOCX"
+               WHEN 5
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Opção inválida no menu de relatórios."
            END-EVALUATE.
+
+      *> Rotinas de manutenção dos arquivos de controle do sistema
+      *> (fechamento mensal, numeração automática, orçamento por
+      *> centro de custo e usuários/alçada de pagamento).
+       SUBMENU-ADMIN.
+           DISPLAY "------ ADMINISTRAÇÃO DO SISTEMA ------"
+           DISPLAY "1 - Fechamento Contábil Mensal"
+           DISPLAY "2 - Orçamento por Centro de Custo"
+           DISPLAY "3 - Usuários e Alçada de Pagamento"
+           DISPLAY "4 - Contas Recorrentes (cadastro)"
+           DISPLAY "5 - Gerar Contas Recorrentes do Mês"
+           DISPLAY "6 - Avisar Contas a Vencer"
+           DISPLAY "7 - Conciliação CONTAPAGAR x HISTPAGTO"
+           DISPLAY "8 - Voltar ao Menu Principal"
+           DISPLAY "---------------------------------------"
+           DISPLAY "Escolha uma opção: "
+           ACCEPT OPCAO-ADMIN
+
+           EVALUATE OPCAO-ADMIN
+               WHEN 1
+                   CALL "FECHAMEN"
+               WHEN 2
+                   CALL "ORCAMEN"
+               WHEN 3
+                   CALL "CADUSU"
+               WHEN 4
+                   CALL "CADRECOR"
+               WHEN 5
+                   CALL "GERARECOR"
+               WHEN 6
+                   CALL "NOTIFVENC"
+               WHEN 7
+                   CALL "CONCILIA"
+               WHEN 8
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opção inválida no menu de admin."
+           END-EVALUATE.
