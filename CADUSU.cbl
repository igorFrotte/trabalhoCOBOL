@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADUSU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-FILE ASSIGN TO "USUARIO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-LOGIN
+               FILE STATUS IS WS-STATUS-FILE-US.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Cadastro de usuários e alçada de pagamento, consultado por
+      *> MENU (login) e confrontado por PGTOCONT em EFETUAR-PAGAMENTO.
+       FD USUARIO-FILE.
+       01 USUARIO-REG.
+           05 US-LOGIN          PIC X(10).
+           05 US-SENHA          PIC X(10).
+           05 US-LIMITE         PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-US     PIC XX.
+       01 CONTINUA              PIC X VALUE "S".
+       01 RESPOSTA              PIC X.
+       01 WS-LIMITE-TXT         PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "CADASTRO DE USUÁRIOS E ALÇADA DE PAGAMENTO"
+
+           OPEN I-O USUARIO-FILE
+           IF WS-STATUS-FILE-US = "35"
+      *> USUARIO.DAT ainda não existe — cria o arquivo na primeira
+      *> execução.
+               OPEN OUTPUT USUARIO-FILE
+               CLOSE USUARIO-FILE
+               OPEN I-O USUARIO-FILE
+           END-IF
+           IF WS-STATUS-FILE-US NOT = "00"
+               DISPLAY "Erro ao abrir USUARIO.DAT: " WS-STATUS-FILE-US
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CONTINUA = "N"
+               PERFORM LANCA-USUARIO
+               DISPLAY "Deseja cadastrar outro usuário? (S/N): "
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
+           END-PERFORM
+
+           CLOSE USUARIO-FILE
+           STOP RUN.
+
+       LANCA-USUARIO.
+           DISPLAY "Login: "
+           ACCEPT US-LOGIN
+
+           DISPLAY "Senha: "
+           ACCEPT US-SENHA
+
+           IF US-SENHA = SPACES
+               DISPLAY "Erro: senha não informada."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Limite de alçada para pagamentos (ex: 5000.00): "
+           ACCEPT WS-LIMITE-TXT
+
+           IF WS-LIMITE-TXT = SPACES
+               DISPLAY "Erro: limite não informado."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE US-LIMITE = FUNCTION NUMVAL(WS-LIMITE-TXT)
+
+           IF US-LIMITE <= 0
+               DISPLAY "Erro: limite deve ser maior que zero."
+               EXIT PARAGRAPH
+           END-IF
+
+           READ USUARIO-FILE
+               INVALID KEY
+                   WRITE USUARIO-REG
+                   IF WS-STATUS-FILE-US = "00"
+                       DISPLAY "Usuário cadastrado com sucesso."
+                   ELSE
+                       DISPLAY "Erro ao gravar usuário: "
+                           WS-STATUS-FILE-US
+                   END-IF
+               NOT INVALID KEY
+                   REWRITE USUARIO-REG
+                   IF WS-STATUS-FILE-US = "00"
+                       DISPLAY "Usuário atualizado com sucesso."
+                   ELSE
+                       DISPLAY "Erro ao atualizar usuário: "
+                           WS-STATUS-FILE-US
+                   END-IF
+           END-READ.
