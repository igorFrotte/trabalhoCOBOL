@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKFORN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+           SELECT SPOOL-FILE ASSIGN TO "RANKFORN.PRN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+      *> Consultado por CNPJ apenas para exibir a razão social no
+      *> ranking (ver CADFORNE.cbl).
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC     PIC 9(10).
+           05 H-CNPJ-F      PIC 9(14).
+           05 H-PARCELA     PIC 9(02).
+           05 H-DT-PG       PIC 9(8).  *> AAAAMMDD
+           05 H-V-PG        PIC 9(10)V99.
+           05 H-DESCONTO    PIC 9(10)V99.
+
+      *> Cópia impressa do relatório, para arquivamento/impressão,
+      *> além da saída no console.
+       FD SPOOL-FILE.
+       01 SPOOL-LINHA           PIC X(132).
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).  *> M=Mercadorias,S=Servicos,
+                                            *> A=Avulso,R=Recorrente
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-SPOOL       PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-LINHA              PIC X(132).
+       01 WS-DATA-INI           PIC 9(8).
+       01 WS-DATA-FINAL         PIC 9(8).
+       01 CONTADOR              PIC 9(5) VALUE ZEROS.
+       01 WS-TOTAL-PAGO         PIC 9(10)V99 VALUE ZEROS.
+
+      *> Total pago por fornecedor, em todo o histórico dentro do
+      *> período informado; acumulado por tabela (mesmo padrão usado
+      *> em RELPAGTO/RELCTAPG), depois ordenado por valor decrescente.
+       01 WS-TAB-FORN.
+           05 WS-FORN-LINHA   OCCURS 200 TIMES.
+               10 WS-FORN-CNPJ    PIC 9(14).
+               10 WS-FORN-QTD     PIC 9(05).
+               10 WS-FORN-VALOR   PIC 9(10)V99.
+       01 WS-FORN-QTD-LINHAS    PIC 9(03) VALUE ZEROS.
+       01 WS-FORN-IDX           PIC 9(03).
+       01 WS-FORN-ACHOU         PIC X VALUE "N".
+
+      *> Área de troca usada pela ordenação por seleção abaixo.
+       01 WS-ORD-I              PIC 9(03).
+       01 WS-ORD-J              PIC 9(03).
+       01 WS-ORD-MAIOR          PIC 9(03).
+       01 WS-TROCA-CNPJ         PIC 9(14).
+       01 WS-TROCA-QTD          PIC 9(05).
+       01 WS-TROCA-VALOR        PIC 9(10)V99.
+
+       01 WS-PERC-PARTICIPACAO  PIC 9(03)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "RANKING DE FORNECEDORES POR VALOR PAGO"
+
+           DISPLAY "Informe a data inicial (AAAAMMDD, 00000000 p/ "
+               "início do histórico): "
+           ACCEPT WS-DATA-INI
+
+           DISPLAY "Informe a data final (AAAAMMDD, 99999999 p/ "
+               "hoje em diante): "
+           ACCEPT WS-DATA-FINAL
+
+           IF WS-DATA-FINAL < WS-DATA-INI
+               DISPLAY "Erro: Data final menor que a inicial."
+               STOP RUN
+           END-IF
+
+           OPEN INPUT HISTPAGTO-FILE
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SPOOL-FILE
+           IF WS-STATUS-SPOOL NOT = "00"
+               DISPLAY "Erro ao abrir RANKFORN.PRN: " WS-STATUS-SPOOL
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           MOVE "==================================================="
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "   RANKING DE FORNECEDORES POR VALOR PAGO   "
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "==================================================="
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+
+           PERFORM LER-HISTORICO
+
+           PERFORM ORDENA-TABELA
+
+           PERFORM IMPRIME-RANKING
+
+           CLOSE HISTPAGTO-FILE
+           CLOSE SPOOL-FILE
+           CLOSE FORNECEDOR-FILE
+           EXIT PROGRAM.
+
+      *> Escreve a mesma linha no console e no arquivo de spool.
+       IMPRIME-LINHA.
+           DISPLAY WS-LINHA
+           MOVE WS-LINHA TO SPOOL-LINHA
+           WRITE SPOOL-LINHA.
+
+       LER-HISTORICO.
+           READ HISTPAGTO-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-HIST
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-HIST = "10"
+               IF H-DT-PG >= WS-DATA-INI AND H-DT-PG <= WS-DATA-FINAL
+                   ADD 1 TO CONTADOR
+                   ADD H-V-PG TO WS-TOTAL-PAGO
+                   PERFORM ACUMULA-FORNECEDOR
+               END-IF
+
+               READ HISTPAGTO-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-HIST
+               END-READ
+           END-PERFORM.
+
+      *> Mantém, em tabela, o total pago no período por fornecedor.
+       ACUMULA-FORNECEDOR.
+           MOVE "N" TO WS-FORN-ACHOU
+           PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                   UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+               IF WS-FORN-CNPJ(WS-FORN-IDX) = H-CNPJ-F
+                   ADD 1 TO WS-FORN-QTD(WS-FORN-IDX)
+                   ADD H-V-PG TO WS-FORN-VALOR(WS-FORN-IDX)
+                   MOVE "S" TO WS-FORN-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-FORN-ACHOU = "N"
+               AND WS-FORN-QTD-LINHAS < 200
+               ADD 1 TO WS-FORN-QTD-LINHAS
+               MOVE H-CNPJ-F TO WS-FORN-CNPJ(WS-FORN-QTD-LINHAS)
+               MOVE 1 TO WS-FORN-QTD(WS-FORN-QTD-LINHAS)
+               MOVE H-V-PG TO WS-FORN-VALOR(WS-FORN-QTD-LINHAS)
+           END-IF.
+
+      *> Ordenação por seleção (tabela pequena, no máximo 200
+      *> fornecedores): a cada passada, procura o maior valor ainda
+      *> não ordenado e troca de posição com o início da faixa.
+       ORDENA-TABELA.
+           PERFORM VARYING WS-ORD-I FROM 1 BY 1
+                   UNTIL WS-ORD-I >= WS-FORN-QTD-LINHAS
+               MOVE WS-ORD-I TO WS-ORD-MAIOR
+               PERFORM VARYING WS-ORD-J FROM WS-ORD-I BY 1
+                       UNTIL WS-ORD-J > WS-FORN-QTD-LINHAS
+                   IF WS-FORN-VALOR(WS-ORD-J) >
+                           WS-FORN-VALOR(WS-ORD-MAIOR)
+                       MOVE WS-ORD-J TO WS-ORD-MAIOR
+                   END-IF
+               END-PERFORM
+               IF WS-ORD-MAIOR NOT = WS-ORD-I
+                   MOVE WS-FORN-CNPJ(WS-ORD-I)   TO WS-TROCA-CNPJ
+                   MOVE WS-FORN-QTD(WS-ORD-I)    TO WS-TROCA-QTD
+                   MOVE WS-FORN-VALOR(WS-ORD-I)  TO WS-TROCA-VALOR
+
+                   MOVE WS-FORN-CNPJ(WS-ORD-MAIOR)
+                       TO WS-FORN-CNPJ(WS-ORD-I)
+                   MOVE WS-FORN-QTD(WS-ORD-MAIOR)
+                       TO WS-FORN-QTD(WS-ORD-I)
+                   MOVE WS-FORN-VALOR(WS-ORD-MAIOR)
+                       TO WS-FORN-VALOR(WS-ORD-I)
+
+                   MOVE WS-TROCA-CNPJ  TO WS-FORN-CNPJ(WS-ORD-MAIOR)
+                   MOVE WS-TROCA-QTD   TO WS-FORN-QTD(WS-ORD-MAIOR)
+                   MOVE WS-TROCA-VALOR TO WS-FORN-VALOR(WS-ORD-MAIOR)
+               END-IF
+           END-PERFORM.
+
+      *> Imprime a tabela já ordenada, com a razão social (se
+      *> cadastrada) e o percentual de participação no total pago.
+       IMPRIME-RANKING.
+           IF WS-FORN-QTD-LINHAS = 0
+               MOVE "Nenhum pagamento encontrado no período." TO
+                   WS-LINHA
+               PERFORM IMPRIME-LINHA
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "Total de fornecedores pagos: " DELIMITED BY SIZE
+               WS-FORN-QTD-LINHAS DELIMITED BY SIZE
+               INTO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           STRING "Valor total pago no período: " DELIMITED BY SIZE
+               WS-TOTAL-PAGO DELIMITED BY SIZE
+               INTO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "-----------------------------------------------------"
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE " # | CNPJ FORNECEDOR | RAZÃO SOCIAL | VALOR | % TOTAL"
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+
+           PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                   UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+               MOVE WS-FORN-CNPJ(WS-FORN-IDX) TO F-CNPJ
+               READ FORNECEDOR-FILE
+                   INVALID KEY
+                       MOVE "(fornecedor não cadastrado)"
+                           TO F-RAZAO-SOCIAL
+               END-READ
+
+               COMPUTE WS-PERC-PARTICIPACAO ROUNDED =
+                   WS-FORN-VALOR(WS-FORN-IDX) * 100 / WS-TOTAL-PAGO
+
+               STRING
+                   WS-FORN-IDX DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   WS-FORN-CNPJ(WS-FORN-IDX) DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   F-RAZAO-SOCIAL DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   WS-FORN-VALOR(WS-FORN-IDX) DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   WS-PERC-PARTICIPACAO DELIMITED BY SIZE
+                   "%" DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+           END-PERFORM.
