@@ -10,45 +10,182 @@
                RECORD KEY IS CP-CHAVE
                FILE STATUS IS WS-STATUS-FILE.
 
+           SELECT SPOOL-FILE ASSIGN TO "RELCTAPG.PRN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+      *> Consultado por CNPJ para obter o tipo do fornecedor (ver
+      *> CADFORNE.cbl), usado apenas para o subtotal por tipo abaixo.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD CONTAPAGAR-FILE.
        01 CONTA-REG.
-           05 CP-CHAVE         PIC X(24).
+           05 CP-CHAVE         PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
            05 CP-N             PIC 9(10).
            05 CP-CNPJ-F        PIC 9(14).
+           05 CP-PARCELA       PIC 9(02).
+           05 CP-TOT-PARCELAS  PIC 9(02).
            05 CP-DATA-EMISSAO  PIC 9(8).
            05 CP-DATA-V        PIC 9(8).
            05 CP-V             PIC 9(10)V99.
            05 CP-SITUACAO      PIC X(1).
            05 CP-DATA-PGTO     PIC 9(8).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-NUM-PEDIDO    PIC 9(10).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-MOEDA         PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO   PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+      *> Cópia impressa do relatório, para arquivamento/impressão,
+      *> além da saída no console.
+       FD SPOOL-FILE.
+       01 SPOOL-LINHA          PIC X(132).
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).  *> M=Mercadorias,S=Servicos,
+                                            *> A=Avulso,R=Recorrente
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FILE       PIC XX.
+       01 WS-STATUS-SPOOL      PIC XX.
+       01 WS-STATUS-FILE-F     PIC XX.
+       01 WS-STATUS-CODE       PIC XX.
+       01 WS-STATUS-DESCRICAO  PIC X(40).
+       01 WS-TIPO-ATUAL        PIC X(1).
+       01 WS-LINHA             PIC X(132).
        01 CONTADOR             PIC 9(5) VALUE ZEROS.
 
+       01 WS-TAB-CCUSTO.
+           05 WS-CCUSTO-LINHA  OCCURS 50 TIMES.
+               10 WS-CCUSTO-COD   PIC X(06).
+               10 WS-CCUSTO-QTD   PIC 9(05).
+               10 WS-CCUSTO-VALOR PIC 9(12)V99.
+       01 WS-CCUSTO-QTD-LINHAS  PIC 9(03) VALUE ZEROS.
+       01 WS-CCUSTO-IDX         PIC 9(03).
+       01 WS-CCUSTO-ACHOU       PIC X VALUE "N".
+
+      *> Faixas de atraso em relação à data de hoje, calculadas sobre
+      *> CP-DATA-V. Itens ainda não vencidos entram em WS-AGE-ATUAL.
+       01 WS-HOJE               PIC 9(8).
+       01 WS-DIAS-ATRASO        PIC S9(5).
+       01 WS-AGING.
+           05 WS-AGE-ATUAL-QTD     PIC 9(05) VALUE ZEROS.
+           05 WS-AGE-ATUAL-VALOR   PIC 9(12)V99 VALUE ZEROS.
+           05 WS-AGE-0-30-QTD      PIC 9(05) VALUE ZEROS.
+           05 WS-AGE-0-30-VALOR    PIC 9(12)V99 VALUE ZEROS.
+           05 WS-AGE-31-60-QTD     PIC 9(05) VALUE ZEROS.
+           05 WS-AGE-31-60-VALOR   PIC 9(12)V99 VALUE ZEROS.
+           05 WS-AGE-61-90-QTD     PIC 9(05) VALUE ZEROS.
+           05 WS-AGE-61-90-VALOR   PIC 9(12)V99 VALUE ZEROS.
+           05 WS-AGE-90-MAIS-QTD   PIC 9(05) VALUE ZEROS.
+           05 WS-AGE-90-MAIS-VALOR PIC 9(12)V99 VALUE ZEROS.
+
+      *> Subtotal por fornecedor. CP-CHAVE é ordenada por
+      *> CP-N (documento) em primeiro lugar, não por CP-CNPJ-F, então
+      *> uma quebra por mudança de CNPJ na leitura sequencial misturaria
+      *> fornecedores; o acúmulo é feito por tabela, como já é feito
+      *> para centro de custo e faixa de atraso.
+       01 WS-TAB-FORN.
+           05 WS-FORN-LINHA    OCCURS 200 TIMES.
+               10 WS-FORN-CNPJ    PIC 9(14).
+               10 WS-FORN-QTD     PIC 9(05).
+               10 WS-FORN-VALOR   PIC 9(12)V99.
+       01 WS-FORN-QTD-LINHAS    PIC 9(03) VALUE ZEROS.
+       01 WS-FORN-IDX           PIC 9(03).
+       01 WS-FORN-ACHOU         PIC X VALUE "N".
+
+      *> Subtotal por tipo de fornecedor (ver F-TIPO-FORNECEDOR em
+      *> CADFORNE.cbl), mesma técnica de acúmulo por tabela do
+      *> subtotal por fornecedor acima.
+       01 WS-TAB-TIPO.
+           05 WS-TIPO-LINHA    OCCURS 10 TIMES.
+               10 WS-TIPO-COD     PIC X(01).
+               10 WS-TIPO-QTD     PIC 9(05).
+               10 WS-TIPO-VALOR   PIC 9(12)V99.
+       01 WS-TIPO-QTD-LINHAS    PIC 9(02) VALUE ZEROS.
+       01 WS-TIPO-IDX           PIC 9(02).
+       01 WS-TIPO-ACHOU         PIC X VALUE "N".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            DISPLAY "RELATÃ“RIO DE CONTAS EM ABERTO"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
            OPEN INPUT CONTAPAGAR-FILE
            IF WS-STATUS-FILE NOT = "00"
+               MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SPOOL-FILE
+           IF WS-STATUS-SPOOL NOT = "00"
+               MOVE WS-STATUS-SPOOL TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir RELCTAPG.PRN: " WS-STATUS-SPOOL
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
-           DISPLAY "==================================================="
-           DISPLAY "  DOC   |  CNPJ FORNECEDOR | VENCIMENTO  |  VALOR "
-           DISPLAY "---------------------------------------------------"
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               MOVE WS-STATUS-FILE-F TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           MOVE "==================================================="
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "  DOC   |  CNPJ FORNECEDOR | VENCIMENTO  |  VALOR "
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
+           MOVE "---------------------------------------------------"
+               TO WS-LINHA
+           PERFORM IMPRIME-LINHA
 
            PERFORM LER-REGISTROS
 
            PERFORM FIM-RELATORIO
 
            CLOSE CONTAPAGAR-FILE
+           CLOSE SPOOL-FILE
+           CLOSE FORNECEDOR-FILE
            STOP RUN.
 
+      *> Escreve a mesma linha no console e no arquivo de spool.
+       IMPRIME-LINHA.
+           DISPLAY WS-LINHA
+           MOVE WS-LINHA TO SPOOL-LINHA
+           WRITE SPOOL-LINHA.
+
        LER-REGISTROS.
            READ CONTAPAGAR-FILE
                AT END
@@ -57,9 +194,25 @@
            END-READ
 
            PERFORM UNTIL WS-STATUS-FILE = "10"
-               IF CP-SITUACAO = "A"
+               IF CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                       OR CP-SITUACAO = "E"
                    ADD 1 TO CONTADOR
-                   DISPLAY CP-N" | "CP-CNPJ-F" | "CP-DATA-V" | "CP-V
+                   STRING
+                       CP-N DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       CP-CNPJ-F DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       CP-DATA-V DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       CP-V DELIMITED BY SIZE
+                       " | CC:" DELIMITED BY SIZE
+                       CP-CENTRO-CUSTO DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+                   PERFORM ACUMULA-CENTRO-CUSTO
+                   PERFORM ACUMULA-AGING
+                   PERFORM ACUMULA-FORNECEDOR
+                   PERFORM ACUMULA-TIPO-FORNECEDOR
                END-IF
                READ CONTAPAGAR-FILE
                    AT END
@@ -67,9 +220,254 @@
                END-READ
            END-PERFORM.
 
+      *> Mantém, em tabela, o total em aberto por centro de custo —
+      *> o arquivo é lido em ordem de CP-CHAVE, não de centro de
+      *> custo, então a busca é feita por varredura linear na tabela.
+       ACUMULA-CENTRO-CUSTO.
+           MOVE "N" TO WS-CCUSTO-ACHOU
+           PERFORM VARYING WS-CCUSTO-IDX FROM 1 BY 1
+                   UNTIL WS-CCUSTO-IDX > WS-CCUSTO-QTD-LINHAS
+               IF WS-CCUSTO-COD(WS-CCUSTO-IDX) = CP-CENTRO-CUSTO
+                   ADD 1 TO WS-CCUSTO-QTD(WS-CCUSTO-IDX)
+                   ADD CP-V TO WS-CCUSTO-VALOR(WS-CCUSTO-IDX)
+                   MOVE "S" TO WS-CCUSTO-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-CCUSTO-ACHOU = "N"
+               AND WS-CCUSTO-QTD-LINHAS < 50
+               ADD 1 TO WS-CCUSTO-QTD-LINHAS
+               MOVE CP-CENTRO-CUSTO TO
+                   WS-CCUSTO-COD(WS-CCUSTO-QTD-LINHAS)
+               MOVE 1 TO WS-CCUSTO-QTD(WS-CCUSTO-QTD-LINHAS)
+               MOVE CP-V TO WS-CCUSTO-VALOR(WS-CCUSTO-QTD-LINHAS)
+           END-IF.
+
+      *> Classifica o item em uma faixa de atraso conforme a distância
+      *> entre hoje e CP-DATA-V.
+       ACUMULA-AGING.
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+               FUNCTION INTEGER-OF-DATE(CP-DATA-V)
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-ATRASO <= 0
+                   ADD 1 TO WS-AGE-ATUAL-QTD
+                   ADD CP-V TO WS-AGE-ATUAL-VALOR
+               WHEN WS-DIAS-ATRASO <= 30
+                   ADD 1 TO WS-AGE-0-30-QTD
+                   ADD CP-V TO WS-AGE-0-30-VALOR
+               WHEN WS-DIAS-ATRASO <= 60
+                   ADD 1 TO WS-AGE-31-60-QTD
+                   ADD CP-V TO WS-AGE-31-60-VALOR
+               WHEN WS-DIAS-ATRASO <= 90
+                   ADD 1 TO WS-AGE-61-90-QTD
+                   ADD CP-V TO WS-AGE-61-90-VALOR
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-90-MAIS-QTD
+                   ADD CP-V TO WS-AGE-90-MAIS-VALOR
+           END-EVALUATE.
+
+      *> Mantém, em tabela, o total em aberto por fornecedor (CNPJ).
+       ACUMULA-FORNECEDOR.
+           MOVE "N" TO WS-FORN-ACHOU
+           PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                   UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+               IF WS-FORN-CNPJ(WS-FORN-IDX) = CP-CNPJ-F
+                   ADD 1 TO WS-FORN-QTD(WS-FORN-IDX)
+                   ADD CP-V TO WS-FORN-VALOR(WS-FORN-IDX)
+                   MOVE "S" TO WS-FORN-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-FORN-ACHOU = "N"
+               AND WS-FORN-QTD-LINHAS < 200
+               ADD 1 TO WS-FORN-QTD-LINHAS
+               MOVE CP-CNPJ-F TO WS-FORN-CNPJ(WS-FORN-QTD-LINHAS)
+               MOVE 1 TO WS-FORN-QTD(WS-FORN-QTD-LINHAS)
+               MOVE CP-V TO WS-FORN-VALOR(WS-FORN-QTD-LINHAS)
+           END-IF.
+
+      *> Busca o tipo do fornecedor em FORNECEDOR.DAT pelo CNPJ do
+      *> lançamento e acumula o total em aberto por tipo; cadastro não
+      *> encontrado entra como tipo em branco ("outros").
+       ACUMULA-TIPO-FORNECEDOR.
+           MOVE CP-CNPJ-F TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   MOVE SPACE TO WS-TIPO-ATUAL
+               NOT INVALID KEY
+                   MOVE F-TIPO-FORNECEDOR TO WS-TIPO-ATUAL
+           END-READ
+
+           MOVE "N" TO WS-TIPO-ACHOU
+           PERFORM VARYING WS-TIPO-IDX FROM 1 BY 1
+                   UNTIL WS-TIPO-IDX > WS-TIPO-QTD-LINHAS
+               IF WS-TIPO-COD(WS-TIPO-IDX) = WS-TIPO-ATUAL
+                   ADD 1 TO WS-TIPO-QTD(WS-TIPO-IDX)
+                   ADD CP-V TO WS-TIPO-VALOR(WS-TIPO-IDX)
+                   MOVE "S" TO WS-TIPO-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-TIPO-ACHOU = "N"
+               AND WS-TIPO-QTD-LINHAS < 10
+               ADD 1 TO WS-TIPO-QTD-LINHAS
+               MOVE WS-TIPO-ATUAL TO WS-TIPO-COD(WS-TIPO-QTD-LINHAS)
+               MOVE 1 TO WS-TIPO-QTD(WS-TIPO-QTD-LINHAS)
+               MOVE CP-V TO WS-TIPO-VALOR(WS-TIPO-QTD-LINHAS)
+           END-IF.
+
        FIM-RELATORIO.
            IF CONTADOR = 0
-               DISPLAY "Nenhuma conta em aberto encontrada."
+               MOVE "Nenhuma conta em aberto encontrada." TO WS-LINHA
+               PERFORM IMPRIME-LINHA
            ELSE
-               DISPLAY "Total de contas em aberto: " CONTADOR
+               STRING "Total de contas em aberto: " DELIMITED BY SIZE
+                   CONTADOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               MOVE "----- SUBTOTAL POR CENTRO DE CUSTO -----"
+                   TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               PERFORM VARYING WS-CCUSTO-IDX FROM 1 BY 1
+                       UNTIL WS-CCUSTO-IDX > WS-CCUSTO-QTD-LINHAS
+                   STRING
+                       "CC " DELIMITED BY SIZE
+                       WS-CCUSTO-COD(WS-CCUSTO-IDX) DELIMITED BY SIZE
+                       " - Qtd: " DELIMITED BY SIZE
+                       WS-CCUSTO-QTD(WS-CCUSTO-IDX) DELIMITED BY SIZE
+                       " - Valor: " DELIMITED BY SIZE
+                       WS-CCUSTO-VALOR(WS-CCUSTO-IDX) DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+               END-PERFORM
+               MOVE "----- FAIXAS DE ATRASO (AGING) -----" TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "A vencer   - Qtd: " DELIMITED BY SIZE
+                   WS-AGE-ATUAL-QTD DELIMITED BY SIZE
+                   " - Valor: " DELIMITED BY SIZE
+                   WS-AGE-ATUAL-VALOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "0-30 dias  - Qtd: " DELIMITED BY SIZE
+                   WS-AGE-0-30-QTD DELIMITED BY SIZE
+                   " - Valor: " DELIMITED BY SIZE
+                   WS-AGE-0-30-VALOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "31-60 dias - Qtd: " DELIMITED BY SIZE
+                   WS-AGE-31-60-QTD DELIMITED BY SIZE
+                   " - Valor: " DELIMITED BY SIZE
+                   WS-AGE-31-60-VALOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "61-90 dias - Qtd: " DELIMITED BY SIZE
+                   WS-AGE-61-90-QTD DELIMITED BY SIZE
+                   " - Valor: " DELIMITED BY SIZE
+                   WS-AGE-61-90-VALOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               STRING "90+ dias   - Qtd: " DELIMITED BY SIZE
+                   WS-AGE-90-MAIS-QTD DELIMITED BY SIZE
+                   " - Valor: " DELIMITED BY SIZE
+                   WS-AGE-90-MAIS-VALOR DELIMITED BY SIZE
+                   INTO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               MOVE "----- SUBTOTAL POR FORNECEDOR -----" TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               PERFORM VARYING WS-FORN-IDX FROM 1 BY 1
+                       UNTIL WS-FORN-IDX > WS-FORN-QTD-LINHAS
+                   STRING
+                       "CNPJ " DELIMITED BY SIZE
+                       WS-FORN-CNPJ(WS-FORN-IDX) DELIMITED BY SIZE
+                       " - Qtd: " DELIMITED BY SIZE
+                       WS-FORN-QTD(WS-FORN-IDX) DELIMITED BY SIZE
+                       " - Valor: " DELIMITED BY SIZE
+                       WS-FORN-VALOR(WS-FORN-IDX) DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+               END-PERFORM
+               MOVE "----- SUBTOTAL POR TIPO DE FORNECEDOR -----"
+                   TO WS-LINHA
+               PERFORM IMPRIME-LINHA
+               PERFORM VARYING WS-TIPO-IDX FROM 1 BY 1
+                       UNTIL WS-TIPO-IDX > WS-TIPO-QTD-LINHAS
+                   STRING
+                       "Tipo " DELIMITED BY SIZE
+                       WS-TIPO-COD(WS-TIPO-IDX) DELIMITED BY SIZE
+                       " - Qtd: " DELIMITED BY SIZE
+                       WS-TIPO-QTD(WS-TIPO-IDX) DELIMITED BY SIZE
+                       " - Valor: " DELIMITED BY SIZE
+                       WS-TIPO-VALOR(WS-TIPO-IDX) DELIMITED BY SIZE
+                       INTO WS-LINHA
+                   PERFORM IMPRIME-LINHA
+               END-PERFORM
            END-IF.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
