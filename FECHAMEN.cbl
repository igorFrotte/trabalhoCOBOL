@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FECHAMENTO-FILE ASSIGN TO "FECHAMENTO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-FC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Registro único de controle: o período (AAAAMM) mais recente
+      *> já fechado contabilmente. LANCA-CONTA e EFETUAR-PAGAMENTO
+      *> consultam este arquivo para rejeitar lançamentos retroativos
+      *> a um período já fechado.
+       FD FECHAMENTO-FILE.
+       01 FECHAMENTO-REG.
+           05 FC-CHAVE          PIC X(02).
+           05 FC-ANO-MES        PIC 9(06).  *> AAAAMM
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-FC     PIC XX.
+       01 WS-ANO-MES-ATUAL      PIC 9(06) VALUE ZEROS.
+       01 WS-ANO-MES-NOVO       PIC 9(06).
+       01 RESPOSTA              PIC X.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "FECHAMENTO MENSAL"
+
+           OPEN I-O FECHAMENTO-FILE
+           IF WS-STATUS-FILE-FC = "35"
+      *> FECHAMENTO.DAT ainda não existe — cria o arquivo e o
+      *> registro único de controle na primeira execução.
+               OPEN OUTPUT FECHAMENTO-FILE
+               CLOSE FECHAMENTO-FILE
+               OPEN I-O FECHAMENTO-FILE
+           END-IF
+           IF WS-STATUS-FILE-FC NOT = "00"
+               DISPLAY "Erro ao abrir FECHAMENTO.DAT: "
+                   WS-STATUS-FILE-FC
+               STOP RUN
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           READ FECHAMENTO-FILE
+               INVALID KEY
+                   MOVE ZEROS TO WS-ANO-MES-ATUAL
+               NOT INVALID KEY
+                   MOVE FC-ANO-MES TO WS-ANO-MES-ATUAL
+           END-READ
+
+           DISPLAY "Período fechado atualmente (AAAAMM): "
+               WS-ANO-MES-ATUAL
+
+           DISPLAY "Novo período a fechar (AAAAMM): "
+           ACCEPT WS-ANO-MES-NOVO
+
+           IF WS-ANO-MES-NOVO <= WS-ANO-MES-ATUAL
+               DISPLAY "Erro: período informado não é posterior ao "
+                   "já fechado."
+               CLOSE FECHAMENTO-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "Confirma o fechamento de " WS-ANO-MES-NOVO
+               " ? Isso bloqueará novos lançamentos e pagamentos "
+           DISPLAY "com data nesse período ou anterior. (S/N): "
+           ACCEPT RESPOSTA
+
+           IF FUNCTION UPPER-CASE(RESPOSTA) NOT = "S"
+               DISPLAY "Fechamento cancelado."
+               CLOSE FECHAMENTO-FILE
+               STOP RUN
+           END-IF
+
+           MOVE "01" TO FC-CHAVE
+           MOVE WS-ANO-MES-NOVO TO FC-ANO-MES
+
+           IF WS-ANO-MES-ATUAL = ZEROS
+               WRITE FECHAMENTO-REG
+           ELSE
+               REWRITE FECHAMENTO-REG
+           END-IF
+
+           IF WS-STATUS-FILE-FC = "00"
+               DISPLAY "Período " WS-ANO-MES-NOVO " fechado com "
+                   "sucesso."
+           ELSE
+               DISPLAY "Erro ao gravar fechamento: " WS-STATUS-FILE-FC
+           END-IF
+
+           CLOSE FECHAMENTO-FILE
+           STOP RUN.
