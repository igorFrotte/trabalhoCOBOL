@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).  *> S = ativo, N = inativo
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC         PIC 9(10).
+           05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
+           05 H-DATA-PGTO       PIC 9(8).
+           05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-CNPJ-CONSULTA      PIC 9(14).
+
+      *> Combina lançamentos (CONTAPAGAR) e pagamentos (HISTPAGTO) do
+      *> fornecedor numa única tabela, ordenada por data ao final,
+      *> já que vêm de dois arquivos distintos sem ordem conjunta.
+       01 WS-TAB-EXTRATO.
+           05 WS-EXT-LINHA  OCCURS 500 TIMES.
+               10 WS-EXT-DATA      PIC 9(8).
+               10 WS-EXT-TIPO      PIC X(10).
+               10 WS-EXT-DOC       PIC 9(10).
+               10 WS-EXT-PARCELA   PIC 9(02).
+               10 WS-EXT-VALOR     PIC 9(10)V99.
+               10 WS-EXT-SITUACAO  PIC X(10).
+       01 WS-EXT-QTD            PIC 9(4) VALUE ZEROS.
+       01 WS-EXT-IDX-1          PIC 9(4).
+       01 WS-EXT-IDX-2          PIC 9(4).
+       01 WS-EXT-TROCOU         PIC X VALUE "N".
+       01 WS-EXT-TEMP.
+           05 WS-EXT-TEMP-DATA      PIC 9(8).
+           05 WS-EXT-TEMP-TIPO      PIC X(10).
+           05 WS-EXT-TEMP-DOC       PIC 9(10).
+           05 WS-EXT-TEMP-PARCELA   PIC 9(02).
+           05 WS-EXT-TEMP-VALOR     PIC 9(10)V99.
+           05 WS-EXT-TEMP-SITUACAO  PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "EXTRATO DO FORNECEDOR"
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN INPUT HISTPAGTO-FILE
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           DISPLAY "CNPJ do Fornecedor: "
+           ACCEPT WS-CNPJ-CONSULTA
+           MOVE WS-CNPJ-CONSULTA TO F-CNPJ
+
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   DISPLAY "Fornecedor não cadastrado."
+                   PERFORM ENCERRA-PROGRAMA
+           END-READ
+
+           DISPLAY "Razão Social: " F-RAZAO-SOCIAL
+           DISPLAY "Ativo: " F-ATIVO
+
+           PERFORM CARREGA-CONTAS
+           PERFORM CARREGA-PAGAMENTOS
+           PERFORM ORDENA-EXTRATO
+           PERFORM IMPRIME-EXTRATO
+
+           PERFORM ENCERRA-PROGRAMA.
+
+       ENCERRA-PROGRAMA.
+           CLOSE FORNECEDOR-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE HISTPAGTO-FILE
+           STOP RUN.
+
+      *> Varre CONTAPAGAR-FILE inteiro (aberto, parcial, pago, enviado
+      *> e cancelado) e guarda na tabela os itens do CNPJ consultado.
+       CARREGA-CONTAS.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-CNPJ-FORN = WS-CNPJ-CONSULTA
+                   AND WS-EXT-QTD < 500
+                   ADD 1 TO WS-EXT-QTD
+                   MOVE CP-DATA-VENC   TO WS-EXT-DATA(WS-EXT-QTD)
+                   MOVE "CONTA"        TO WS-EXT-TIPO(WS-EXT-QTD)
+                   MOVE CP-NUM-DOC     TO WS-EXT-DOC(WS-EXT-QTD)
+                   MOVE CP-NUM-PARCELA TO WS-EXT-PARCELA(WS-EXT-QTD)
+                   MOVE CP-VALOR       TO WS-EXT-VALOR(WS-EXT-QTD)
+                   MOVE CP-SITUACAO    TO WS-EXT-SITUACAO(WS-EXT-QTD)
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Varre HISTPAGTO-FILE inteiro e guarda na tabela os pagamentos
+      *> do CNPJ consultado.
+       CARREGA-PAGAMENTOS.
+           READ HISTPAGTO-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-HIST
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-HIST = "10"
+               IF H-CNPJ-FORN = WS-CNPJ-CONSULTA
+                   AND WS-EXT-QTD < 500
+                   ADD 1 TO WS-EXT-QTD
+                   MOVE H-DATA-PGTO    TO WS-EXT-DATA(WS-EXT-QTD)
+                   MOVE "PAGAMENTO"    TO WS-EXT-TIPO(WS-EXT-QTD)
+                   MOVE H-NUM-DOC      TO WS-EXT-DOC(WS-EXT-QTD)
+                   MOVE H-NUM-PARCELA  TO WS-EXT-PARCELA(WS-EXT-QTD)
+                   MOVE H-VALOR-PAGO   TO WS-EXT-VALOR(WS-EXT-QTD)
+                   MOVE SPACES         TO WS-EXT-SITUACAO(WS-EXT-QTD)
+               END-IF
+               READ HISTPAGTO-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-HIST
+               END-READ
+           END-PERFORM.
+
+      *> Ordena a tabela por data (bubble sort — a tabela é pequena,
+      *> limitada ao histórico de um único fornecedor).
+       ORDENA-EXTRATO.
+           MOVE "S" TO WS-EXT-TROCOU
+           PERFORM UNTIL WS-EXT-TROCOU = "N"
+               MOVE "N" TO WS-EXT-TROCOU
+               PERFORM VARYING WS-EXT-IDX-1 FROM 1 BY 1
+                       UNTIL WS-EXT-IDX-1 > WS-EXT-QTD - 1
+                   COMPUTE WS-EXT-IDX-2 = WS-EXT-IDX-1 + 1
+                   IF WS-EXT-DATA(WS-EXT-IDX-1) >
+                           WS-EXT-DATA(WS-EXT-IDX-2)
+                       MOVE WS-EXT-LINHA(WS-EXT-IDX-1) TO WS-EXT-TEMP
+                       MOVE WS-EXT-LINHA(WS-EXT-IDX-2)
+                           TO WS-EXT-LINHA(WS-EXT-IDX-1)
+                       MOVE WS-EXT-TEMP TO WS-EXT-LINHA(WS-EXT-IDX-2)
+                       MOVE "S" TO WS-EXT-TROCOU
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       IMPRIME-EXTRATO.
+           IF WS-EXT-QTD = 0
+               DISPLAY "Nenhum lançamento encontrado para o fornecedor"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY " DATA     | TIPO       | DOC | PARC | VALOR | SIT."
+           DISPLAY "---------------------------------------------------"
+           PERFORM VARYING WS-EXT-IDX-1 FROM 1 BY 1
+                   UNTIL WS-EXT-IDX-1 > WS-EXT-QTD
+               DISPLAY WS-EXT-DATA(WS-EXT-IDX-1) " | "
+                   WS-EXT-TIPO(WS-EXT-IDX-1) " | "
+                   WS-EXT-DOC(WS-EXT-IDX-1) " | "
+                   WS-EXT-PARCELA(WS-EXT-IDX-1) " | "
+                   WS-EXT-VALOR(WS-EXT-IDX-1) " | "
+                   WS-EXT-SITUACAO(WS-EXT-IDX-1)
+           END-PERFORM.
