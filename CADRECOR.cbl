@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADRECOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORRENTE-FILE ASSIGN TO "RECORRENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-RC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Modelo de conta recorrente (aluguel, contrato de limpeza,
+      *> assinaturas), lido por GERARECOR.cbl uma vez por mês para
+      *> gerar o CONTA-REG do período sem precisar digitar de novo.
+       FD RECORRENTE-FILE.
+       01 RECORRENTE-REG.
+           05 RC-CHAVE          PIC X(16).  *> 14 CNPJ + 02 sequencial
+           05 RC-CNPJ-FORN       PIC 9(14).
+           05 RC-SEQUENCIA       PIC 9(02).
+           05 RC-DESCRICAO       PIC X(40).
+           05 RC-VALOR           PIC 9(10)V99.
+           05 RC-DIA-VENC        PIC 9(02).  *> dia do vencimento
+           05 RC-CENTRO-CUSTO    PIC X(06).
+           05 RC-ATIVO           PIC X(1).   *> S=ativo,N=suspenso
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-RC     PIC XX.
+       01 CONTINUA              PIC X VALUE "S".
+       01 RESPOSTA              PIC X.
+       01 WS-VALOR-TXT          PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "MANUTENÇÃO DE CONTAS RECORRENTES"
+
+           OPEN I-O RECORRENTE-FILE
+           IF WS-STATUS-FILE-RC = "35"
+      *> RECORRENTE.DAT ainda não existe — cria o arquivo na primeira
+      *> execução.
+               OPEN OUTPUT RECORRENTE-FILE
+               CLOSE RECORRENTE-FILE
+               OPEN I-O RECORRENTE-FILE
+           END-IF
+           IF WS-STATUS-FILE-RC NOT = "00"
+               DISPLAY "Erro ao abrir RECORRENTE.DAT: "
+                   WS-STATUS-FILE-RC
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CONTINUA = "N"
+               PERFORM LANCA-RECORRENTE
+               DISPLAY "Deseja informar outra conta recorrente? (S/N): "
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO CONTINUA
+           END-PERFORM
+
+           CLOSE RECORRENTE-FILE
+           STOP RUN.
+
+       LANCA-RECORRENTE.
+           DISPLAY "CNPJ do Fornecedor: "
+           ACCEPT RC-CNPJ-FORN
+
+           DISPLAY "Sequência (01 se fornecedor só tem uma): "
+           ACCEPT RC-SEQUENCIA
+
+           STRING RC-CNPJ-FORN  DELIMITED BY SIZE
+               RC-SEQUENCIA     DELIMITED BY SIZE
+               INTO RC-CHAVE
+
+           DISPLAY "Descrição (ex: Aluguel, Limpeza, Assinatura): "
+           ACCEPT RC-DESCRICAO
+
+           DISPLAY "Valor mensal (ex: 1500.00): "
+           ACCEPT WS-VALOR-TXT
+
+           IF WS-VALOR-TXT = SPACES
+               DISPLAY "Erro: valor não informado."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE RC-VALOR = FUNCTION NUMVAL(WS-VALOR-TXT)
+
+           IF RC-VALOR <= 0
+               DISPLAY "Erro: valor deve ser maior que zero."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Dia do mês de vencimento (01-28): "
+           ACCEPT RC-DIA-VENC
+
+           IF RC-DIA-VENC < 1 OR RC-DIA-VENC > 28
+               DISPLAY "Erro: dia de vencimento deve ser entre 01 e 28."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Centro de Custo: "
+           ACCEPT RC-CENTRO-CUSTO
+
+           MOVE "S" TO RC-ATIVO
+
+           READ RECORRENTE-FILE
+               INVALID KEY
+                   WRITE RECORRENTE-REG
+                   IF WS-STATUS-FILE-RC = "00"
+                       DISPLAY "Conta recorrente cadastrada."
+                   ELSE
+                       DISPLAY "Erro ao gravar conta recorrente: "
+                           WS-STATUS-FILE-RC
+                   END-IF
+               NOT INVALID KEY
+                   REWRITE RECORRENTE-REG
+                   IF WS-STATUS-FILE-RC = "00"
+                       DISPLAY "Conta recorrente atualizada."
+                   ELSE
+                       DISPLAY "Erro ao atualizar conta recorrente: "
+                           WS-STATUS-FILE-RC
+                   END-IF
+           END-READ.
