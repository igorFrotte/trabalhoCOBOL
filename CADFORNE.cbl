@@ -10,6 +10,17 @@
                RECORD KEY IS F-CNPJ
                FILE STATUS IS WS-STATUS-FILE.
 
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
        FD FORNECEDOR-FILE.
@@ -20,21 +31,114 @@
            05 F-TELEFONE     PIC 9(11).
            05 F-EMAIL        PIC X(30).
            05 F-ATIVO        PIC X(1).  *> S = ativo, N = inativo
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).  *> M=Mercadorias,S=Servicos,
+                                            *> A=Avulso,R=Recorrente
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+      *> Trilha de auditoria (ver req. de rastreabilidade): um
+      *> registro por inclusão/alteração/desativação de fornecedor.
+       FD AUDITORIA-FILE.
+       01 AUDITORIA-REG.
+           05 AU-DATA          PIC 9(8).
+           05 AU-HORA          PIC 9(6).
+           05 AU-PROGRAMA      PIC X(8).
+           05 AU-ACAO          PIC X(10).
+           05 AU-CHAVE         PIC X(26).
+           05 AU-USUARIO       PIC X(10).
+           05 AU-VALOR-ANTES   PIC X(60).
+           05 AU-VALOR-DEPOIS  PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FILE     PIC XX.
+       01 WS-STATUS-FILE-C   PIC XX.
+       01 WS-STATUS-AUDITORIA PIC XX.
+       01 WS-STATUS-CODE     PIC XX.
+       01 WS-STATUS-DESCRICAO PIC X(40).
+       01 WS-AUDITORIA-OK    PIC X VALUE "N".
        01 OPCAO              PIC 9.
        01 CONTINUA           PIC X VALUE "S".
+       01 WS-QTD-ABERTAS     PIC 9(5) VALUE ZEROS.
 
-       PROCEDURE DIVISION.
+       01 WS-AUD-ACAO          PIC X(10).
+       01 WS-AUD-ANTES         PIC X(60).
+       01 WS-AUD-DEPOIS        PIC X(60).
+
+       01 WS-CNPJ-VALIDO     PIC X VALUE "S".
+       01 WS-CNPJ-DIGITOS.
+           05 WS-CNPJ-DIG    OCCURS 14 TIMES PIC 9.
+       01 WS-CNPJ-PESO       PIC 9(2).
+       01 WS-CNPJ-SOMA       PIC 9(5).
+       01 WS-CNPJ-RESTO      PIC 9(2).
+       01 WS-CNPJ-QUOC       PIC 9(3).
+       01 WS-CNPJ-DV1        PIC 9.
+       01 WS-CNPJ-DV2        PIC 9.
+       01 WS-CNPJ-I          PIC 9(2).
+
+       LINKAGE SECTION.
+       01 WS-USUARIO-CHAMADOR PIC X(10).
+
+       PROCEDURE DIVISION USING WS-USUARIO-CHAMADOR.
 
        MAIN-PROCEDURE.
            OPEN I-O FORNECEDOR-FILE
            IF WS-STATUS-FILE NOT = "00"
+               MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
                DISPLAY "Erro ao abrir. Status: " WS-STATUS-FILE
+                   " (" WS-STATUS-DESCRICAO ")"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               MOVE WS-STATUS-FILE-C TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+                   " (" WS-STATUS-DESCRICAO ")"
                STOP RUN
            END-IF
 
+      *> AUDITORIA.DAT é cumulativo entre execuções (OPEN EXTEND);
+      *> se ainda não existir, é criado na primeira chamada.
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           IF WS-STATUS-AUDITORIA = "00"
+               MOVE "S" TO WS-AUDITORIA-OK
+           ELSE
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: trilha de auditoria indisponível: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF
+
            PERFORM UNTIL CONTINUA NOT = "S"
                DISPLAY "===== CADASTRO DE FORNECEDORES ====="
                DISPLAY "1 - Incluir"
@@ -58,22 +162,50 @@
            END-PERFORM
 
            CLOSE FORNECEDOR-FILE
+           CLOSE CONTAPAGAR-FILE
+           IF WS-AUDITORIA-OK = "S"
+               CLOSE AUDITORIA-FILE
+           END-IF
            STOP RUN.
 
        INCLUIR-FORNECEDOR.
            DISPLAY "CNPJ (14 dígitos): " ACCEPT F-CNPJ
+
+           PERFORM VALIDA-CNPJ
+           IF WS-CNPJ-VALIDO = "N"
+               DISPLAY "CNPJ invalido: digito verificador nao confere."
+               EXIT PARAGRAPH
+           END-IF
+
            READ FORNECEDOR-FILE
                INVALID KEY
                    DISPLAY "Razão Social: " ACCEPT F-RAZAO-SOCIAL
                    DISPLAY "Endereço: " ACCEPT F-ENDERECO
                    DISPLAY "Telefone: " ACCEPT F-TELEFONE
                    DISPLAY "Email: " ACCEPT F-EMAIL
+                   DISPLAY "Banco (código): " ACCEPT F-BANCO
+                   DISPLAY "Agência: " ACCEPT F-AGENCIA
+                   DISPLAY "Conta: " ACCEPT F-CONTA
+                   DISPLAY "Chave PIX: " ACCEPT F-PIX
+                   DISPLAY "Tipo (M-Mercadorias/S-Servicos/A-Avulso/"
+                       "R-Recorrente): "
+                   ACCEPT F-TIPO-FORNECEDOR
+                   DISPLAY "Limite de crédito (exposição máx. em "
+                       "aberto): "
+                   ACCEPT F-LIMITE-CREDITO
                    MOVE "S" TO F-ATIVO
                    WRITE FORNECEDOR-REG
                    IF WS-STATUS-FILE = "00"
                        DISPLAY "Fornecedor incluído com sucesso!"
+                       MOVE "INCLUSAO" TO WS-AUD-ACAO
+                       MOVE SPACES TO WS-AUD-ANTES
+                       MOVE F-RAZAO-SOCIAL TO WS-AUD-DEPOIS
+                       PERFORM GRAVA-AUDITORIA
                    ELSE
+                       MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+                       PERFORM DESCREVE-STATUS-ERRO
                        DISPLAY "Erro ao incluir: " WS-STATUS-FILE
+                           " (" WS-STATUS-DESCRICAO ")"
                    END-IF
                NOT INVALID KEY
                    DISPLAY "Fornecedor já cadastrado."
@@ -85,15 +217,30 @@
                INVALID KEY
                    DISPLAY "Fornecedor não encontrado."
                NOT INVALID KEY
+                   MOVE F-RAZAO-SOCIAL TO WS-AUD-ANTES
                    DISPLAY "Nova Razão Social: " ACCEPT F-RAZAO-SOCIAL
                    DISPLAY "Novo Endereço: " ACCEPT F-ENDERECO
                    DISPLAY "Novo Telefone: " ACCEPT F-TELEFONE
                    DISPLAY "Novo Email: " ACCEPT F-EMAIL
+                   DISPLAY "Novo Banco (código): " ACCEPT F-BANCO
+                   DISPLAY "Nova Agência: " ACCEPT F-AGENCIA
+                   DISPLAY "Nova Conta: " ACCEPT F-CONTA
+                   DISPLAY "Nova Chave PIX: " ACCEPT F-PIX
+                   DISPLAY "Novo Tipo (M/S/A/R): "
+                   ACCEPT F-TIPO-FORNECEDOR
+                   DISPLAY "Novo Limite de crédito: "
+                   ACCEPT F-LIMITE-CREDITO
                    REWRITE FORNECEDOR-REG
                    IF WS-STATUS-FILE = "00"
                        DISPLAY "Dados atualizados com sucesso!"
+                       MOVE "ALTERACAO" TO WS-AUD-ACAO
+                       MOVE F-RAZAO-SOCIAL TO WS-AUD-DEPOIS
+                       PERFORM GRAVA-AUDITORIA
                    ELSE
+                       MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+                       PERFORM DESCREVE-STATUS-ERRO
                        DISPLAY "Erro ao atualizar: " WS-STATUS-FILE
+                           " (" WS-STATUS-DESCRICAO ")"
                    END-IF
            END-READ.
 
@@ -102,12 +249,205 @@
            READ FORNECEDOR-FILE
                INVALID KEY
                    DISPLAY "Fornecedor não encontrado."
-               NOT INVALID KEY
-                   MOVE "N" TO F-ATIVO
-                   REWRITE FORNECEDOR-REG
-                   IF WS-STATUS-FILE = "00"
-                       DISPLAY "Fornecedor desativado com sucesso!"
-                   ELSE
-                       DISPLAY "Erro ao desativar: " WS-STATUS-FILE
-                   END-IF
-           END-READ.
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM CONTA-CONTAS-ABERTAS
+           IF WS-QTD-ABERTAS > 0
+               DISPLAY "Fornecedor possui " WS-QTD-ABERTAS
+                   " conta(s) em aberto. Desativação recusada."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO F-ATIVO
+           REWRITE FORNECEDOR-REG
+           IF WS-STATUS-FILE = "00"
+               DISPLAY "Fornecedor desativado com sucesso!"
+               MOVE "EXCLUSAO" TO WS-AUD-ACAO
+               MOVE "ATIVO" TO WS-AUD-ANTES
+               MOVE "INATIVO" TO WS-AUD-DEPOIS
+               PERFORM GRAVA-AUDITORIA
+           ELSE
+               MOVE WS-STATUS-FILE TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "Erro ao desativar: " WS-STATUS-FILE
+                   " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+      *> Grava um registro na trilha de auditoria (arquivo comum a
+      *> CADFORNE/LANCCONT/PGTOCONT); AU-CHAVE usa o CNPJ à esquerda,
+      *> preenchido com espaços até o tamanho de CP-CHAVE, já que o
+      *> mesmo layout é reaproveitado nos três programas.
+       GRAVA-AUDITORIA.
+           IF WS-AUDITORIA-OK NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AU-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AU-HORA
+           MOVE "CADFORNE"                  TO AU-PROGRAMA
+           MOVE WS-AUD-ACAO                 TO AU-ACAO
+           MOVE F-CNPJ                      TO AU-CHAVE
+           MOVE WS-USUARIO-CHAMADOR         TO AU-USUARIO
+           MOVE WS-AUD-ANTES                TO AU-VALOR-ANTES
+           MOVE WS-AUD-DEPOIS               TO AU-VALOR-DEPOIS
+
+           WRITE AUDITORIA-REG
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               MOVE WS-STATUS-AUDITORIA TO WS-STATUS-CODE
+               PERFORM DESCREVE-STATUS-ERRO
+               DISPLAY "AVISO: falha ao gravar auditoria: "
+                   WS-STATUS-AUDITORIA " (" WS-STATUS-DESCRICAO ")"
+           END-IF.
+
+       CONTA-CONTAS-ABERTAS.
+      *> Percorre CONTAPAGAR-FILE inteiro contando quantos lançamentos
+      *> em aberto, parciais ou enviados ao banco e ainda não
+      *> confirmados (CP-SITUACAO = "A", "B" ou "E") existem para o
+      *> CNPJ informado.
+           MOVE ZEROS TO WS-QTD-ABERTAS
+           MOVE ZEROS TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-CNPJ-FORN = F-CNPJ
+                       AND (CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                            OR CP-SITUACAO = "E")
+                   ADD 1 TO WS-QTD-ABERTAS
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Traduz um código de FILE STATUS (WS-STATUS-CODE) para uma
+      *> descrição em português, para que as mensagens de erro não
+      *> exijam consulta ao manual para saber o que aconteceu.
+       DESCREVE-STATUS-ERRO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "operação concluída com sucesso"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "10"
+                   MOVE "fim de arquivo" TO WS-STATUS-DESCRICAO
+               WHEN "21"
+                   MOVE "chave fora de sequência"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "22"
+                   MOVE "chave duplicada" TO WS-STATUS-DESCRICAO
+               WHEN "23"
+                   MOVE "registro não encontrado"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "24"
+                   MOVE "limite do arquivo excedido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "35"
+                   MOVE "arquivo não encontrado" TO WS-STATUS-DESCRICAO
+               WHEN "37"
+                   MOVE "operação não suportada no dispositivo"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "41"
+                   MOVE "arquivo já está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "42"
+                   MOVE "arquivo não está aberto"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "43"
+                   MOVE "nenhum registro atual p/ REWRITE ou DELETE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "44"
+                   MOVE "tamanho de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "46"
+                   MOVE "leitura sequencial sem registro válido"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "47"
+                   MOVE "arquivo não está aberto p/ leitura"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "48"
+                   MOVE "arquivo não está aberto p/ gravação"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "49"
+                   MOVE "arquivo não está aberto p/ DELETE/REWRITE"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "91"
+                   MOVE "arquivo danificado ou inconsistente"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "93"
+                   MOVE "registro travado por outro usuário"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "95"
+                   MOVE "informações de arquivo inválidas"
+                       TO WS-STATUS-DESCRICAO
+               WHEN "96"
+                   MOVE "leiaute de registro incompatível"
+                       TO WS-STATUS-DESCRICAO
+               WHEN OTHER
+                   MOVE "código de status não mapeado"
+                       TO WS-STATUS-DESCRICAO
+           END-EVALUATE.
+
+       VALIDA-CNPJ.
+      *> Valida o CNPJ informado pelo algoritmo de dígito
+      *> verificador da Receita Federal (módulo 11).
+           MOVE "S" TO WS-CNPJ-VALIDO
+
+           PERFORM VARYING WS-CNPJ-I FROM 1 BY 1
+                   UNTIL WS-CNPJ-I > 14
+               MOVE F-CNPJ(WS-CNPJ-I:1) TO WS-CNPJ-DIG(WS-CNPJ-I)
+           END-PERFORM
+
+      *> 1º dígito verificador: posições 1-12, pesos 5,4,3,2,9,8,7,6,5,4,3,2
+           MOVE ZEROS TO WS-CNPJ-SOMA
+           MOVE 5 TO WS-CNPJ-PESO
+           PERFORM VARYING WS-CNPJ-I FROM 1 BY 1
+                   UNTIL WS-CNPJ-I > 12
+               COMPUTE WS-CNPJ-SOMA =
+                   WS-CNPJ-SOMA + WS-CNPJ-DIG(WS-CNPJ-I) * WS-CNPJ-PESO
+               SUBTRACT 1 FROM WS-CNPJ-PESO
+               IF WS-CNPJ-PESO < 2
+                   MOVE 9 TO WS-CNPJ-PESO
+               END-IF
+           END-PERFORM
+           DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QUOC
+               REMAINDER WS-CNPJ-RESTO
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV1
+           ELSE
+               COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO
+           END-IF
+           IF WS-CNPJ-DV1 NOT = WS-CNPJ-DIG(13)
+               MOVE "N" TO WS-CNPJ-VALIDO
+           END-IF
+
+      *> 2º dígito verificador: posições 1-13, pesos 6,5,4,3,2,9,8,7,6,5,4,3,2
+           MOVE ZEROS TO WS-CNPJ-SOMA
+           MOVE 6 TO WS-CNPJ-PESO
+           PERFORM VARYING WS-CNPJ-I FROM 1 BY 1
+                   UNTIL WS-CNPJ-I > 13
+               COMPUTE WS-CNPJ-SOMA =
+                   WS-CNPJ-SOMA + WS-CNPJ-DIG(WS-CNPJ-I) * WS-CNPJ-PESO
+               SUBTRACT 1 FROM WS-CNPJ-PESO
+               IF WS-CNPJ-PESO < 2
+                   MOVE 9 TO WS-CNPJ-PESO
+               END-IF
+           END-PERFORM
+           DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QUOC
+               REMAINDER WS-CNPJ-RESTO
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV2
+           ELSE
+               COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO
+           END-IF
+           IF WS-CNPJ-DV2 NOT = WS-CNPJ-DIG(14)
+               MOVE "N" TO WS-CNPJ-VALIDO
+           END-IF.
