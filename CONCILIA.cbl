@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+           SELECT HISTPAGTO-FILE ASSIGN TO "HISTPAGTO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HIST.
+
+      *> Lista de divergências gerada a cada execução, para o time
+      *> financeiro consultar ou importar sem depender do console.
+           SELECT DIVERGE-FILE ASSIGN TO "CONCILIA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DIVERG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD HISTPAGTO-FILE.
+       01 HIST-REG.
+           05 H-NUM-DOC         PIC 9(10).
+           05 H-CNPJ-FORN       PIC 9(14).
+           05 H-NUM-PARCELA     PIC 9(02).
+           05 H-DATA-PGTO       PIC 9(8).
+           05 H-VALOR-PAGO      PIC 9(10)V99.
+           05 H-VALOR-DESCONTO  PIC 9(10)V99.
+
+       FD DIVERGE-FILE.
+       01 DIVERGE-REG.
+           05 DV-NUM-DOC        PIC 9(10).
+           05 DV-CNPJ-FORN      PIC 9(14).
+           05 DV-NUM-PARCELA    PIC 9(02).
+           05 DV-TIPO           PIC X(10).  *> SEM HIST. ou VALOR DIV.
+           05 DV-VALOR-CONTA    PIC 9(10)V99.
+           05 DV-VALOR-HIST     PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-HIST        PIC XX.
+       01 WS-STATUS-DIVERG      PIC XX.
+       01 WS-QTD-VERIFICADAS    PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-DIVERGENTES    PIC 9(5) VALUE ZEROS.
+
+      *> Histórico de pagamentos carregado em memória antes da
+      *> varredura das contas, já que HISTPAGTO-FILE é sequencial e
+      *> precisa ser pesquisado repetidas vezes (mesmo padrão de
+      *> tabela usado em EXTRATO/RANKFORN para combinar dois arquivos
+      *> sem chave em comum).
+       01 WS-TAB-HIST.
+           05 WS-HIST-LINHA     OCCURS 2000 TIMES.
+               10 WS-HIST-NUM-DOC    PIC 9(10).
+               10 WS-HIST-CNPJ       PIC 9(14).
+               10 WS-HIST-PARCELA    PIC 9(02).
+               10 WS-HIST-VALOR      PIC 9(10)V99.
+               10 WS-HIST-DESCONTO   PIC 9(10)V99.
+       01 WS-HIST-QTD-LINHAS    PIC 9(04) VALUE ZEROS.
+       01 WS-HIST-IDX           PIC 9(04).
+       01 WS-HIST-ACHOU         PIC X VALUE "N".
+      *> Soma de todos os HIST-REG do mesmo doc+CNPJ+parcela (um
+      *> pagamento pode ter sido feito em parcelas via
+      *> PGTOCONT.cbl/PGTOLOTE.cbl, ou reduzido por desconto de
+      *> pagamento antecipado), usada na comparação contra CP-VALOR.
+       01 WS-HIST-TOTAL         PIC 9(10)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "CONCILIAÇÃO CONTAPAGAR x HISTPAGTO"
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN INPUT HISTPAGTO-FILE
+           IF WS-STATUS-HIST NOT = "00"
+               DISPLAY "Erro ao abrir HISTPAGTO.DAT: " WS-STATUS-HIST
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DIVERGE-FILE
+           IF WS-STATUS-DIVERG NOT = "00"
+               DISPLAY "Erro ao abrir CONCILIA.DAT: " WS-STATUS-DIVERG
+               STOP RUN
+           END-IF
+
+           PERFORM CARREGA-HISTORICO
+           PERFORM VERIFICA-CONTAS-PAGAS
+
+           CLOSE CONTAPAGAR-FILE
+           CLOSE HISTPAGTO-FILE
+           CLOSE DIVERGE-FILE
+
+           DISPLAY "Contas pagas verificadas: " WS-QTD-VERIFICADAS
+           DISPLAY "Divergências encontradas: " WS-QTD-DIVERGENTES
+           STOP RUN.
+
+      *> Carrega HISTPAGTO-FILE inteiro na tabela, uma única vez, para
+      *> que VERIFICA-CONTAS-PAGAS possa pesquisar por documento sem
+      *> precisar reabrir o arquivo sequencial a cada conta.
+       CARREGA-HISTORICO.
+           READ HISTPAGTO-FILE
+               AT END
+                   MOVE "10" TO WS-STATUS-HIST
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-HIST = "10"
+               IF WS-HIST-QTD-LINHAS < 2000
+                   ADD 1 TO WS-HIST-QTD-LINHAS
+                   MOVE H-NUM-DOC
+                       TO WS-HIST-NUM-DOC(WS-HIST-QTD-LINHAS)
+                   MOVE H-CNPJ-FORN
+                       TO WS-HIST-CNPJ(WS-HIST-QTD-LINHAS)
+                   MOVE H-NUM-PARCELA
+                       TO WS-HIST-PARCELA(WS-HIST-QTD-LINHAS)
+                   MOVE H-VALOR-PAGO
+                       TO WS-HIST-VALOR(WS-HIST-QTD-LINHAS)
+                   MOVE H-VALOR-DESCONTO
+                       TO WS-HIST-DESCONTO(WS-HIST-QTD-LINHAS)
+               END-IF
+               READ HISTPAGTO-FILE
+                   AT END
+                       MOVE "10" TO WS-STATUS-HIST
+               END-READ
+           END-PERFORM.
+
+      *> Varre CONTAPAGAR-FILE inteiro e, para cada conta já marcada
+      *> como paga, confere se existe um HIST-REG correspondente com o
+      *> mesmo valor; grava e exibe cada divergência encontrada.
+       VERIFICA-CONTAS-PAGAS.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF CP-SITUACAO = "P"
+                   ADD 1 TO WS-QTD-VERIFICADAS
+                   PERFORM LOCALIZA-HISTORICO
+
+                   IF WS-HIST-ACHOU = "N"
+                       ADD 1 TO WS-QTD-DIVERGENTES
+                       DISPLAY "SEM HISTÓRICO: Doc " CP-NUM-DOC
+                           " CNPJ " CP-CNPJ-FORN
+                           " Parc " CP-NUM-PARCELA
+                           " Valor " CP-VALOR
+                       MOVE CP-NUM-DOC     TO DV-NUM-DOC
+                       MOVE CP-CNPJ-FORN   TO DV-CNPJ-FORN
+                       MOVE CP-NUM-PARCELA TO DV-NUM-PARCELA
+                       MOVE "SEM HIST."    TO DV-TIPO
+                       MOVE CP-VALOR       TO DV-VALOR-CONTA
+                       MOVE ZEROS          TO DV-VALOR-HIST
+                       WRITE DIVERGE-REG
+                   ELSE
+                       IF WS-HIST-TOTAL NOT = CP-VALOR
+                           ADD 1 TO WS-QTD-DIVERGENTES
+                           DISPLAY "VALOR DIVERGENTE: Doc " CP-NUM-DOC
+                               " CNPJ " CP-CNPJ-FORN
+                               " Parc " CP-NUM-PARCELA
+                               " Conta " CP-VALOR
+                               " Histórico " WS-HIST-TOTAL
+                           MOVE CP-NUM-DOC     TO DV-NUM-DOC
+                           MOVE CP-CNPJ-FORN   TO DV-CNPJ-FORN
+                           MOVE CP-NUM-PARCELA TO DV-NUM-PARCELA
+                           MOVE "VALOR DIV." TO DV-TIPO
+                           MOVE CP-VALOR       TO DV-VALOR-CONTA
+                           MOVE WS-HIST-TOTAL  TO DV-VALOR-HIST
+                           WRITE DIVERGE-REG
+                       END-IF
+                   END-IF
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Pesquisa linear na tabela de histórico pelo documento,
+      *> fornecedor e parcela da conta atual, somando TODAS as
+      *> ocorrências (uma conta paga em parcelas via EFETUAR-PAGAMENTO/
+      *> PAGA-ITEM-LOTE gera um HIST-REG por pagamento) mais o desconto
+      *> de pagamento antecipado concedido em cada uma, já que o valor
+      *> comparável contra CP-VALOR é o total efetivamente lançado.
+       LOCALIZA-HISTORICO.
+           MOVE "N" TO WS-HIST-ACHOU
+           MOVE ZEROS TO WS-HIST-TOTAL
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HIST-QTD-LINHAS
+               IF WS-HIST-NUM-DOC(WS-HIST-IDX) = CP-NUM-DOC
+                       AND WS-HIST-CNPJ(WS-HIST-IDX) = CP-CNPJ-FORN
+                       AND WS-HIST-PARCELA(WS-HIST-IDX) = CP-NUM-PARCELA
+                   MOVE "S" TO WS-HIST-ACHOU
+                   ADD WS-HIST-VALOR(WS-HIST-IDX)
+                       TO WS-HIST-TOTAL
+                   ADD WS-HIST-DESCONTO(WS-HIST-IDX)
+                       TO WS-HIST-TOTAL
+               END-IF
+           END-PERFORM.
