@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENCIDAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+      *> Lista de alerta gerada a cada execução, para o time financeiro
+      *> consultar ou importar sem depender de rodar RELCTAPG.
+           SELECT ALERTA-FILE ASSIGN TO "VENCIDAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ALERTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD ALERTA-FILE.
+       01 ALERTA-REG.
+           05 AL-NUM-DOC        PIC 9(10).
+           05 AL-CNPJ-FORN      PIC 9(14).
+           05 AL-NUM-PARCELA    PIC 9(02).
+           05 AL-DATA-VENC      PIC 9(8).
+           05 AL-DIAS-ATRASO    PIC 9(5).
+           05 AL-SALDO          PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-ALERTA      PIC XX.
+       01 WS-HOJE               PIC 9(8).
+       01 WS-DIAS-ATRASO        PIC S9(5).
+       01 WS-QTD-VENCIDAS       PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "ROTINA DE CONTAS VENCIDAS"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ALERTA-FILE
+           IF WS-STATUS-ALERTA NOT = "00"
+               DISPLAY "Erro ao abrir VENCIDAS.DAT: " WS-STATUS-ALERTA
+               STOP RUN
+           END-IF
+
+           PERFORM VERIFICA-VENCIDAS
+
+           CLOSE CONTAPAGAR-FILE
+           CLOSE ALERTA-FILE
+
+           DISPLAY "Total de contas vencidas encontradas: "
+               WS-QTD-VENCIDAS
+           STOP RUN.
+
+      *> Varre CONTAPAGAR-FILE inteiro e sinaliza, em console e no
+      *> arquivo de alerta, toda conta em aberto cujo vencimento já
+      *> passou em relação à data de hoje.
+       VERIFICA-VENCIDAS.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF (CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                       OR CP-SITUACAO = "E")
+                       AND CP-DATA-VENC < WS-HOJE
+                   COMPUTE WS-DIAS-ATRASO =
+                       FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+                       FUNCTION INTEGER-OF-DATE(CP-DATA-VENC)
+                   ADD 1 TO WS-QTD-VENCIDAS
+                   DISPLAY "VENCIDA: Doc " CP-NUM-DOC
+                       " CNPJ " CP-CNPJ-FORN
+                       " Parc " CP-NUM-PARCELA
+                       " Venc " CP-DATA-VENC
+                       " Atraso " WS-DIAS-ATRASO " dia(s)"
+                       " Saldo " CP-SALDO
+                   MOVE CP-NUM-DOC     TO AL-NUM-DOC
+                   MOVE CP-CNPJ-FORN   TO AL-CNPJ-FORN
+                   MOVE CP-NUM-PARCELA TO AL-NUM-PARCELA
+                   MOVE CP-DATA-VENC   TO AL-DATA-VENC
+                   MOVE WS-DIAS-ATRASO TO AL-DIAS-ATRASO
+                   MOVE CP-SALDO       TO AL-SALDO
+                   WRITE ALERTA-REG
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
