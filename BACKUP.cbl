@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+      *> Nome com a data de hoje (AAAAMMDD), montado em
+      *> MONTA-NOMES-BACKUP antes da abertura dos arquivos abaixo.
+           SELECT BACKUP-FORN-FILE ASSIGN TO WS-NOME-BACKUP-FORN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BKP-FORN.
+
+           SELECT BACKUP-CONTAS-FILE ASSIGN TO WS-NOME-BACKUP-CONTAS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BKP-CONTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+      *> Cópias fiéis dos registros acima, gravadas sequencialmente
+      *> como ponto de restauração independente dos arquivos indexados.
+       FD BACKUP-FORN-FILE.
+       01 BACKUP-FORN-REG.
+           05 BF-CNPJ         PIC 9(14).
+           05 BF-RAZAO-SOCIAL PIC X(40).
+           05 BF-ENDERECO     PIC X(50).
+           05 BF-TELEFONE     PIC 9(11).
+           05 BF-EMAIL        PIC X(30).
+           05 BF-ATIVO        PIC X(1).
+           05 BF-BANCO        PIC X(03).
+           05 BF-AGENCIA      PIC X(06).
+           05 BF-CONTA        PIC X(12).
+           05 BF-PIX          PIC X(40).
+           05 BF-TIPO-FORNECEDOR PIC X(1).
+           05 BF-LIMITE-CREDITO PIC 9(10)V99.
+
+       FD BACKUP-CONTAS-FILE.
+       01 BACKUP-CONTAS-REG.
+           05 BC-CHAVE          PIC X(26).
+           05 BC-NUM-DOC        PIC 9(10).
+           05 BC-CNPJ-FORN      PIC 9(14).
+           05 BC-NUM-PARCELA    PIC 9(02).
+           05 BC-TOTAL-PARCELAS PIC 9(02).
+           05 BC-DATA-EMISSAO   PIC 9(8).
+           05 BC-DATA-VENC      PIC 9(8).
+           05 BC-VALOR          PIC 9(10)V99.
+           05 BC-SITUACAO       PIC X(1).
+           05 BC-DATA-PGTO      PIC 9(8).
+           05 BC-CENTRO-CUSTO   PIC X(06).
+           05 BC-NUM-PEDIDO     PIC 9(10).
+           05 BC-SALDO          PIC 9(10)V99.
+           05 BC-MOEDA          PIC X(03).
+           05 BC-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 BC-VALOR-ORIGINAL PIC 9(10)V99.
+           05 BC-DESC-PERC      PIC 9(02)V99.
+           05 BC-DESC-LIMITE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-BKP-FORN    PIC XX.
+       01 WS-STATUS-BKP-CONTAS  PIC XX.
+       01 WS-HOJE               PIC 9(8).
+       01 WS-NOME-BACKUP-FORN   PIC X(30).
+       01 WS-NOME-BACKUP-CONTAS PIC X(30).
+       01 WS-QTD-FORN           PIC 9(5) VALUE ZEROS.
+       01 WS-QTD-CONTAS         PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "ROTINA DE BACKUP NOTURNO DOS ARQUIVOS INDEXADOS"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           PERFORM MONTA-NOMES-BACKUP
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BACKUP-FORN-FILE
+           IF WS-STATUS-BKP-FORN NOT = "00"
+               DISPLAY "Erro ao criar " WS-NOME-BACKUP-FORN ": "
+                   WS-STATUS-BKP-FORN
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BACKUP-CONTAS-FILE
+           IF WS-STATUS-BKP-CONTAS NOT = "00"
+               DISPLAY "Erro ao criar " WS-NOME-BACKUP-CONTAS ": "
+                   WS-STATUS-BKP-CONTAS
+               STOP RUN
+           END-IF
+
+           PERFORM COPIA-FORNECEDORES
+           PERFORM COPIA-CONTAS
+
+           CLOSE FORNECEDOR-FILE
+           CLOSE CONTAPAGAR-FILE
+           CLOSE BACKUP-FORN-FILE
+           CLOSE BACKUP-CONTAS-FILE
+
+           DISPLAY "========================================"
+           DISPLAY "Backup gerado: " WS-NOME-BACKUP-FORN
+               " (" WS-QTD-FORN " fornecedores)"
+           DISPLAY "Backup gerado: " WS-NOME-BACKUP-CONTAS
+               " (" WS-QTD-CONTAS " contas)"
+           STOP RUN.
+
+      *> Monta os nomes dos arquivos de backup com a data de hoje, de
+      *> forma que cada execução noturna gere um arquivo novo em vez
+      *> de sobrescrever o backup do dia anterior.
+       MONTA-NOMES-BACKUP.
+           STRING "FORNECEDOR_" DELIMITED BY SIZE
+                  WS-HOJE       DELIMITED BY SIZE
+                  ".BAK"        DELIMITED BY SIZE
+                  INTO WS-NOME-BACKUP-FORN
+
+           STRING "CONTAPAGAR_" DELIMITED BY SIZE
+                  WS-HOJE       DELIMITED BY SIZE
+                  ".BAK"        DELIMITED BY SIZE
+                  INTO WS-NOME-BACKUP-CONTAS.
+
+       COPIA-FORNECEDORES.
+           MOVE LOW-VALUES TO F-CNPJ
+           START FORNECEDOR-FILE KEY IS NOT LESS F-CNPJ
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ FORNECEDOR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-F = "10"
+               MOVE F-CNPJ         TO BF-CNPJ
+               MOVE F-RAZAO-SOCIAL TO BF-RAZAO-SOCIAL
+               MOVE F-ENDERECO     TO BF-ENDERECO
+               MOVE F-TELEFONE     TO BF-TELEFONE
+               MOVE F-EMAIL        TO BF-EMAIL
+               MOVE F-ATIVO        TO BF-ATIVO
+               MOVE F-BANCO        TO BF-BANCO
+               MOVE F-AGENCIA      TO BF-AGENCIA
+               MOVE F-CONTA        TO BF-CONTA
+               MOVE F-PIX          TO BF-PIX
+               MOVE F-TIPO-FORNECEDOR TO BF-TIPO-FORNECEDOR
+               MOVE F-LIMITE-CREDITO  TO BF-LIMITE-CREDITO
+
+               WRITE BACKUP-FORN-REG
+               ADD 1 TO WS-QTD-FORN
+
+               READ FORNECEDOR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-F
+               END-READ
+           END-PERFORM.
+
+       COPIA-CONTAS.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               MOVE CP-CHAVE          TO BC-CHAVE
+               MOVE CP-NUM-DOC        TO BC-NUM-DOC
+               MOVE CP-CNPJ-FORN      TO BC-CNPJ-FORN
+               MOVE CP-NUM-PARCELA    TO BC-NUM-PARCELA
+               MOVE CP-TOTAL-PARCELAS TO BC-TOTAL-PARCELAS
+               MOVE CP-DATA-EMISSAO   TO BC-DATA-EMISSAO
+               MOVE CP-DATA-VENC      TO BC-DATA-VENC
+               MOVE CP-VALOR          TO BC-VALOR
+               MOVE CP-SITUACAO       TO BC-SITUACAO
+               MOVE CP-DATA-PGTO      TO BC-DATA-PGTO
+               MOVE CP-CENTRO-CUSTO   TO BC-CENTRO-CUSTO
+               MOVE CP-NUM-PEDIDO     TO BC-NUM-PEDIDO
+               MOVE CP-SALDO          TO BC-SALDO
+               MOVE CP-MOEDA          TO BC-MOEDA
+               MOVE CP-TAXA-CAMBIO    TO BC-TAXA-CAMBIO
+               MOVE CP-VALOR-ORIGINAL TO BC-VALOR-ORIGINAL
+               MOVE CP-DESC-PERC      TO BC-DESC-PERC
+               MOVE CP-DESC-LIMITE    TO BC-DESC-LIMITE
+
+               WRITE BACKUP-CONTAS-REG
+               ADD 1 TO WS-QTD-CONTAS
+
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
