@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTIFVENC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE ASSIGN TO "CONTAPAGAR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CHAVE
+               FILE STATUS IS WS-STATUS-FILE-C.
+
+      *> Cadastro de fornecedores (ver CADFORNE.cbl), consultado aqui
+      *> apenas para obter F-EMAIL.
+           SELECT FORNECEDOR-FILE ASSIGN TO "FORNECEDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FILE-F.
+
+      *> Fila de notificações para o fornecedor, consumida pelo
+      *> gateway de e-mail fora deste sistema (ver PGTOCONT.cbl, que
+      *> grava aqui as notificações de pagamento confirmado).
+           SELECT NOTIFICA-FILE ASSIGN TO "NOTIFICA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOTIFICA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTAPAGAR-FILE.
+       01 CONTA-REG.
+           05 CP-CHAVE          PIC X(26).  *> 10 doc + 14 CNPJ + 02 parc.
+           05 CP-NUM-DOC        PIC 9(10).
+           05 CP-CNPJ-FORN      PIC 9(14).
+           05 CP-NUM-PARCELA    PIC 9(02).
+           05 CP-TOTAL-PARCELAS PIC 9(02).
+           05 CP-DATA-EMISSAO   PIC 9(8).
+           05 CP-DATA-VENC      PIC 9(8).
+           05 CP-VALOR          PIC 9(10)V99.
+           05 CP-SITUACAO       PIC X(1).  *> A=ABERTO,B=PARCIAL,P=PAGO,
+                                            *> E=ENVIADO,C=CANCEL
+           05 CP-DATA-PGTO      PIC 9(8).
+           05 CP-CENTRO-CUSTO   PIC X(06).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+           05 CP-SALDO          PIC 9(10)V99.
+           05 CP-MOEDA          PIC X(03).  *> BRL, USD, etc.
+           05 CP-TAXA-CAMBIO    PIC 9(04)V9(04).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.  *> valor na moeda original
+           05 CP-DESC-PERC      PIC 9(02)V99.  *> % desc. antecipado
+           05 CP-DESC-LIMITE    PIC 9(8).  *> prazo desconto AAAAMMDD
+
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-REG.
+           05 F-CNPJ         PIC 9(14).
+           05 F-RAZAO-SOCIAL PIC X(40).
+           05 F-ENDERECO     PIC X(50).
+           05 F-TELEFONE     PIC 9(11).
+           05 F-EMAIL        PIC X(30).
+           05 F-ATIVO        PIC X(1).
+           05 F-BANCO        PIC X(03).
+           05 F-AGENCIA      PIC X(06).
+           05 F-CONTA        PIC X(12).
+           05 F-PIX          PIC X(40).
+           05 F-TIPO-FORNECEDOR PIC X(1).
+           05 F-LIMITE-CREDITO   PIC 9(10)V99.  *> limite de exposicao
+
+       FD NOTIFICA-FILE.
+       01 NOTIFICA-REG.
+           05 NT-DATA          PIC 9(8).
+           05 NT-HORA          PIC 9(6).
+           05 NT-EMAIL         PIC X(30).
+           05 NT-CHAVE         PIC X(26).
+           05 NT-MENSAGEM      PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FILE-C      PIC XX.
+       01 WS-STATUS-FILE-F      PIC XX.
+       01 WS-STATUS-NOTIFICA    PIC XX.
+       01 WS-HOJE               PIC 9(8).
+       01 WS-DIAS-FALTAM        PIC S9(5).
+       01 WS-LIMITE-DIAS        PIC 9(3) VALUE 3.
+       01 WS-QTD-NOTIFICADAS    PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "ROTINA DE AVISO DE CONTAS A VENCER"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+
+           OPEN INPUT CONTAPAGAR-FILE
+           IF WS-STATUS-FILE-C NOT = "00"
+               DISPLAY "Erro ao abrir CONTAPAGAR.DAT: " WS-STATUS-FILE-C
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FORNECEDOR-FILE
+           IF WS-STATUS-FILE-F NOT = "00"
+               DISPLAY "Erro ao abrir FORNECEDOR.DAT: " WS-STATUS-FILE-F
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND NOTIFICA-FILE
+           IF WS-STATUS-NOTIFICA = "35"
+               OPEN OUTPUT NOTIFICA-FILE
+           END-IF
+           IF WS-STATUS-NOTIFICA NOT = "00"
+               DISPLAY "Erro ao abrir NOTIFICA.DAT: " WS-STATUS-NOTIFICA
+               STOP RUN
+           END-IF
+
+           PERFORM VERIFICA-A-VENCER
+
+           CLOSE CONTAPAGAR-FILE
+           CLOSE FORNECEDOR-FILE
+           CLOSE NOTIFICA-FILE
+
+           DISPLAY "Total de avisos enviados à fila: "
+               WS-QTD-NOTIFICADAS
+           STOP RUN.
+
+      *> Varre CONTAPAGAR-FILE inteiro (mesma técnica de VENCIDAS.cbl)
+      *> e enfileira um aviso de "vence em breve" para toda conta em
+      *> aberto cujo vencimento cai dentro de WS-LIMITE-DIAS.
+       VERIFICA-A-VENCER.
+           MOVE LOW-VALUES TO CP-CHAVE
+           START CONTAPAGAR-FILE KEY IS NOT LESS CP-CHAVE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM UNTIL WS-STATUS-FILE-C = "10"
+               IF (CP-SITUACAO = "A" OR CP-SITUACAO = "B"
+                       OR CP-SITUACAO = "E")
+                       AND CP-DATA-VENC NOT < WS-HOJE
+                   COMPUTE WS-DIAS-FALTAM =
+                       FUNCTION INTEGER-OF-DATE(CP-DATA-VENC) -
+                       FUNCTION INTEGER-OF-DATE(WS-HOJE)
+                   IF WS-DIAS-FALTAM <= WS-LIMITE-DIAS
+                       PERFORM ENFILEIRA-AVISO
+                   END-IF
+               END-IF
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS-FILE-C
+               END-READ
+           END-PERFORM.
+
+      *> Busca F-EMAIL do fornecedor e grava o aviso; pula silenciosamente
+      *> contas de fornecedor sem e-mail cadastrado.
+       ENFILEIRA-AVISO.
+           MOVE CP-CNPJ-FORN TO F-CNPJ
+           READ FORNECEDOR-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF F-EMAIL = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "A VENCER: Doc " CP-NUM-DOC
+               " CNPJ " CP-CNPJ-FORN
+               " Venc " CP-DATA-VENC
+               " Saldo " CP-SALDO
+
+           MOVE WS-HOJE                     TO NT-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)   TO NT-HORA
+           MOVE F-EMAIL                      TO NT-EMAIL
+           MOVE CP-CHAVE                     TO NT-CHAVE
+           MOVE "Conta a vencer em breve."    TO NT-MENSAGEM
+
+           WRITE NOTIFICA-REG
+           IF WS-STATUS-NOTIFICA = "00"
+               ADD 1 TO WS-QTD-NOTIFICADAS
+           ELSE
+               DISPLAY "Erro ao gravar notificação: "
+                   WS-STATUS-NOTIFICA
+           END-IF.
